@@ -12,6 +12,11 @@ WORKING-STORAGE SECTION.
 
    01 SoldeAutreCompteAffichage PIC ZZZZ9.99.
 
+   01 SoldeMinimum PIC S9(5)V99 VALUE 0.00.
+   01 DecouvertAutorise PIC X VALUE "N".
+   01 MontantDecouvertMax PIC S9(5)V99 VALUE 200.00.
+   01 WS-PlancherCompte PIC S9(5)V99.
+
 PROCEDURE DIVISION.
 
    PERFORM AFFICHER-MENU
@@ -56,8 +61,12 @@ DEPOT.
 RETRAIT.
    DISPLAY "Entrez le montant du retrait : ".
    ACCEPT Montant.
-   IF Montant > SoldeCompte
-      DISPLAY "Solde insuffisant. Opération annulée."
+   MOVE SoldeMinimum TO WS-PlancherCompte.
+   IF DecouvertAutorise = "O"
+      COMPUTE WS-PlancherCompte = SoldeMinimum - MontantDecouvertMax
+   END-IF.
+   IF Montant > SoldeCompte - WS-PlancherCompte
+      DISPLAY "Solde insuffisant (découvert non autorisé au-delà du plancher). Opération annulée."
    ELSE
       COMPUTE SoldeCompte = SoldeCompte - Montant
    END-IF.
@@ -65,8 +74,12 @@ RETRAIT.
 VIREMENT.
    DISPLAY "Entrez le montant du virement : ".
    ACCEPT Montant.
-   IF Montant > SoldeCompte
-      DISPLAY "Solde insuffisant. Virement annulé."
+   MOVE SoldeMinimum TO WS-PlancherCompte.
+   IF DecouvertAutorise = "O"
+      COMPUTE WS-PlancherCompte = SoldeMinimum - MontantDecouvertMax
+   END-IF.
+   IF Montant > SoldeCompte - WS-PlancherCompte
+      DISPLAY "Solde insuffisant (découvert non autorisé au-delà du plancher). Virement annulé."
    ELSE
       COMPUTE SoldeCompte = SoldeCompte - Montant
       COMPUTE SoldeAutreCompte = SoldeAutreCompte + Montant
