@@ -0,0 +1,70 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_LECTURE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GCBComptesFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS NumeroCompte OF ComptesRecord
+        ASSIGN TO "GCBComptesFile.dat".
+
+DATA DIVISION.
+FILE SECTION.
+   FD GCBComptesFile.
+   COPY COMPTES.
+
+WORKING-STORAGE SECTION.
+   01 WS-FILE-STATUS PIC 99.
+
+LINKAGE SECTION.
+   01 NumCompte PIC 9(6).
+   01 SoldeCompte PIC S9(5)V99.
+   01 StatutCompte PIC X(1).
+   01 PinCompte PIC 9(4).
+   01 DeviseCompte PIC X(3).
+   01 NomTitulaire PIC X(30).
+   01 CompteJoint PIC X(1).
+   01 NomCotitulaire PIC X(30).
+   01 Beneficiaire PIC X(30).
+
+PROCEDURE DIVISION USING NumCompte SoldeCompte StatutCompte PinCompte
+    DeviseCompte NomTitulaire CompteJoint NomCotitulaire Beneficiaire.
+   MOVE "A" TO StatutCompte.
+   MOVE "EUR" TO DeviseCompte.
+   MOVE SPACES TO NomTitulaire.
+   MOVE "N" TO CompteJoint.
+   MOVE SPACES TO NomCotitulaire.
+   MOVE SPACES TO Beneficiaire.
+   OPEN INPUT GCBComptesFile.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "GCB_LECTURE: fichier GCBComptesFile introuvable, "
+         "solde de départ inchangé (statut " WS-FILE-STATUS ")."
+   ELSE
+      MOVE NumCompte TO NumeroCompte OF ComptesRecord
+      READ GCBComptesFile
+         INVALID KEY
+            DISPLAY "GCB_LECTURE: compte " NumCompte
+               " introuvable, solde de départ inchangé."
+               *> Un compte introuvable ne doit jamais ressembler a un
+               *> compte valide au PIN 0000 : StatutCompte porte un
+               *> statut sentinelle distinct de "A" (actif) et "I"
+               *> (inactif) que les appelants doivent verifier avant
+               *> toute comparaison de PIN.
+            MOVE "N" TO StatutCompte
+            MOVE ZERO TO SoldeCompte
+            MOVE ZERO TO PinCompte
+         NOT INVALID KEY
+            MOVE SoldeCompteFile TO SoldeCompte
+            MOVE StatutCompteFile TO StatutCompte
+            MOVE PinCompteFile TO PinCompte
+            MOVE DeviseCompteFile TO DeviseCompte
+            MOVE NomTitulaireFile TO NomTitulaire
+            MOVE CompteJointFile TO CompteJoint
+            MOVE NomCotitulaireFile TO NomCotitulaire
+            MOVE BeneficiaireFile TO Beneficiaire
+      END-READ
+      CLOSE GCBComptesFile
+   END-IF.
+   EXIT PROGRAM.
