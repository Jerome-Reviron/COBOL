@@ -0,0 +1,170 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_RELEVE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GCBComptesFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS NumeroCompte OF ComptesRecord
+        ASSIGN TO "GCBComptesFile.dat".
+    SELECT GCBHistoriqueFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NumSequenceHistorique
+        ALTERNATE RECORD KEY IS NumeroCompte OF HistoriqueRecord
+            WITH DUPLICATES
+        ASSIGN TO "GCBHistoriqueFile.dat".
+
+DATA DIVISION.
+FILE SECTION.
+   FD GCBComptesFile.
+   COPY COMPTES.
+
+   FD GCBHistoriqueFile.
+   COPY HISTORIQUE.
+
+WORKING-STORAGE SECTION.
+   01 WS-FILE-STATUS PIC 99.
+   01 WS-EOF-HIST PIC X VALUE "N".
+   01 NumCompte PIC 9(6).
+   01 WS-MontantNum PIC S9(5)V99.
+   01 WS-MontantSigne PIC S9(7)V99.
+   01 WS-TotalSigne PIC S9(7)V99 VALUE 0.
+   01 WS-Ouverture PIC S9(7)V99 VALUE 0.
+   01 WS-SoldeCourant PIC S9(7)V99 VALUE 0.
+   01 WS-Cloture PIC S9(7)V99 VALUE 0.
+   01 WS-SoldeAffichage PIC -ZZZZZ9.99.
+   01 WS-MontantAffichage PIC -ZZZZZ9.99.
+   01 WS-CompteTrouve PIC X VALUE "N".
+   01 WS-MouvementTrouve PIC X VALUE "N".
+
+      *> GCBComptesFile ne garde plus qu'une ligne par compte (le solde
+      *> courant, retrouvé par clé). Le relevé reconstitue donc le
+      *> solde d'ouverture en repartant du solde de clôture et en
+      *> retranchant le total des mouvements du compte, puis rejoue ces
+      *> mouvements dans l'ordre pour afficher le solde après chacun
+      *> d'eux.
+
+PROCEDURE DIVISION.
+   DISPLAY "Numéro de compte pour le relevé : ".
+   ACCEPT NumCompte.
+
+   OPEN INPUT GCBComptesFile.
+   OPEN INPUT GCBHistoriqueFile.
+
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "Aucun historique disponible pour ce compte."
+   ELSE
+      MOVE NumCompte TO NumeroCompte OF ComptesRecord
+      READ GCBComptesFile
+         INVALID KEY MOVE "N" TO WS-CompteTrouve
+         NOT INVALID KEY MOVE "O" TO WS-CompteTrouve
+      END-READ
+
+      IF WS-CompteTrouve = "N"
+         DISPLAY "Compte " NumCompte " introuvable."
+      ELSE
+         DISPLAY "================================================="
+         DISPLAY "RELEVE DE COMPTE No " NumCompte
+         DISPLAY "Titulaire : " NomTitulaireFile
+         IF CompteJointFile = "O"
+            DISPLAY "Compte joint avec : " NomCotitulaireFile
+         END-IF
+         IF BeneficiaireFile NOT = SPACES
+            DISPLAY "Bénéficiaire désigné : " BeneficiaireFile
+         END-IF
+         DISPLAY "================================================="
+
+         MOVE SoldeCompteFile TO WS-Cloture
+         PERFORM CALCULER-TOTAL-MOUVEMENTS
+         COMPUTE WS-Ouverture = WS-Cloture - WS-TotalSigne
+         MOVE WS-Ouverture TO WS-SoldeAffichage
+         DISPLAY "Solde d'ouverture : " WS-SoldeAffichage
+         DISPLAY "-------------------------------------------------"
+
+         MOVE WS-Ouverture TO WS-SoldeCourant
+         PERFORM AFFICHER-MOUVEMENTS
+
+         IF WS-MouvementTrouve = "N"
+            DISPLAY "Aucun mouvement trouvé pour ce compte."
+         END-IF
+         DISPLAY "-------------------------------------------------"
+         MOVE WS-Cloture TO WS-SoldeAffichage
+         DISPLAY "Solde de clôture  : " WS-SoldeAffichage
+         DISPLAY "================================================="
+      END-IF
+
+      CLOSE GCBHistoriqueFile
+      CLOSE GCBComptesFile
+   END-IF.
+   STOP RUN.
+
+CALCULER-TOTAL-MOUVEMENTS.
+   MOVE 0 TO WS-TotalSigne.
+   MOVE NumCompte TO NumeroCompte OF HistoriqueRecord.
+   MOVE "N" TO WS-EOF-HIST.
+   START GCBHistoriqueFile KEY IS EQUAL TO NumeroCompte OF HistoriqueRecord
+      INVALID KEY MOVE "Y" TO WS-EOF-HIST
+   END-START.
+   PERFORM UNTIL WS-EOF-HIST = "Y"
+      READ GCBHistoriqueFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF-HIST
+         NOT AT END
+            IF NumeroCompte OF HistoriqueRecord = NumCompte
+               PERFORM SIGNER-MONTANT
+               ADD WS-MontantSigne TO WS-TotalSigne
+            ELSE
+               MOVE "Y" TO WS-EOF-HIST
+            END-IF
+      END-READ
+   END-PERFORM.
+
+AFFICHER-MOUVEMENTS.
+   MOVE NumCompte TO NumeroCompte OF HistoriqueRecord.
+   MOVE "N" TO WS-EOF-HIST.
+   START GCBHistoriqueFile KEY IS EQUAL TO NumeroCompte OF HistoriqueRecord
+      INVALID KEY MOVE "Y" TO WS-EOF-HIST
+   END-START.
+   PERFORM UNTIL WS-EOF-HIST = "Y"
+      READ GCBHistoriqueFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF-HIST
+         NOT AT END
+            IF NumeroCompte OF HistoriqueRecord = NumCompte
+               MOVE "O" TO WS-MouvementTrouve
+               PERFORM SIGNER-MONTANT
+               ADD WS-MontantSigne TO WS-SoldeCourant
+               MOVE MontantFile TO WS-MontantAffichage
+               MOVE WS-SoldeCourant TO WS-SoldeAffichage
+               DISPLAY ActionFile "  " WS-MontantAffichage
+                   "  solde : " WS-SoldeAffichage
+            ELSE
+               MOVE "Y" TO WS-EOF-HIST
+            END-IF
+      END-READ
+   END-PERFORM.
+
+SIGNER-MONTANT.
+   MOVE MontantFile TO WS-MontantNum.
+   EVALUATE ActionFile
+      WHEN "RETRAIT"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "VIREMENT"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "CLOTURE"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "ANNUL-DEP"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "ANNUL-VDST"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "VIR-RECU"
+         MOVE WS-MontantNum TO WS-MontantSigne
+      WHEN "ANNUL-RET"
+         MOVE WS-MontantNum TO WS-MontantSigne
+      WHEN "ANNUL-VSRC"
+         MOVE WS-MontantNum TO WS-MontantSigne
+      WHEN OTHER
+         MOVE WS-MontantNum TO WS-MontantSigne
+   END-EVALUATE.
