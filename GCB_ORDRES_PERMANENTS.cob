@@ -0,0 +1,150 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_ORDRES_PERMANENTS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GCBOrdresPermanentsFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBOrdresPermanentsFile.txt".
+
+DATA DIVISION.
+FILE SECTION.
+   FD GCBOrdresPermanentsFile.
+   COPY ORDRES.
+
+WORKING-STORAGE SECTION.
+   01 WS-FILE-STATUS PIC 99.
+   01 WS-EOF PIC X VALUE "N".
+   01 ChoixUtilisateur PIC 9 VALUE 0.
+   01 WS-DateExecution PIC 99.
+   01 Action PIC X(10) VALUE "VIREMENT".
+   01 ActionCredit PIC X(10) VALUE "VIR-RECU".
+   01 WS-SoldeSource PIC S9(5)V99.
+   01 WS-SoldeDest PIC S9(5)V99.
+   01 WS-StatutSource PIC X(1).
+   01 WS-StatutDest PIC X(1).
+   01 WS-PinDest PIC 9(4).
+   01 WS-DeviseSource PIC X(3).
+   01 WS-DeviseDest PIC X(3).
+   01 WS-MontantConverti PIC S9(5)V99.
+   01 WS-NbExecutes PIC 9(4) VALUE 0.
+   01 WS-NomSource PIC X(30).
+   01 WS-JointSource PIC X(1).
+   01 WS-CotitulaireSource PIC X(30).
+   01 WS-BeneficiaireSource PIC X(30).
+   01 WS-NomDest PIC X(30).
+   01 WS-JointDest PIC X(1).
+   01 WS-CotitulaireDest PIC X(30).
+   01 WS-BeneficiaireDest PIC X(30).
+
+PROCEDURE DIVISION.
+   DISPLAY "1. Ajouter un ordre permanent"
+   DISPLAY "2. Exécuter les ordres dus pour une date"
+   DISPLAY "0. Quitter"
+   ACCEPT ChoixUtilisateur.
+   EVALUATE ChoixUtilisateur
+      WHEN 1
+         PERFORM AJOUTER-ORDRE
+      WHEN 2
+         PERFORM EXECUTER-ORDRES-DUS
+      WHEN OTHER
+         DISPLAY "Aucune action effectuée."
+   END-EVALUATE.
+   STOP RUN.
+
+AJOUTER-ORDRE.
+   OPEN EXTEND GCBOrdresPermanentsFile.
+   IF WS-FILE-STATUS = "35"
+      OPEN OUTPUT GCBOrdresPermanentsFile
+   END-IF.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "GCB_ORDRES_PERMANENTS: erreur ouverture, statut " WS-FILE-STATUS
+   ELSE
+      DISPLAY "Numéro du compte source : "
+      ACCEPT NumCompteSourceOrdre OF OrdrePermanentRecord
+      DISPLAY "Numéro du compte destination : "
+      ACCEPT NumCompteDestOrdre OF OrdrePermanentRecord
+      DISPLAY "Montant du virement récurrent : "
+      ACCEPT MontantOrdre OF OrdrePermanentRecord
+      DISPLAY "Jour d'exécution dans le mois (1-31) : "
+      ACCEPT JourExecutionOrdre OF OrdrePermanentRecord
+      DISPLAY "Code PIN du compte source : "
+      ACCEPT PinSourceOrdre OF OrdrePermanentRecord
+      WRITE OrdrePermanentRecord AFTER ADVANCING 1 LINE
+      IF WS-FILE-STATUS NOT = "00"
+         DISPLAY "GCB_ORDRES_PERMANENTS: erreur d'écriture, statut " WS-FILE-STATUS
+      ELSE
+         DISPLAY "Ordre permanent enregistré."
+      END-IF
+      CLOSE GCBOrdresPermanentsFile
+   END-IF.
+
+EXECUTER-ORDRES-DUS.
+   DISPLAY "Jour du mois pour cette exécution (1-31) : ".
+   ACCEPT WS-DateExecution.
+   OPEN INPUT GCBOrdresPermanentsFile.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "Aucun ordre permanent enregistré."
+   ELSE
+      PERFORM UNTIL WS-EOF = "Y"
+         READ GCBOrdresPermanentsFile
+            AT END
+               MOVE "Y" TO WS-EOF
+            NOT AT END
+               IF JourExecutionOrdre OF OrdrePermanentRecord = WS-DateExecution
+                  PERFORM EXECUTER-UN-ORDRE
+               END-IF
+         END-READ
+      END-PERFORM
+      CLOSE GCBOrdresPermanentsFile
+      DISPLAY WS-NbExecutes " ordre(s) permanent(s) exécuté(s)."
+   END-IF.
+
+      *> Comme le VIREMENT interactif de GCB2, les deux côtés du
+      *> virement doivent être écrits dans GCBComptesFile pour que le
+      *> solde du compte destination ne reste pas figé en mémoire. Le
+      *> côté destination est journalisé sous un code Action distinct
+      *> (ActionCredit) pour que GCB_RECONCILE et GCB_RELEVE puissent
+      *> le reconnaître comme un crédit et non comme un débit.
+EXECUTER-UN-ORDRE.
+   MOVE 0 TO WS-SoldeSource.
+   CALL 'GCB_LECTURE' USING NumCompteSourceOrdre OF OrdrePermanentRecord
+       WS-SoldeSource WS-StatutSource PinSourceOrdre OF OrdrePermanentRecord
+       WS-DeviseSource WS-NomSource WS-JointSource WS-CotitulaireSource
+       WS-BeneficiaireSource.
+   MOVE 0 TO WS-SoldeDest.
+   MOVE 0 TO WS-PinDest.
+   CALL 'GCB_LECTURE' USING NumCompteDestOrdre OF OrdrePermanentRecord
+       WS-SoldeDest WS-StatutDest WS-PinDest WS-DeviseDest WS-NomDest
+       WS-JointDest WS-CotitulaireDest WS-BeneficiaireDest.
+
+   IF WS-StatutSource = "I" OR WS-StatutDest = "I"
+      DISPLAY "Ordre ignoré, compte clôturé : "
+          NumCompteSourceOrdre OF OrdrePermanentRecord " -> "
+          NumCompteDestOrdre OF OrdrePermanentRecord
+   ELSE
+      IF MontantOrdre OF OrdrePermanentRecord > WS-SoldeSource
+         DISPLAY "Ordre ignoré, solde insuffisant sur le compte "
+             NumCompteSourceOrdre OF OrdrePermanentRecord
+      ELSE
+         CALL 'GCB_CHANGE' USING WS-DeviseSource WS-DeviseDest
+             MontantOrdre OF OrdrePermanentRecord WS-MontantConverti
+         COMPUTE WS-SoldeSource = WS-SoldeSource
+             - MontantOrdre OF OrdrePermanentRecord
+         COMPUTE WS-SoldeDest = WS-SoldeDest + WS-MontantConverti
+         CALL 'GCB_WRITE' USING NumCompteSourceOrdre OF OrdrePermanentRecord
+             Action MontantOrdre OF OrdrePermanentRecord WS-SoldeSource
+             PinSourceOrdre OF OrdrePermanentRecord WS-DeviseSource
+             WS-NomSource WS-JointSource WS-CotitulaireSource
+             WS-BeneficiaireSource WS-StatutSource
+         CALL 'GCB_WRITE' USING NumCompteDestOrdre OF OrdrePermanentRecord
+             ActionCredit WS-MontantConverti WS-SoldeDest
+             WS-PinDest WS-DeviseDest WS-NomDest WS-JointDest
+             WS-CotitulaireDest WS-BeneficiaireDest WS-StatutDest
+         ADD 1 TO WS-NbExecutes
+         DISPLAY "Virement automatique exécuté : "
+             NumCompteSourceOrdre OF OrdrePermanentRecord " -> "
+             NumCompteDestOrdre OF OrdrePermanentRecord
+      END-IF
+   END-IF.
