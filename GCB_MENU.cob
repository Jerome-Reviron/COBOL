@@ -15,6 +15,10 @@ PROCEDURE DIVISION USING SoldeCompte SoldeAutreCompte Montant ChoixUtilisateur.
    DISPLAY "2. Retrait"
    DISPLAY "3. Virement"
    DISPLAY "4. Afficher le solde"
+   DISPLAY "5. Annuler la dernière opération"
+   DISPLAY "6. Appliquer les intérêts mensuels"
+   DISPLAY "7. Ouvrir un nouveau compte"
+   DISPLAY "8. Clôturer un compte"
    DISPLAY "0. Quitter"
    ACCEPT ChoixUtilisateur.
    EXIT PROGRAM.
