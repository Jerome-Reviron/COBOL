@@ -0,0 +1,161 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_JOURNEE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GCBJourFile
+        FILE STATUS IS WS-JOUR-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBJourFile.txt".
+    SELECT GCBComptesFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS NumeroCompte OF ComptesRecord
+        ASSIGN TO "GCBComptesFile.dat".
+
+DATA DIVISION.
+FILE SECTION.
+   FD GCBJourFile.
+   COPY JOUR.
+
+   FD GCBComptesFile.
+   COPY COMPTES.
+
+WORKING-STORAGE SECTION.
+   01 WS-JOUR-STATUS PIC 99.
+   01 WS-FILE-STATUS PIC 99.
+   01 WS-EOF-CPT PIC X VALUE "N".
+   01 ChoixUtilisateur PIC 9 VALUE 0.
+   01 WS-DateJourActuelle PIC 9(8) VALUE 0.
+   01 WS-StatutJourActuel PIC X(1) VALUE "O".
+   01 WS-JourneeExiste PIC X VALUE "N".
+   01 WS-NouvelleDate PIC 9(8).
+   01 Action PIC X(10) VALUE "CLOTJOUR".
+   01 WS-Montant PIC S9(5)V99 VALUE 0.
+   01 WS-NbComptesClotures PIC 9(4) VALUE 0.
+   01 IdxCloture PIC 9(3) VALUE 0.
+      *> Comptes actifs relevés lors de la passe de lecture de
+      *> GCBComptesFile, rejoués vers GCB_WRITE une fois le fichier
+      *> refermé -- borné comme la TableTri des programmes de gestion
+      *> de livres, un dépassement du parc de comptes n'est pas géré.
+   01 TableComptesACloturer OCCURS 500 TIMES.
+      05 NumCloture PIC 9(6).
+      05 SoldeCloture PIC S9(7)V99.
+      05 PinCloture PIC 9(4).
+      05 DeviseCloture PIC X(3).
+      05 NomCloture PIC X(30).
+      05 JointCloture PIC X(1).
+      05 CotitulaireCloture PIC X(30).
+      05 BeneficiaireCloture PIC X(30).
+      05 StatutCloture PIC X(1).
+
+      *> Traitement de fin de journée pour GCB2 : contrairement à la
+      *> mise à jour au fil de l'eau opérée par GCB_WRITE, ce
+      *> programme n'existe que pour faire basculer GCBJourFile entre
+      *> "ouvert" et "fermé". Tant que la journée n'est pas fermée ici,
+      *> GCB2 accepte les transactions ; une fois fermée, GCB2 refuse
+      *> tout nouveau DEPOT/RETRAIT/VIREMENT jusqu'à ce qu'une nouvelle
+      *> journée soit ouverte via l'option 2 ci-dessous.
+
+PROCEDURE DIVISION.
+   PERFORM LIRE-JOURNEE-ACTUELLE.
+   DISPLAY "==============================================".
+   DISPLAY "GESTION DE LA JOURNEE COMPTABLE - GCB2".
+   IF WS-JourneeExiste = "O"
+      DISPLAY "Journée en cours : " WS-DateJourActuelle
+          " (statut " WS-StatutJourActuel ")"
+   ELSE
+      DISPLAY "Aucune journée n'a encore été ouverte."
+   END-IF.
+   DISPLAY "==============================================".
+   DISPLAY "1. Clôturer la journée en cours".
+   DISPLAY "2. Ouvrir la journée suivante".
+   DISPLAY "0. Quitter".
+   ACCEPT ChoixUtilisateur.
+   EVALUATE ChoixUtilisateur
+      WHEN 1
+         PERFORM CLOTURER-JOURNEE
+      WHEN 2
+         PERFORM OUVRIR-JOURNEE
+      WHEN OTHER
+         DISPLAY "Aucune action effectuée."
+   END-EVALUATE.
+   STOP RUN.
+
+LIRE-JOURNEE-ACTUELLE.
+   OPEN INPUT GCBJourFile.
+   IF WS-JOUR-STATUS = "00"
+      READ GCBJourFile
+         AT END CONTINUE
+         NOT AT END
+            MOVE "O" TO WS-JourneeExiste
+            MOVE DateJourFile TO WS-DateJourActuelle
+            MOVE StatutJourFile TO WS-StatutJourActuel
+      END-READ
+      CLOSE GCBJourFile
+   END-IF.
+
+CLOTURER-JOURNEE.
+   IF WS-JourneeExiste = "N"
+      DISPLAY "Aucune journée ouverte à clôturer."
+   ELSE
+      IF WS-StatutJourActuel = "F"
+         DISPLAY "La journée " WS-DateJourActuelle " est déjà clôturée."
+      ELSE
+         OPEN INPUT GCBComptesFile
+         IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "Aucun compte à clôturer pour la journée."
+         ELSE
+            PERFORM UNTIL WS-EOF-CPT = "Y"
+               READ GCBComptesFile NEXT RECORD
+                  AT END MOVE "Y" TO WS-EOF-CPT
+               END-READ
+               IF WS-EOF-CPT = "N" AND StatutCompteFile = "A"
+                  ADD 1 TO WS-NbComptesClotures
+                  MOVE NumeroCompte OF ComptesRecord
+                      TO NumCloture(WS-NbComptesClotures)
+                  MOVE SoldeCompteFile TO SoldeCloture(WS-NbComptesClotures)
+                  MOVE PinCompteFile TO PinCloture(WS-NbComptesClotures)
+                  MOVE DeviseCompteFile TO DeviseCloture(WS-NbComptesClotures)
+                  MOVE NomTitulaireFile TO NomCloture(WS-NbComptesClotures)
+                  MOVE CompteJointFile TO JointCloture(WS-NbComptesClotures)
+                  MOVE NomCotitulaireFile
+                      TO CotitulaireCloture(WS-NbComptesClotures)
+                  MOVE BeneficiaireFile
+                      TO BeneficiaireCloture(WS-NbComptesClotures)
+                  MOVE StatutCompteFile TO StatutCloture(WS-NbComptesClotures)
+               END-IF
+            END-PERFORM
+            CLOSE GCBComptesFile
+            PERFORM VARYING IdxCloture FROM 1 BY 1
+                UNTIL IdxCloture > WS-NbComptesClotures
+               CALL 'GCB_WRITE' USING NumCloture(IdxCloture) Action
+                   WS-Montant SoldeCloture(IdxCloture) PinCloture(IdxCloture)
+                   DeviseCloture(IdxCloture) NomCloture(IdxCloture)
+                   JointCloture(IdxCloture) CotitulaireCloture(IdxCloture)
+                   BeneficiaireCloture(IdxCloture) StatutCloture(IdxCloture)
+            END-PERFORM
+            MOVE "F" TO StatutJourFile
+            MOVE WS-DateJourActuelle TO DateJourFile
+            OPEN OUTPUT GCBJourFile
+            WRITE JourRecord
+            CLOSE GCBJourFile
+            DISPLAY WS-NbComptesClotures
+                " compte(s) reportés en solde de clôture du " WS-DateJourActuelle "."
+            DISPLAY "Journée clôturée. Aucune transaction en ligne ne sera acceptée "
+                "avant l'ouverture de la journée suivante."
+         END-IF
+      END-IF
+   END-IF.
+
+OUVRIR-JOURNEE.
+   DISPLAY "Date de la nouvelle journée (AAAAMMJJ) : ".
+   ACCEPT WS-NouvelleDate.
+   MOVE WS-NouvelleDate TO DateJourFile.
+   MOVE "O" TO StatutJourFile.
+   OPEN OUTPUT GCBJourFile.
+   WRITE JourRecord.
+   CLOSE GCBJourFile.
+   DISPLAY "Journée " WS-NouvelleDate " ouverte. Les transactions en ligne "
+       "sont de nouveau acceptées.".
