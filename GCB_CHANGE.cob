@@ -0,0 +1,50 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_CHANGE.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 TableTauxChange.
+      05 TauxChangeEntry OCCURS 3 TIMES.
+         10 DeviseTauxEntry PIC X(3).
+         10 TauxTauxEntry PIC 9V9999.
+   01 WS-Ix PIC 9.
+   01 WS-TauxSource PIC 9V9999 VALUE 1.0000.
+   01 WS-TauxDest PIC 9V9999 VALUE 1.0000.
+   01 WS-MontantEnEUR PIC S9(7)V9999.
+
+LINKAGE SECTION.
+   01 DeviseSource PIC X(3).
+   01 DeviseDest PIC X(3).
+   01 MontantSource PIC S9(5)V99.
+   01 MontantConverti PIC S9(5)V99.
+
+PROCEDURE DIVISION USING DeviseSource DeviseDest MontantSource
+    MontantConverti.
+   IF DeviseSource = DeviseDest
+      MOVE MontantSource TO MontantConverti
+   ELSE
+      PERFORM INITIALISER-TAUX
+      PERFORM VARYING WS-Ix FROM 1 BY 1 UNTIL WS-Ix > 3
+         IF DeviseTauxEntry(WS-Ix) = DeviseSource
+            MOVE TauxTauxEntry(WS-Ix) TO WS-TauxSource
+         END-IF
+         IF DeviseTauxEntry(WS-Ix) = DeviseDest
+            MOVE TauxTauxEntry(WS-Ix) TO WS-TauxDest
+         END-IF
+      END-PERFORM
+      COMPUTE WS-MontantEnEUR = MontantSource * WS-TauxSource
+      COMPUTE MontantConverti ROUNDED = WS-MontantEnEUR / WS-TauxDest
+   END-IF.
+   EXIT PROGRAM.
+
+   *> Taux fixes exprimés en EUR pour 1 unité de la devise (à défaut
+   *> d'une source de taux de change en temps réel). EUR sert de
+   *> devise pivot pour convertir n'importe quelle paire de devises
+   *> connues de la table.
+INITIALISER-TAUX.
+   MOVE "EUR" TO DeviseTauxEntry(1).
+   MOVE 1.0000 TO TauxTauxEntry(1).
+   MOVE "USD" TO DeviseTauxEntry(2).
+   MOVE 0.9100 TO TauxTauxEntry(2).
+   MOVE "GBP" TO DeviseTauxEntry(3).
+   MOVE 1.1600 TO TauxTauxEntry(3).
