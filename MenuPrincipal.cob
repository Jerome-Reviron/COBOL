@@ -0,0 +1,33 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MenuPrincipal.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 ChoixUtilisateur PIC 9 VALUE 0.
+
+PROCEDURE DIVISION.
+DEBUT.
+   PERFORM AFFICHER-MENU UNTIL ChoixUtilisateur = 0.
+   DISPLAY "Fermeture du menu principal. A bientot!".
+   STOP RUN.
+
+AFFICHER-MENU.
+   DISPLAY " ".
+   DISPLAY "=== Menu principal du magasin ===".
+   DISPLAY "1. Gestion de comptes bancaires".
+   DISPLAY "2. Gestion de l'inventaire des livres".
+   DISPLAY "3. Espace utilisateur - livres".
+   DISPLAY "4. Calcul des reductions".
+   DISPLAY "0. Quitter".
+   DISPLAY "Votre choix : ".
+   ACCEPT ChoixUtilisateur.
+   EVALUATE ChoixUtilisateur
+      WHEN 1 CALL 'GCB2'
+      WHEN 2 CALL 'GestionInventaireLivres'
+      WHEN 3 CALL 'UtilisateurLivre'
+      WHEN 4 CALL 'CalculReductions'
+      WHEN 0 CONTINUE
+      WHEN OTHER DISPLAY "Choix invalide."
+   END-EVALUATE.
