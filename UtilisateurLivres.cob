@@ -1,80 +1,562 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. UtilisateurLivre.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT GCBLivresFile
+       FILE STATUS IS WS-FILE-STATUS
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS Titre OF LivreRecord
+       ALTERNATE RECORD KEY IS ISBN OF LivreRecord
+           WITH DUPLICATES
+       ASSIGN TO "GCBLivresFile.dat".
+
+   SELECT GCBAuteursFile
+       FILE STATUS IS WS-AUT-STATUS
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS IdAuteur OF AuteurRecord
+       ASSIGN TO "GCBAuteursFile.dat".
+
+   SELECT JournalExploitationFile
+       FILE STATUS IS WS-EXPL-STATUS
+       ORGANIZATION IS LINE SEQUENTIAL
+       ASSIGN TO "JournalExploitationFile.txt".
+
 DATA DIVISION.
-WORKING-STORAGE SECTION.
+FILE SECTION.
+   FD GCBLivresFile.
+   COPY LIVRE.
+
+   FD GCBAuteursFile.
+   COPY AUTEUR.
+
+   FD JournalExploitationFile.
+   COPY EXPLOITATION.
 
-   01 MaxLivres CONSTANT 15.
-   01 Livres.
-      02 Livre OCCURS MaxLivres TIMES INDEXED BY Idx.
-         05 Titre PIC X(30).
-         05 Auteur PIC X(30).
-         05 AnneePublication PIC 9(4).
-         05 NbCopies PIC 9(3).
+WORKING-STORAGE SECTION.
+   01 WS-FILE-STATUS PIC 99.
+   01 WS-EOF PIC X VALUE "N".
+   01 WS-AUT-STATUS PIC 99.
+   01 WS-IdAuteurRecherche PIC 9(4).
+   01 WS-AuteurTrouve PIC X VALUE "N".
+   01 WS-EXPL-STATUS PIC 99.
+   01 WS-DateHeureExplSys.
+      05 WS-DateExplSys PIC 9(8).
+      05 WS-HeureExplSys PIC 9(6).
+      05 WS-RestExplSys PIC X(7).
+   01 WS-DateHeureDebutExpl PIC X(19).
 
    01 NombreLivresActuels CONSTANT 5.
-   01 IdxActuel PIC 9(2) VALUE 1.
+   01 Idx PIC 9(2).
    01 NombreLivres PIC 9(2).
+   01 TitresDepart.
+      05 FILLER PIC X(30) VALUE "1984".
+      05 FILLER PIC X(30) VALUE "Le Petit Prince".
+      05 FILLER PIC X(30) VALUE "Le Seigneur des Anneaux".
+      05 FILLER PIC X(30) VALUE "Fondation".
+      05 FILLER PIC X(30) VALUE "Dune".
+   01 TitresDepartTable REDEFINES TitresDepart
+         OCCURS 5 TIMES PIC X(30).
+   01 AuteursDepart.
+      05 FILLER PIC X(30) VALUE "George Orwell".
+      05 FILLER PIC X(30) VALUE "Antoine de Saint-Exupery".
+      05 FILLER PIC X(30) VALUE "J.R.R. Tolkien".
+      05 FILLER PIC X(30) VALUE "Isaac Asimov".
+      05 FILLER PIC X(30) VALUE "Frank Herbert".
+   01 AuteursDepartTable REDEFINES AuteursDepart
+         OCCURS 5 TIMES PIC X(30).
+   01 AnneesDepart.
+      05 FILLER PIC 9(4) VALUE 1949.
+      05 FILLER PIC 9(4) VALUE 1943.
+      05 FILLER PIC 9(4) VALUE 1954.
+      05 FILLER PIC 9(4) VALUE 1951.
+      05 FILLER PIC 9(4) VALUE 1965.
+   01 AnneesDepartTable REDEFINES AnneesDepart
+         OCCURS 5 TIMES PIC 9(4).
+   01 CopiesDepart.
+      05 FILLER PIC 9(3) VALUE 5.
+      05 FILLER PIC 9(3) VALUE 3.
+      05 FILLER PIC 9(3) VALUE 7.
+      05 FILLER PIC 9(3) VALUE 4.
+      05 FILLER PIC 9(3) VALUE 6.
+   01 CopiesDepartTable REDEFINES CopiesDepart
+         OCCURS 5 TIMES PIC 9(3).
+   01 ISBNDepart.
+      05 FILLER PIC X(13) VALUE "9780451524935".
+      05 FILLER PIC X(13) VALUE "9782070408504".
+      05 FILLER PIC X(13) VALUE "9780261102385".
+      05 FILLER PIC X(13) VALUE "9780553293357".
+      05 FILLER PIC X(13) VALUE "9780441172719".
+   01 ISBNDepartTable REDEFINES ISBNDepart
+         OCCURS 5 TIMES PIC X(13).
+   01 PrixDepart.
+      05 FILLER PIC 9(5)V99 VALUE 9.90.
+      05 FILLER PIC 9(5)V99 VALUE 7.50.
+      05 FILLER PIC 9(5)V99 VALUE 14.90.
+      05 FILLER PIC 9(5)V99 VALUE 12.50.
+      05 FILLER PIC 9(5)V99 VALUE 13.90.
+   01 PrixDepartTable REDEFINES PrixDepart
+         OCCURS 5 TIMES PIC 9(5)V99.
+      *> req037 : IdAuteur de depart, dans le meme ordre que
+      *> AuteursDepartTable, pour peupler GCBAuteursFile et le
+      *> IdAuteur de chaque LivreRecord seme.
+   01 IdAuteursDepart.
+      05 FILLER PIC 9(4) VALUE 1.
+      05 FILLER PIC 9(4) VALUE 2.
+      05 FILLER PIC 9(4) VALUE 3.
+      05 FILLER PIC 9(4) VALUE 4.
+      05 FILLER PIC 9(4) VALUE 5.
+   01 IdAuteursDepartTable REDEFINES IdAuteursDepart
+         OCCURS 5 TIMES PIC 9(4).
+      *> req038 : genre de depart, dans le meme ordre que
+      *> TitresDepartTable, pour peupler Genre a la semence.
+   01 GenresDepart.
+      05 FILLER PIC X(20) VALUE "Fiction".
+      05 FILLER PIC X(20) VALUE "Jeunesse".
+      05 FILLER PIC X(20) VALUE "Fantastique".
+      05 FILLER PIC X(20) VALUE "Science-Fiction".
+      05 FILLER PIC X(20) VALUE "Science-Fiction".
+   01 GenresDepartTable REDEFINES GenresDepart
+         OCCURS 5 TIMES PIC X(20).
+   01 WS-GenreCourant PIC X(20) VALUE SPACES.
+   01 WS-CopiesParGenre PIC 9(5) VALUE 0.
+   01 WS-ValeurTotaleCatalogue PIC 9(7)V99 VALUE 0.
+   01 WS-ValeurLigne PIC 9(7)V99 VALUE 0.
+   01 WS-SeuilReappro PIC 9(3) VALUE 5.
+   01 WS-NombreTri PIC 9(3) VALUE 0.
+   01 WS-CapaciteTri PIC 9(3) VALUE 200.
+   01 IdxTri PIC 9(3).
+   01 JdxTri PIC 9(3).
+   01 WS-ChoixTri PIC 9 VALUE 0.
+   01 TableTri OCCURS 200 TIMES.
+      05 TitreTri PIC X(30).
+      05 AuteurTri PIC X(30).
+      05 AnneeTri PIC 9(4).
+      05 CopiesTri PIC 9(3).
+      05 GenreTri PIC X(20).
+   01 TitreTemp PIC X(30).
+   01 AuteurTemp PIC X(30).
+   01 AnneeTemp PIC 9(4).
+   01 CopiesTemp PIC 9(3).
+   01 GenreTemp PIC X(20).
+   01 WS-AnneeCourante PIC 9(4).
+   01 WS-AnneeValide PIC X VALUE "N".
+   01 WS-TitreRecherche PIC X(30).
+   01 WS-LivreTrouve PIC X VALUE "N".
+   01 WS-ChoixGestion PIC 9 VALUE 0.
 
 PROCEDURE DIVISION.
-   PERFORM INITIALISER-LIVRES-ACTUELS.
-   
+   PERFORM CAPTURER-DEBUT-EXPLOITATION.
+   PERFORM OUVRIR-CATALOGUE.
+   PERFORM OUVRIR-AUTEURS.
+   PERFORM SEMER-AUTEURS-SI-VIDE.
+   PERFORM SEMER-CATALOGUE-SI-VIDE.
+
    DISPLAY "Combien de nouveaux livres souhaitez-vous ajouter? ".
    ACCEPT NombreLivres.
 
-   IF NombreLivres NOT NUMERIC OR
-      NombreLivres < 1 OR
-      (IdxActuel + NombreLivres - 1) > MaxLivres
-   THEN
+   IF NombreLivres NOT NUMERIC OR NombreLivres < 1
       DISPLAY "Nombre de livres invalide. Le programme s'arrête."
-      STOP RUN
+   ELSE
+      PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
+         PERFORM SAISIR-NOUVEAU-LIVRE
+      END-PERFORM
+   END-IF
+
+   PERFORM AFFICHER-TOUS-LIVRES.
+   PERFORM RAPPORT-STOCK-BAS.
+   PERFORM RAPPORT-VALORISATION.
+   PERFORM RAPPORT-PAR-GENRE.
+   DISPLAY "Trier et afficher a nouveau ? 1. Auteur  2. Annee  0. Non".
+   ACCEPT WS-ChoixTri.
+   IF WS-ChoixTri NOT = 0
+      PERFORM TRIER-ET-AFFICHER
+   END-IF.
+
+   DISPLAY "Gerer un livre existant ? 1. Modifier  2. Supprimer  0. Non".
+   ACCEPT WS-ChoixGestion.
+   EVALUATE WS-ChoixGestion
+      WHEN 1 PERFORM MODIFIER-LIVRE
+      WHEN 2 PERFORM SUPPRIMER-LIVRE
+      WHEN OTHER CONTINUE
+   END-EVALUATE.
+
+   DISPLAY "Lister les livres d'un auteur (par ID) ? 1. Oui  0. Non".
+   ACCEPT WS-ChoixGestion.
+   IF WS-ChoixGestion = 1
+      PERFORM RECHERCHER-PAR-AUTEUR
    END-IF.
 
-   PERFORM VARYING Idx FROM IdxActuel BY 1 UNTIL Idx > (IdxActuel + NombreLivres - 1)
-      DISPLAY "Entrez les informations pour le nouveau livre #" Idx
-      ACCEPT Titre (Idx)
-      ACCEPT Auteur (Idx)
-      ACCEPT AnneePublication (Idx)
-      ACCEPT NbCopies (Idx)
-   END-PERFORM
+   CLOSE GCBLivresFile.
+   CLOSE GCBAuteursFile.
 
-   PERFORM AFFICHER-TOUS-LIVRES
+   PERFORM JOURNALISER-EXPLOITATION.
 
    STOP RUN.
 
-INITIALISER-LIVRES-ACTUELS.
-   MOVE "1984" TO Titre (IdxActuel).
-   MOVE "George Orwell" TO Auteur (IdxActuel).
-   MOVE 1949 TO AnneePublication (IdxActuel).
-   MOVE 5 TO NbCopies (IdxActuel).
+CAPTURER-DEBUT-EXPLOITATION.
+   MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys.
+   STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+       WS-DateExplSys(7:2) " "
+       WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+       WS-HeureExplSys(5:2)
+       DELIMITED BY SIZE INTO WS-DateHeureDebutExpl.
 
-   MOVE "Le Petit Prince" TO Titre (IdxActuel + 1).
-   MOVE "Antoine de Saint-Exupéry" TO Auteur (IdxActuel + 1).
-   MOVE 1943 TO AnneePublication (IdxActuel + 1).
-   MOVE 3 TO NbCopies (IdxActuel + 1).
+JOURNALISER-EXPLOITATION.
+   *> req047 : journal d'exploitation partage, meme idiome OPEN
+   *> EXTEND / repli OPEN OUTPUT que IMPRIMER-RECU dans GCB_WRITE.
+   OPEN EXTEND JournalExploitationFile.
+   IF WS-EXPL-STATUS = "35"
+      OPEN OUTPUT JournalExploitationFile
+   END-IF.
+   IF WS-EXPL-STATUS NOT = "00"
+      DISPLAY "Erreur ouverture JournalExploitationFile, statut "
+          WS-EXPL-STATUS
+   ELSE
+      MOVE "UtilisateurLivre" TO ProgrammeJournal
+      MOVE WS-DateHeureDebutExpl TO DateHeureDebutJournal
+      MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys
+      STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+          WS-DateExplSys(7:2) " "
+          WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+          WS-HeureExplSys(5:2)
+          DELIMITED BY SIZE INTO DateHeureFinJournal
+      MOVE "SUCCES" TO ResultatJournal
+      WRITE JournalExploitationRecord
+      CLOSE JournalExploitationFile
+   END-IF.
+
+OUVRIR-CATALOGUE.
+   OPEN I-O GCBLivresFile.
+   IF WS-FILE-STATUS = "35"
+      OPEN OUTPUT GCBLivresFile
+      CLOSE GCBLivresFile
+      OPEN I-O GCBLivresFile
+   END-IF.
+
+SEMER-CATALOGUE-SI-VIDE.
+   MOVE LOW-VALUES TO Titre OF LivreRecord.
+   START GCBLivresFile KEY IS GREATER THAN Titre OF LivreRecord
+      INVALID KEY
+         PERFORM VARYING Idx FROM 1 BY 1
+                 UNTIL Idx > NombreLivresActuels
+            MOVE TitresDepartTable (Idx) TO Titre
+            MOVE AuteursDepartTable (Idx) TO Auteur
+            MOVE AnneesDepartTable (Idx) TO AnneePublication
+            MOVE CopiesDepartTable (Idx) TO NbCopies
+            MOVE ISBNDepartTable (Idx) TO ISBN
+            MOVE PrixDepartTable (Idx) TO PrixUnitaire
+            MOVE IdAuteursDepartTable (Idx) TO IdAuteur OF LivreRecord
+            MOVE GenresDepartTable (Idx) TO Genre OF LivreRecord
+            WRITE LivreRecord
+         END-PERFORM
+   END-START.
+
+OUVRIR-AUTEURS.
+   OPEN I-O GCBAuteursFile.
+   IF WS-AUT-STATUS = "35"
+      OPEN OUTPUT GCBAuteursFile
+      CLOSE GCBAuteursFile
+      OPEN I-O GCBAuteursFile
+   END-IF.
+
+SEMER-AUTEURS-SI-VIDE.
+      *> req037 : GCBAuteursFile normalise les noms d'auteur derriere
+      *> IdAuteur, meme technique de detection "fichier vide" que
+      *> SEMER-CATALOGUE-SI-VIDE.
+   MOVE LOW-VALUES TO IdAuteur OF AuteurRecord.
+   START GCBAuteursFile KEY IS GREATER THAN IdAuteur OF AuteurRecord
+      INVALID KEY
+         PERFORM VARYING Idx FROM 1 BY 1
+                 UNTIL Idx > NombreLivresActuels
+            MOVE IdAuteursDepartTable (Idx) TO IdAuteur OF AuteurRecord
+            MOVE AuteursDepartTable (Idx) TO NomAuteur OF AuteurRecord
+            WRITE AuteurRecord
+         END-PERFORM
+   END-START.
 
-   MOVE "Le Seigneur des Anneaux" TO Titre (IdxActuel + 2).
-   MOVE "J.R.R. Tolkien" TO Auteur (IdxActuel + 2).
-   MOVE 1954 TO AnneePublication (IdxActuel + 2).
-   MOVE 7 TO NbCopies (IdxActuel + 2).
+RECHERCHER-PAR-AUTEUR.
+      *> req037 : rapport de reference croisee, la table Livre ne
+      *> stocke plus que IdAuteur, GCBAuteursFile porte le nom.
+   DISPLAY "ID de l'auteur recherche : ".
+   ACCEPT WS-IdAuteurRecherche.
+   MOVE WS-IdAuteurRecherche TO IdAuteur OF AuteurRecord.
+   READ GCBAuteursFile
+      INVALID KEY MOVE "N" TO WS-AuteurTrouve
+      NOT INVALID KEY MOVE "O" TO WS-AuteurTrouve
+   END-READ.
+   IF WS-AuteurTrouve = "N"
+      DISPLAY "Aucun auteur ne correspond a cet ID."
+   ELSE
+      DISPLAY "Auteur : " NomAuteur OF AuteurRecord
+      PERFORM REPOSITIONNER-DEBUT-CATALOGUE
+      PERFORM UNTIL WS-EOF = "Y"
+         READ GCBLivresFile NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END
+               IF IdAuteur OF LivreRecord = WS-IdAuteurRecherche
+                  DISPLAY "  - " Titre OF LivreRecord
+               END-IF
+         END-READ
+      END-PERFORM
+   END-IF.
 
-   MOVE "Fondation" TO Titre (IdxActuel + 3).
-   MOVE "Isaac Asimov" TO Auteur (IdxActuel + 3).
-   MOVE 1951 TO AnneePublication (IdxActuel + 3).
-   MOVE 4 TO NbCopies (IdxActuel + 3).
+SAISIR-NOUVEAU-LIVRE.
+      *> Ecrit directement dans le fichier indexé au lieu de faire
+      *> grandir une table OCCURS bornée : le catalogue n'a donc plus
+      *> de plafond MaxLivres, un nouveau lot de 50 livres s'ajoute
+      *> tout aussi bien qu'un seul.
+   DISPLAY "Entrez les informations pour le nouveau livre #" Idx
+   ACCEPT Titre OF LivreRecord
+   ACCEPT Auteur OF LivreRecord
+   PERFORM SAISIR-ANNEE-VALIDE
+   ACCEPT NbCopies OF LivreRecord
+   DISPLAY "ISBN : "
+   ACCEPT ISBN OF LivreRecord
+   PERFORM SAISIR-AUTEUR-VALIDE
+   DISPLAY "Genre : "
+   ACCEPT Genre OF LivreRecord
+   WRITE LivreRecord
+      INVALID KEY
+         DISPLAY "Ce titre existe déjà dans le catalogue."
+   END-WRITE.
 
-   MOVE "Dune" TO Titre (IdxActuel + 4).
-   MOVE "Frank Herbert" TO Auteur (IdxActuel + 4).
-   MOVE 1965 TO AnneePublication (IdxActuel + 4).
-   MOVE 6 TO NbCopies (IdxActuel + 4).
+SAISIR-AUTEUR-VALIDE.
+      *> IdAuteur OF LivreRecord doit référencer un AuteurRecord
+      *> existant, sinon RECHERCHER-PAR-AUTEUR et le tri par auteur
+      *> perdent la trace du livre saisi ici.
+   MOVE "N" TO WS-AuteurTrouve.
+   PERFORM UNTIL WS-AuteurTrouve = "O"
+      DISPLAY "ID de l'auteur (voir GCBAuteursFile) : "
+      ACCEPT WS-IdAuteurRecherche
+      MOVE WS-IdAuteurRecherche TO IdAuteur OF AuteurRecord
+      READ GCBAuteursFile
+         INVALID KEY
+            DISPLAY "Aucun auteur ne correspond a cet ID."
+         NOT INVALID KEY
+            MOVE "O" TO WS-AuteurTrouve
+      END-READ
+   END-PERFORM.
+   MOVE WS-IdAuteurRecherche TO IdAuteur OF LivreRecord.
 
-   ADD NombreLivresActuels TO IdxActuel.
+MODIFIER-LIVRE.
+   DISPLAY "Titre du livre a modifier : ".
+   ACCEPT WS-TitreRecherche.
+   MOVE WS-TitreRecherche TO Titre OF LivreRecord.
+   READ GCBLivresFile
+      INVALID KEY MOVE "N" TO WS-LivreTrouve
+      NOT INVALID KEY MOVE "O" TO WS-LivreTrouve
+   END-READ.
+   IF WS-LivreTrouve = "N"
+      DISPLAY "Livre introuvable."
+   ELSE
+      DISPLAY "Nouvel auteur (" Auteur OF LivreRecord ") : "
+      ACCEPT Auteur OF LivreRecord
+      PERFORM SAISIR-ANNEE-VALIDE
+      DISPLAY "Nouveau nombre de copies : "
+      ACCEPT NbCopies OF LivreRecord
+      DISPLAY "Nouvel ISBN : "
+      ACCEPT ISBN OF LivreRecord
+      PERFORM SAISIR-AUTEUR-VALIDE
+      DISPLAY "Nouveau genre : "
+      ACCEPT Genre OF LivreRecord
+      REWRITE LivreRecord
+      DISPLAY "Livre mis a jour."
+   END-IF.
+
+SUPPRIMER-LIVRE.
+   DISPLAY "Titre du livre a supprimer : ".
+   ACCEPT WS-TitreRecherche.
+   MOVE WS-TitreRecherche TO Titre OF LivreRecord.
+   READ GCBLivresFile
+      INVALID KEY MOVE "N" TO WS-LivreTrouve
+      NOT INVALID KEY MOVE "O" TO WS-LivreTrouve
+   END-READ.
+   IF WS-LivreTrouve = "N"
+      DISPLAY "Livre introuvable."
+   ELSE
+      DELETE GCBLivresFile
+         INVALID KEY DISPLAY "Suppression impossible."
+         NOT INVALID KEY DISPLAY "Livre supprime."
+      END-DELETE
+   END-IF.
+
+SAISIR-ANNEE-VALIDE.
+   MOVE FUNCTION CURRENT-DATE (1:4) TO WS-AnneeCourante.
+   MOVE "N" TO WS-AnneeValide.
+   PERFORM UNTIL WS-AnneeValide = "O"
+      DISPLAY "Année de publication : "
+      ACCEPT AnneePublication OF LivreRecord
+      IF AnneePublication OF LivreRecord < 1450
+         OR AnneePublication OF LivreRecord > WS-AnneeCourante
+         DISPLAY "Année invalide, elle doit être entre 1450 et "
+             WS-AnneeCourante "."
+      ELSE
+         MOVE "O" TO WS-AnneeValide
+      END-IF
+   END-PERFORM.
 
 AFFICHER-TOUS-LIVRES.
-   PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > (IdxActuel + NombreLivres - 1)
-      DISPLAY "Titre du livre : " Titre (Idx)
-      DISPLAY "Auteur du livre : " Auteur (Idx)
-      DISPLAY "Année : " AnneePublication (Idx)
-      DISPLAY "Copies : " NbCopies (Idx)
+   PERFORM REPOSITIONNER-DEBUT-CATALOGUE.
+   PERFORM UNTIL WS-EOF = "Y"
+      READ GCBLivresFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF
+         NOT AT END
+            DISPLAY "Titre du livre : " Titre OF LivreRecord
+            DISPLAY "Auteur du livre : " Auteur OF LivreRecord
+            DISPLAY "Année : " AnneePublication OF LivreRecord
+            DISPLAY "Copies : " NbCopies OF LivreRecord
+            DISPLAY SPACE
+      END-READ
+   END-PERFORM.
+
+REPOSITIONNER-DEBUT-CATALOGUE.
+   MOVE "N" TO WS-EOF.
+   MOVE LOW-VALUES TO Titre OF LivreRecord.
+   START GCBLivresFile KEY IS GREATER THAN OR EQUAL Titre OF LivreRecord
+      INVALID KEY MOVE "Y" TO WS-EOF
+   END-START.
+
+RAPPORT-STOCK-BAS.
+   DISPLAY "=== Livres sous le seuil de " WS-SeuilReappro " copies ===".
+   PERFORM REPOSITIONNER-DEBUT-CATALOGUE.
+   PERFORM UNTIL WS-EOF = "Y"
+      READ GCBLivresFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF
+         NOT AT END
+            IF NbCopies OF LivreRecord < WS-SeuilReappro
+               DISPLAY Titre OF LivreRecord " : "
+                   NbCopies OF LivreRecord " copie(s)"
+            END-IF
+      END-READ
+   END-PERFORM.
+
+RAPPORT-VALORISATION.
+   DISPLAY "=== Valorisation du stock ===".
+   MOVE 0 TO WS-ValeurTotaleCatalogue.
+   PERFORM REPOSITIONNER-DEBUT-CATALOGUE.
+   PERFORM UNTIL WS-EOF = "Y"
+      READ GCBLivresFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF
+         NOT AT END
+            COMPUTE WS-ValeurLigne =
+                NbCopies OF LivreRecord * PrixUnitaire OF LivreRecord
+            ADD WS-ValeurLigne TO WS-ValeurTotaleCatalogue
+            DISPLAY Titre OF LivreRecord " : "
+                NbCopies OF LivreRecord " x "
+                PrixUnitaire OF LivreRecord " = " WS-ValeurLigne
+      END-READ
+   END-PERFORM.
+   DISPLAY "Valeur totale du stock : " WS-ValeurTotaleCatalogue.
+
+TRIER-ET-AFFICHER.
+   PERFORM CHARGER-TABLE-TRI.
+   IF WS-ChoixTri = 2
+      PERFORM TRIER-PAR-ANNEE
+   ELSE
+      PERFORM TRIER-PAR-AUTEUR
+   END-IF.
+   PERFORM VARYING IdxTri FROM 1 BY 1 UNTIL IdxTri > WS-NombreTri
+      DISPLAY "Titre du livre : " TitreTri (IdxTri)
+      DISPLAY "Auteur du livre : " AuteurTri (IdxTri)
+      DISPLAY "Année : " AnneeTri (IdxTri)
+      DISPLAY "Copies : " CopiesTri (IdxTri)
       DISPLAY SPACE
    END-PERFORM.
+
+CHARGER-TABLE-TRI.
+   MOVE 0 TO WS-NombreTri.
+   PERFORM REPOSITIONNER-DEBUT-CATALOGUE.
+   PERFORM UNTIL WS-EOF = "Y" OR WS-NombreTri >= WS-CapaciteTri
+      READ GCBLivresFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF
+         NOT AT END
+            ADD 1 TO WS-NombreTri
+            MOVE Titre OF LivreRecord TO TitreTri (WS-NombreTri)
+            MOVE Auteur OF LivreRecord TO AuteurTri (WS-NombreTri)
+            MOVE AnneePublication OF LivreRecord TO AnneeTri (WS-NombreTri)
+            MOVE NbCopies OF LivreRecord TO CopiesTri (WS-NombreTri)
+            MOVE Genre OF LivreRecord TO GenreTri (WS-NombreTri)
+      END-READ
+   END-PERFORM.
+
+TRIER-PAR-AUTEUR.
+   PERFORM VARYING IdxTri FROM 1 BY 1 UNTIL IdxTri >= WS-NombreTri
+      PERFORM VARYING JdxTri FROM 1 BY 1
+              UNTIL JdxTri > WS-NombreTri - IdxTri
+         IF AuteurTri (JdxTri) > AuteurTri (JdxTri + 1)
+            OR (AuteurTri (JdxTri) = AuteurTri (JdxTri + 1)
+                AND AnneeTri (JdxTri) > AnneeTri (JdxTri + 1))
+            PERFORM ECHANGER-LIGNES-TRI
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+TRIER-PAR-ANNEE.
+   PERFORM VARYING IdxTri FROM 1 BY 1 UNTIL IdxTri >= WS-NombreTri
+      PERFORM VARYING JdxTri FROM 1 BY 1
+              UNTIL JdxTri > WS-NombreTri - IdxTri
+         IF AnneeTri (JdxTri) > AnneeTri (JdxTri + 1)
+            PERFORM ECHANGER-LIGNES-TRI
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+TRIER-PAR-GENRE.
+   PERFORM VARYING IdxTri FROM 1 BY 1 UNTIL IdxTri >= WS-NombreTri
+      PERFORM VARYING JdxTri FROM 1 BY 1
+              UNTIL JdxTri > WS-NombreTri - IdxTri
+         IF GenreTri (JdxTri) > GenreTri (JdxTri + 1)
+            OR (GenreTri (JdxTri) = GenreTri (JdxTri + 1)
+                AND TitreTri (JdxTri) > TitreTri (JdxTri + 1))
+            PERFORM ECHANGER-LIGNES-TRI
+         END-IF
+      END-PERFORM
+   END-PERFORM.
+
+RAPPORT-PAR-GENRE.
+      *> req038 : regroupe le catalogue par genre (comme
+      *> TRIER-ET-AFFICHER regroupe par auteur/annee) avec un
+      *> sous-total de copies a chaque changement de genre.
+   DISPLAY "=== Catalogue par genre ===".
+   PERFORM CHARGER-TABLE-TRI.
+   PERFORM TRIER-PAR-GENRE.
+   MOVE SPACES TO WS-GenreCourant.
+   MOVE 0 TO WS-CopiesParGenre.
+   PERFORM VARYING IdxTri FROM 1 BY 1 UNTIL IdxTri > WS-NombreTri
+      IF GenreTri (IdxTri) NOT = WS-GenreCourant
+         IF WS-GenreCourant NOT = SPACES
+            DISPLAY "  Sous-total " WS-GenreCourant " : "
+                WS-CopiesParGenre " copie(s)"
+         END-IF
+         MOVE GenreTri (IdxTri) TO WS-GenreCourant
+         MOVE 0 TO WS-CopiesParGenre
+         DISPLAY "-- " WS-GenreCourant " --"
+      END-IF
+      DISPLAY "  " TitreTri (IdxTri) " (" CopiesTri (IdxTri)
+          " copie(s))"
+      ADD CopiesTri (IdxTri) TO WS-CopiesParGenre
+   END-PERFORM.
+   IF WS-GenreCourant NOT = SPACES
+      DISPLAY "  Sous-total " WS-GenreCourant " : "
+          WS-CopiesParGenre " copie(s)"
+   END-IF.
+
+ECHANGER-LIGNES-TRI.
+   MOVE TitreTri (JdxTri) TO TitreTemp.
+   MOVE AuteurTri (JdxTri) TO AuteurTemp.
+   MOVE AnneeTri (JdxTri) TO AnneeTemp.
+   MOVE CopiesTri (JdxTri) TO CopiesTemp.
+   MOVE GenreTri (JdxTri) TO GenreTemp.
+   MOVE TitreTri (JdxTri + 1) TO TitreTri (JdxTri).
+   MOVE AuteurTri (JdxTri + 1) TO AuteurTri (JdxTri).
+   MOVE AnneeTri (JdxTri + 1) TO AnneeTri (JdxTri).
+   MOVE CopiesTri (JdxTri + 1) TO CopiesTri (JdxTri).
+   MOVE GenreTri (JdxTri + 1) TO GenreTri (JdxTri).
+   MOVE TitreTemp TO TitreTri (JdxTri + 1).
+   MOVE AuteurTemp TO AuteurTri (JdxTri + 1).
+   MOVE AnneeTemp TO AnneeTri (JdxTri + 1).
+   MOVE CopiesTemp TO CopiesTri (JdxTri + 1).
+   MOVE GenreTemp TO GenreTri (JdxTri + 1).
