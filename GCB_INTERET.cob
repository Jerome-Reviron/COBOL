@@ -0,0 +1,32 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_INTERET.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 TauxInteretAnnuel PIC 9V9999 VALUE 0.0200.
+   01 MontantInteret PIC S9(5)V99 VALUE 0.
+   01 Action PIC X(10) VALUE "INTERET".
+
+LINKAGE SECTION.
+   01 NumCompte PIC 9(6).
+   01 SoldeCompte PIC S9(5)V99.
+   01 PinCompte PIC 9(4).
+   01 DeviseCompte PIC X(3).
+   01 NomTitulaire PIC X(30).
+   01 CompteJoint PIC X(1).
+   01 NomCotitulaire PIC X(30).
+   01 Beneficiaire PIC X(30).
+
+PROCEDURE DIVISION USING NumCompte SoldeCompte PinCompte DeviseCompte
+    NomTitulaire CompteJoint NomCotitulaire Beneficiaire.
+      *> Appelé uniquement sur un compte déjà vérifié actif par
+      *> l'appelant (voir TRAITER-CHOIX dans GCB2), le statut transmis
+      *> à GCB_WRITE est donc toujours "A".
+   COMPUTE MontantInteret ROUNDED = SoldeCompte * (TauxInteretAnnuel / 12).
+   IF MontantInteret > 0
+      COMPUTE SoldeCompte = SoldeCompte + MontantInteret
+      CALL 'GCB_WRITE' USING NumCompte Action MontantInteret SoldeCompte
+          PinCompte DeviseCompte NomTitulaire CompteJoint NomCotitulaire
+          Beneficiaire "A"
+   END-IF.
+   EXIT PROGRAM.
