@@ -1,47 +1,763 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GestionInventaireLivres.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GCBLivresFile
+               FILE STATUS IS WS-FILE-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Titre OF LivreRecord
+               ALTERNATE RECORD KEY IS ISBN OF LivreRecord
+                   WITH DUPLICATES
+               ASSIGN TO "GCBLivresFile.dat".
+           SELECT GCBEmpruntsFile
+               FILE STATUS IS WS-EMP-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NumeroEmprunt
+               ALTERNATE RECORD KEY IS TitreEmprunt
+                   WITH DUPLICATES
+               ASSIGN TO "GCBEmpruntsFile.dat".
+           SELECT GCBEmpruntSeqFile
+               FILE STATUS IS WS-EMP-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ASSIGN TO "GCBEmpruntSeqFile.txt".
+           SELECT GCBMembresFile
+               FILE STATUS IS WS-MBR-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IdMembre OF MembreRecord
+               ASSIGN TO "GCBMembresFile.dat".
+           SELECT GCBAuteursFile
+               FILE STATUS IS WS-AUT-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IdAuteur OF AuteurRecord
+               ASSIGN TO "GCBAuteursFile.dat".
+           SELECT JournalExploitationFile
+               FILE STATUS IS WS-EXPL-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ASSIGN TO "JournalExploitationFile.txt".
+
        DATA DIVISION.
+       FILE SECTION.
+           FD GCBLivresFile.
+           COPY LIVRE.
+
+           FD GCBEmpruntsFile.
+           COPY EMPRUNT.
+
+           FD GCBEmpruntSeqFile.
+           01 EmpruntSeqRecord PIC 9(6).
+
+           FD GCBMembresFile.
+           COPY MEMBRE.
+
+           FD GCBAuteursFile.
+           COPY AUTEUR.
+
+           FD JournalExploitationFile.
+           COPY EXPLOITATION.
+
        WORKING-STORAGE SECTION.
+           01 WS-FILE-STATUS PIC 99.
+           01 WS-EOF PIC X VALUE "N".
+           01 WS-EMP-STATUS PIC 99.
+           01 WS-DerniereSeqEmprunt PIC 9(6) VALUE 0.
+           01 WS-NouvelleSeqEmprunt PIC 9(6) VALUE 0.
+           01 ChoixUtilisateur PIC 9(2) VALUE 0.
+           01 WS-TitreRecherche PIC X(30).
+           01 WS-LivreTrouve PIC X VALUE "N".
+           01 WS-EmpruntTrouve PIC X VALUE "N".
+           01 WS-EOF-EMP PIC X VALUE "N".
+           01 WS-AUT-STATUS PIC 99.
+           01 WS-IdAuteurRecherche PIC 9(4).
+           01 WS-AuteurTrouve PIC X VALUE "N".
+           01 WS-EXPL-STATUS PIC 99.
+           01 WS-DateHeureExplSys.
+               05 WS-DateExplSys PIC 9(8).
+               05 WS-HeureExplSys PIC 9(6).
+               05 WS-RestExplSys PIC X(7).
+           01 WS-DateHeureDebutExpl PIC X(19).
+
+      *> Catalogue de depart, ecrit une seule fois si GCBLivresFile est
+      *> vide, pour que le programme continue d'afficher les memes cinq
+      *> livres au tout premier lancement tout en persistant ensuite
+      *> tout changement dans le fichier indexé au lieu de la table
+      *> OCCURS en mémoire d'avant.
+           01 NombreLivresDepart PIC 9 VALUE 5.
+           01 Idx PIC 9.
+           01 TitresDepart.
+               05 FILLER PIC X(30) VALUE "1984".
+               05 FILLER PIC X(30) VALUE "Le Petit Prince".
+               05 FILLER PIC X(30) VALUE "Le Seigneur des Anneaux".
+               05 FILLER PIC X(30) VALUE "Fondation".
+               05 FILLER PIC X(30) VALUE "Dune".
+           01 TitresDepartTable REDEFINES TitresDepart
+                   OCCURS 5 TIMES PIC X(30).
+           01 AuteursDepart.
+               05 FILLER PIC X(30) VALUE "George Orwell".
+               05 FILLER PIC X(30) VALUE "Antoine de Saint-Exupery".
+               05 FILLER PIC X(30) VALUE "J.R.R. Tolkien".
+               05 FILLER PIC X(30) VALUE "Isaac Asimov".
+               05 FILLER PIC X(30) VALUE "Frank Herbert".
+           01 AuteursDepartTable REDEFINES AuteursDepart
+                   OCCURS 5 TIMES PIC X(30).
+           01 AnneesDepart.
+               05 FILLER PIC 9(4) VALUE 1949.
+               05 FILLER PIC 9(4) VALUE 1943.
+               05 FILLER PIC 9(4) VALUE 1954.
+               05 FILLER PIC 9(4) VALUE 1951.
+               05 FILLER PIC 9(4) VALUE 1965.
+           01 AnneesDepartTable REDEFINES AnneesDepart
+                   OCCURS 5 TIMES PIC 9(4).
+           01 CopiesDepart.
+               05 FILLER PIC 9(3) VALUE 5.
+               05 FILLER PIC 9(3) VALUE 3.
+               05 FILLER PIC 9(3) VALUE 7.
+               05 FILLER PIC 9(3) VALUE 4.
+               05 FILLER PIC 9(3) VALUE 6.
+           01 CopiesDepartTable REDEFINES CopiesDepart
+                   OCCURS 5 TIMES PIC 9(3).
+           01 ISBNDepart.
+               05 FILLER PIC X(13) VALUE "9780451524935".
+               05 FILLER PIC X(13) VALUE "9782070408504".
+               05 FILLER PIC X(13) VALUE "9780261102385".
+               05 FILLER PIC X(13) VALUE "9780553293357".
+               05 FILLER PIC X(13) VALUE "9780441172719".
+           01 ISBNDepartTable REDEFINES ISBNDepart
+                   OCCURS 5 TIMES PIC X(13).
+           01 PrixDepart.
+               05 FILLER PIC 9(5)V99 VALUE 9.90.
+               05 FILLER PIC 9(5)V99 VALUE 7.50.
+               05 FILLER PIC 9(5)V99 VALUE 14.90.
+               05 FILLER PIC 9(5)V99 VALUE 12.50.
+               05 FILLER PIC 9(5)V99 VALUE 13.90.
+           01 PrixDepartTable REDEFINES PrixDepart
+                   OCCURS 5 TIMES PIC 9(5)V99.
+           01 WS-ISBNRecherche PIC X(13).
+           01 WS-ValeurTotaleCatalogue PIC 9(7)V99 VALUE 0.
+           01 WS-ValeurLigne PIC 9(7)V99 VALUE 0.
+           01 WS-SeuilReappro PIC 9(3) VALUE 5.
+      *> Table de travail pour le tri : GCBLivresFile est indexe par
+      *> Titre, donc trier par auteur/annee suppose de charger le
+      *> catalogue en memoire, comme le faisait l'ancienne table
+      *> OCCURS, avant l'affichage.
+           01 WS-NombreTri PIC 9(3) VALUE 0.
+           01 WS-CapaciteTri PIC 9(3) VALUE 200.
+           01 IdxTri PIC 9(3).
+           01 JdxTri PIC 9(3).
+           01 WS-ChoixTri PIC 9 VALUE 0.
+           01 TableTri OCCURS 200 TIMES.
+               05 TitreTri PIC X(30).
+               05 AuteurTri PIC X(30).
+               05 AnneeTri PIC 9(4).
+               05 CopiesTri PIC 9(3).
+               05 GenreTri PIC X(20).
+           01 TitreTemp PIC X(30).
+           01 AuteurTemp PIC X(30).
+           01 AnneeTemp PIC 9(4).
+           01 CopiesTemp PIC 9(3).
+           01 GenreTemp PIC X(20).
+           01 WS-MBR-STATUS PIC 99.
+           01 WS-MembreTrouve PIC X VALUE "N".
+           01 WS-TauxAmendeParJour PIC 9(2)V99 VALUE 0.50.
+           01 WS-JoursRetard PIC S9(5).
+           01 WS-MontantAmende PIC S9(5)V99.
+           01 WS-IdMembreRecherche PIC 9(6).
+           01 WS-SoldeMembreCourant PIC S9(5)V99 VALUE 0.
+           01 WS-SeuilAmendesMax PIC 9(5)V99 VALUE 5.00.
+      *> req037 : IdAuteur de depart, dans le meme ordre que
+      *> AuteursDepartTable, pour peupler GCBAuteursFile et le
+      *> IdAuteur de chaque LivreRecord seme.
+           01 IdAuteursDepart.
+               05 FILLER PIC 9(4) VALUE 1.
+               05 FILLER PIC 9(4) VALUE 2.
+               05 FILLER PIC 9(4) VALUE 3.
+               05 FILLER PIC 9(4) VALUE 4.
+               05 FILLER PIC 9(4) VALUE 5.
+           01 IdAuteursDepartTable REDEFINES IdAuteursDepart
+                   OCCURS 5 TIMES PIC 9(4).
+      *> req038 : genre de depart, dans le meme ordre que
+      *> TitresDepartTable, pour peupler Genre a la semence.
+           01 GenresDepart.
+               05 FILLER PIC X(20) VALUE "Fiction".
+               05 FILLER PIC X(20) VALUE "Jeunesse".
+               05 FILLER PIC X(20) VALUE "Fantastique".
+               05 FILLER PIC X(20) VALUE "Science-Fiction".
+               05 FILLER PIC X(20) VALUE "Science-Fiction".
+           01 GenresDepartTable REDEFINES GenresDepart
+                   OCCURS 5 TIMES PIC X(20).
+           01 WS-GenreCourant PIC X(20) VALUE SPACES.
+           01 WS-CopiesParGenre PIC 9(5) VALUE 0.
 
-              01 Livres.
-                  02 Livre OCCURS 5 TIMES INDEXED BY Idx.
-                     05 Titre PIC X(30).
-                     05 Auteur PIC X(30).
-                     05 AnneePublication PIC 9(4).
-                     05 NbCopies PIC 9(3).
-       
        PROCEDURE DIVISION.
-               MOVE "1984" TO Titre of Livre (1).
-               MOVE "George Orwell" TO Auteur of Livre (1).
-               MOVE 1949 TO AnneePublication of Livre (1).
-               MOVE 5 TO NbCopies of Livre (1).
-
-               MOVE "Le Petit Prince" TO Titre of Livre (2).
-               MOVE "Antoine de Saint-Exupéry" TO Auteur of Livre (2).
-               MOVE 1943 TO AnneePublication of Livre (2).
-               MOVE 3 TO NbCopies of Livre (2).
-
-               MOVE "Le Seigneur des Anneaux" TO Titre of Livre(3).
-               MOVE "J.R.R. Tolkien" TO Auteur of Livre(3).
-               MOVE 1954 TO AnneePublication of Livre(3).
-               MOVE 7 TO NbCopies of Livre(3).
-
-               MOVE "Fondation" TO Titre of Livre (4).
-               MOVE "Isaac Asimov" TO Auteur of Livre (4).
-               MOVE 1951 TO AnneePublication of Livre (4).
-               MOVE 4 TO NbCopies of Livre (4).
-
-               MOVE "Dune" TO Titre of Livre (5).
-               MOVE "Frank Herbert" TO Auteur of Livre (5).
-               MOVE 1965 TO AnneePublication of Livre (5).
-               MOVE 6 TO NbCopies of Livre (5).
-
-                PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 5
-                   DISPLAY "Titre du livre : " Titre (Idx)       
-                   DISPLAY "Auteiur du livre : " Auteur (Idx)
-                   DISPLAY "Année : " AnneePublication (Idx)       
-                   DISPLAY "Copies : " NbCopies (Idx) 
-                   DISPLAY SPACE   
-                END-PERFORM.
-           
\ No newline at end of file
+       DEBUT.
+           PERFORM CAPTURER-DEBUT-EXPLOITATION.
+           PERFORM OUVRIR-CATALOGUE.
+           PERFORM OUVRIR-AUTEURS.
+           PERFORM SEMER-AUTEURS-SI-VIDE.
+           PERFORM SEMER-CATALOGUE-SI-VIDE.
+           PERFORM AFFICHER-MENU UNTIL ChoixUtilisateur = 0.
+           CLOSE GCBLivresFile.
+           CLOSE GCBAuteursFile.
+           PERFORM JOURNALISER-EXPLOITATION.
+           STOP RUN.
+
+       CAPTURER-DEBUT-EXPLOITATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys.
+           STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+               WS-DateExplSys(7:2) " "
+               WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+               WS-HeureExplSys(5:2)
+               DELIMITED BY SIZE INTO WS-DateHeureDebutExpl.
+
+       JOURNALISER-EXPLOITATION.
+      *> req047 : journal d'exploitation partage, meme idiome
+      *> OPEN EXTEND / repli OPEN OUTPUT que IMPRIMER-RECU dans
+      *> GCB_WRITE pour un fichier ligne sequentielle pas encore cree.
+           OPEN EXTEND JournalExploitationFile.
+           IF WS-EXPL-STATUS = "35"
+               OPEN OUTPUT JournalExploitationFile
+           END-IF.
+           IF WS-EXPL-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture JournalExploitationFile, "
+                   "statut " WS-EXPL-STATUS
+           ELSE
+               MOVE "GestionInventLiv" TO ProgrammeJournal
+               MOVE WS-DateHeureDebutExpl TO DateHeureDebutJournal
+               MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys
+               STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2)
+                   "-" WS-DateExplSys(7:2) " "
+                   WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2)
+                   ":" WS-HeureExplSys(5:2)
+                   DELIMITED BY SIZE INTO DateHeureFinJournal
+               MOVE "SUCCES" TO ResultatJournal
+               WRITE JournalExploitationRecord
+               CLOSE JournalExploitationFile
+           END-IF.
+
+       AFFICHER-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Afficher tous les livres".
+           DISPLAY "2. Emprunter un livre".
+           DISPLAY "3. Retourner un livre".
+           DISPLAY "4. Rechercher un livre par ISBN".
+           DISPLAY "5. Rapport de stock bas".
+           DISPLAY "6. Afficher trie (auteur ou annee)".
+           DISPLAY "7. Ajouter un membre".
+           DISPLAY "8. Calculer les amendes d'un membre".
+           DISPLAY "9. Rapport de valorisation du stock".
+           DISPLAY "10. Lister les livres d'un auteur (par ID)".
+           DISPLAY "11. Rapport du catalogue par genre".
+           DISPLAY "0. Quitter".
+           DISPLAY "Votre choix : ".
+           ACCEPT ChoixUtilisateur.
+           EVALUATE ChoixUtilisateur
+              WHEN 1 PERFORM AFFICHER-TOUS-LIVRES
+              WHEN 2 PERFORM EMPRUNTER-LIVRE
+              WHEN 3 PERFORM RETOURNER-LIVRE
+              WHEN 4 PERFORM RECHERCHER-PAR-ISBN
+              WHEN 5 PERFORM RAPPORT-STOCK-BAS
+              WHEN 6 PERFORM TRIER-ET-AFFICHER
+              WHEN 7 PERFORM AJOUTER-MEMBRE
+              WHEN 8 PERFORM CALCULER-AMENDES
+              WHEN 9 PERFORM RAPPORT-VALORISATION
+              WHEN 10 PERFORM RECHERCHER-PAR-AUTEUR
+              WHEN 11 PERFORM RAPPORT-PAR-GENRE
+              WHEN 0 CONTINUE
+              WHEN OTHER DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+       OUVRIR-CATALOGUE.
+           OPEN I-O GCBLivresFile.
+           IF WS-FILE-STATUS = "35"
+              OPEN OUTPUT GCBLivresFile
+              CLOSE GCBLivresFile
+              OPEN I-O GCBLivresFile
+           END-IF.
+
+       SEMER-CATALOGUE-SI-VIDE.
+      *> Une START/READ sur le premier enregistrement échoue avec une
+      *> clé invalide si et seulement si le fichier ne contient encore
+      *> aucun livre : c'est le signal qu'on sème le catalogue par
+      *> défaut, comme GCB_WRITE le fait déjà pour un fichier indexé
+      *> tout juste créé.
+           MOVE LOW-VALUES TO Titre OF LivreRecord.
+           START GCBLivresFile KEY IS GREATER THAN Titre OF LivreRecord
+               INVALID KEY
+                  PERFORM VARYING Idx FROM 1 BY 1
+                          UNTIL Idx > NombreLivresDepart
+                     MOVE TitresDepartTable (Idx) TO Titre
+                     MOVE AuteursDepartTable (Idx) TO Auteur
+                     MOVE AnneesDepartTable (Idx) TO AnneePublication
+                     MOVE CopiesDepartTable (Idx) TO NbCopies
+                     MOVE ISBNDepartTable (Idx) TO ISBN
+                     MOVE PrixDepartTable (Idx) TO PrixUnitaire
+                     MOVE IdAuteursDepartTable (Idx)
+                         TO IdAuteur OF LivreRecord
+                     MOVE GenresDepartTable (Idx)
+                         TO Genre OF LivreRecord
+                     WRITE LivreRecord
+                  END-PERFORM
+           END-START.
+
+       AFFICHER-TOUS-LIVRES.
+           MOVE "N" TO WS-EOF.
+           MOVE LOW-VALUES TO Titre OF LivreRecord.
+           START GCBLivresFile KEY IS GREATER THAN OR EQUAL Titre
+               OF LivreRecord
+               INVALID KEY MOVE "Y" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ GCBLivresFile NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    DISPLAY "Titre du livre : " Titre OF LivreRecord
+                    DISPLAY "Auteur du livre : " Auteur OF LivreRecord
+                    DISPLAY "Annee : " AnneePublication OF LivreRecord
+                    DISPLAY "Copies : " NbCopies OF LivreRecord
+                    DISPLAY SPACE
+              END-READ
+           END-PERFORM.
+
+       RECHERCHER-PAR-ISBN.
+           DISPLAY "ISBN recherche : ".
+           ACCEPT WS-ISBNRecherche.
+           MOVE WS-ISBNRecherche TO ISBN OF LivreRecord.
+           READ GCBLivresFile KEY IS ISBN OF LivreRecord
+               INVALID KEY MOVE "N" TO WS-LivreTrouve
+               NOT INVALID KEY MOVE "O" TO WS-LivreTrouve
+           END-READ.
+           IF WS-LivreTrouve = "N"
+              DISPLAY "Aucun livre ne correspond a cet ISBN."
+           ELSE
+              DISPLAY "Titre du livre : " Titre OF LivreRecord
+              DISPLAY "Auteur du livre : " Auteur OF LivreRecord
+              DISPLAY "Annee : " AnneePublication OF LivreRecord
+              DISPLAY "Copies : " NbCopies OF LivreRecord
+           END-IF.
+
+       RAPPORT-STOCK-BAS.
+           DISPLAY "=== Livres sous le seuil de " WS-SeuilReappro
+               " copies ===".
+           MOVE "N" TO WS-EOF.
+           MOVE LOW-VALUES TO Titre OF LivreRecord.
+           START GCBLivresFile KEY IS GREATER THAN OR EQUAL Titre
+               OF LivreRecord
+               INVALID KEY MOVE "Y" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ GCBLivresFile NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    IF NbCopies OF LivreRecord < WS-SeuilReappro
+                       DISPLAY Titre OF LivreRecord " : "
+                           NbCopies OF LivreRecord " copie(s)"
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       RAPPORT-VALORISATION.
+           DISPLAY "=== Valorisation du stock ===".
+           MOVE 0 TO WS-ValeurTotaleCatalogue.
+           MOVE "N" TO WS-EOF.
+           MOVE LOW-VALUES TO Titre OF LivreRecord.
+           START GCBLivresFile KEY IS GREATER THAN OR EQUAL Titre
+               OF LivreRecord
+               INVALID KEY MOVE "Y" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+              READ GCBLivresFile NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    COMPUTE WS-ValeurLigne =
+                        NbCopies OF LivreRecord *
+                        PrixUnitaire OF LivreRecord
+                    ADD WS-ValeurLigne TO WS-ValeurTotaleCatalogue
+                    DISPLAY Titre OF LivreRecord " : "
+                        NbCopies OF LivreRecord " x "
+                        PrixUnitaire OF LivreRecord " = "
+                        WS-ValeurLigne
+              END-READ
+           END-PERFORM.
+           DISPLAY "Valeur totale du stock : "
+               WS-ValeurTotaleCatalogue.
+
+       TRIER-ET-AFFICHER.
+           DISPLAY "Trier par : 1. Auteur (puis annee)  2. Annee".
+           ACCEPT WS-ChoixTri.
+           PERFORM CHARGER-TABLE-TRI.
+           IF WS-ChoixTri = 2
+              PERFORM TRIER-PAR-ANNEE
+           ELSE
+              PERFORM TRIER-PAR-AUTEUR
+           END-IF.
+           PERFORM VARYING IdxTri FROM 1 BY 1
+                   UNTIL IdxTri > WS-NombreTri
+              DISPLAY "Titre du livre : " TitreTri (IdxTri)
+              DISPLAY "Auteur du livre : " AuteurTri (IdxTri)
+              DISPLAY "Annee : " AnneeTri (IdxTri)
+              DISPLAY "Copies : " CopiesTri (IdxTri)
+              DISPLAY SPACE
+           END-PERFORM.
+
+       CHARGER-TABLE-TRI.
+           MOVE 0 TO WS-NombreTri.
+           PERFORM REPOSITIONNER-DEBUT-CATALOGUE.
+           PERFORM UNTIL WS-EOF = "Y" OR WS-NombreTri >= WS-CapaciteTri
+              READ GCBLivresFile NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    ADD 1 TO WS-NombreTri
+                    MOVE Titre OF LivreRecord
+                        TO TitreTri (WS-NombreTri)
+                    MOVE Auteur OF LivreRecord
+                        TO AuteurTri (WS-NombreTri)
+                    MOVE AnneePublication OF LivreRecord
+                        TO AnneeTri (WS-NombreTri)
+                    MOVE NbCopies OF LivreRecord
+                        TO CopiesTri (WS-NombreTri)
+                    MOVE Genre OF LivreRecord
+                        TO GenreTri (WS-NombreTri)
+              END-READ
+           END-PERFORM.
+
+       REPOSITIONNER-DEBUT-CATALOGUE.
+           MOVE "N" TO WS-EOF.
+           MOVE LOW-VALUES TO Titre OF LivreRecord.
+           START GCBLivresFile KEY IS GREATER THAN OR EQUAL Titre
+               OF LivreRecord
+               INVALID KEY MOVE "Y" TO WS-EOF
+           END-START.
+
+       TRIER-PAR-AUTEUR.
+           PERFORM VARYING IdxTri FROM 1 BY 1
+                   UNTIL IdxTri >= WS-NombreTri
+              PERFORM VARYING JdxTri FROM 1 BY 1
+                      UNTIL JdxTri > WS-NombreTri - IdxTri
+                 IF AuteurTri (JdxTri) > AuteurTri (JdxTri + 1)
+                    OR (AuteurTri (JdxTri) = AuteurTri (JdxTri + 1)
+                        AND AnneeTri (JdxTri) > AnneeTri (JdxTri + 1))
+                    PERFORM ECHANGER-LIGNES-TRI
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       TRIER-PAR-ANNEE.
+           PERFORM VARYING IdxTri FROM 1 BY 1
+                   UNTIL IdxTri >= WS-NombreTri
+              PERFORM VARYING JdxTri FROM 1 BY 1
+                      UNTIL JdxTri > WS-NombreTri - IdxTri
+                 IF AnneeTri (JdxTri) > AnneeTri (JdxTri + 1)
+                    PERFORM ECHANGER-LIGNES-TRI
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       TRIER-PAR-GENRE.
+           PERFORM VARYING IdxTri FROM 1 BY 1
+                   UNTIL IdxTri >= WS-NombreTri
+              PERFORM VARYING JdxTri FROM 1 BY 1
+                      UNTIL JdxTri > WS-NombreTri - IdxTri
+                 IF GenreTri (JdxTri) > GenreTri (JdxTri + 1)
+                    OR (GenreTri (JdxTri) = GenreTri (JdxTri + 1)
+                        AND TitreTri (JdxTri) > TitreTri (JdxTri + 1))
+                    PERFORM ECHANGER-LIGNES-TRI
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       RAPPORT-PAR-GENRE.
+      *> req038 : regroupe le catalogue par genre (comme
+      *> TRIER-ET-AFFICHER regroupe par auteur/annee) avec un
+      *> sous-total de copies a chaque changement de genre.
+           DISPLAY "=== Catalogue par genre ===".
+           PERFORM CHARGER-TABLE-TRI.
+           PERFORM TRIER-PAR-GENRE.
+           MOVE SPACES TO WS-GenreCourant.
+           MOVE 0 TO WS-CopiesParGenre.
+           PERFORM VARYING IdxTri FROM 1 BY 1
+                   UNTIL IdxTri > WS-NombreTri
+              IF GenreTri (IdxTri) NOT = WS-GenreCourant
+                 IF WS-GenreCourant NOT = SPACES
+                    DISPLAY "  Sous-total " WS-GenreCourant " : "
+                        WS-CopiesParGenre " copie(s)"
+                 END-IF
+                 MOVE GenreTri (IdxTri) TO WS-GenreCourant
+                 MOVE 0 TO WS-CopiesParGenre
+                 DISPLAY "-- " WS-GenreCourant " --"
+              END-IF
+              DISPLAY "  " TitreTri (IdxTri) " (" CopiesTri (IdxTri)
+                  " copie(s))"
+              ADD CopiesTri (IdxTri) TO WS-CopiesParGenre
+           END-PERFORM.
+           IF WS-GenreCourant NOT = SPACES
+              DISPLAY "  Sous-total " WS-GenreCourant " : "
+                  WS-CopiesParGenre " copie(s)"
+           END-IF.
+
+       ECHANGER-LIGNES-TRI.
+           MOVE TitreTri (JdxTri) TO TitreTemp.
+           MOVE AuteurTri (JdxTri) TO AuteurTemp.
+           MOVE AnneeTri (JdxTri) TO AnneeTemp.
+           MOVE CopiesTri (JdxTri) TO CopiesTemp.
+           MOVE GenreTri (JdxTri) TO GenreTemp.
+           MOVE TitreTri (JdxTri + 1) TO TitreTri (JdxTri).
+           MOVE AuteurTri (JdxTri + 1) TO AuteurTri (JdxTri).
+           MOVE AnneeTri (JdxTri + 1) TO AnneeTri (JdxTri).
+           MOVE CopiesTri (JdxTri + 1) TO CopiesTri (JdxTri).
+           MOVE GenreTri (JdxTri + 1) TO GenreTri (JdxTri).
+           MOVE TitreTemp TO TitreTri (JdxTri + 1).
+           MOVE AuteurTemp TO AuteurTri (JdxTri + 1).
+           MOVE AnneeTemp TO AnneeTri (JdxTri + 1).
+           MOVE CopiesTemp TO CopiesTri (JdxTri + 1).
+           MOVE GenreTemp TO GenreTri (JdxTri + 1).
+
+       OUVRIR-MEMBRES.
+           OPEN I-O GCBMembresFile.
+           IF WS-MBR-STATUS = "35"
+              OPEN OUTPUT GCBMembresFile
+              CLOSE GCBMembresFile
+              OPEN I-O GCBMembresFile
+           END-IF.
+
+       VERIFIER-SOLDE-MEMBRE.
+           PERFORM OUVRIR-MEMBRES.
+           MOVE WS-IdMembreRecherche TO IdMembre OF MembreRecord.
+           READ GCBMembresFile
+               INVALID KEY MOVE 0 TO WS-SoldeMembreCourant
+               NOT INVALID KEY
+                  MOVE SoldeAmendes OF MembreRecord
+                      TO WS-SoldeMembreCourant
+           END-READ.
+           CLOSE GCBMembresFile.
+
+       AJOUTER-MEMBRE.
+           PERFORM OUVRIR-MEMBRES.
+           DISPLAY "Numero de membre : ".
+           ACCEPT IdMembre OF MembreRecord.
+           DISPLAY "Nom du membre : ".
+           ACCEPT NomMembre OF MembreRecord.
+           DISPLAY "Contact (telephone/email) : ".
+           ACCEPT ContactMembre OF MembreRecord.
+           MOVE 0 TO SoldeAmendes OF MembreRecord.
+           WRITE MembreRecord
+               INVALID KEY DISPLAY "Ce numero de membre existe deja."
+               NOT INVALID KEY DISPLAY "Membre ajoute."
+           END-WRITE.
+           CLOSE GCBMembresFile.
+
+       CALCULER-AMENDES.
+           DISPLAY "Numero de membre : ".
+           ACCEPT WS-IdMembreRecherche.
+           PERFORM OUVRIR-MEMBRES.
+           MOVE WS-IdMembreRecherche TO IdMembre OF MembreRecord.
+           READ GCBMembresFile
+               INVALID KEY MOVE "N" TO WS-MembreTrouve
+               NOT INVALID KEY MOVE "O" TO WS-MembreTrouve
+           END-READ.
+           IF WS-MembreTrouve = "N"
+              DISPLAY "Membre introuvable."
+           ELSE
+              PERFORM OUVRIR-EMPRUNTS
+              MOVE "N" TO WS-EOF-EMP
+              MOVE LOW-VALUES TO NumeroEmprunt
+              START GCBEmpruntsFile
+                  KEY IS GREATER THAN OR EQUAL NumeroEmprunt
+                  INVALID KEY MOVE "Y" TO WS-EOF-EMP
+              END-START
+              PERFORM UNTIL WS-EOF-EMP = "Y"
+                 READ GCBEmpruntsFile NEXT RECORD
+                    AT END MOVE "Y" TO WS-EOF-EMP
+                    NOT AT END
+                       IF IdMembreEmprunt = WS-IdMembreRecherche
+                          AND AmendeAppliquee = "N"
+                          AND DateRetourEffective NOT = 0
+                          PERFORM APPLIQUER-AMENDE-EMPRUNT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE GCBEmpruntsFile
+              REWRITE MembreRecord
+              DISPLAY "Solde d'amendes pour le membre "
+                  WS-IdMembreRecherche " : "
+                  SoldeAmendes OF MembreRecord
+           END-IF.
+           CLOSE GCBMembresFile.
+
+       APPLIQUER-AMENDE-EMPRUNT.
+           COMPUTE WS-JoursRetard =
+               FUNCTION INTEGER-OF-DATE(DateRetourEffective)
+               - FUNCTION INTEGER-OF-DATE(DateRetourPrevue)
+           IF WS-JoursRetard > 0
+              COMPUTE WS-MontantAmende ROUNDED =
+                  WS-JoursRetard * WS-TauxAmendeParJour
+              ADD WS-MontantAmende TO SoldeAmendes OF MembreRecord
+           END-IF.
+           MOVE "O" TO AmendeAppliquee.
+           REWRITE EmpruntRecord.
+
+       EMPRUNTER-LIVRE.
+           DISPLAY "Titre du livre a emprunter : ".
+           ACCEPT WS-TitreRecherche.
+           MOVE WS-TitreRecherche TO Titre OF LivreRecord.
+           READ GCBLivresFile
+               INVALID KEY MOVE "N" TO WS-LivreTrouve
+               NOT INVALID KEY MOVE "O" TO WS-LivreTrouve
+           END-READ.
+           IF WS-LivreTrouve = "N"
+              DISPLAY "Livre introuvable."
+           ELSE
+              IF NbCopies OF LivreRecord = 0
+                 DISPLAY "Aucune copie disponible pour ce titre."
+              ELSE
+                 DISPLAY "Numero de membre : "
+                 ACCEPT WS-IdMembreRecherche
+                 PERFORM VERIFIER-SOLDE-MEMBRE
+                 IF WS-SoldeMembreCourant > WS-SeuilAmendesMax
+                    DISPLAY "Emprunt refuse : amendes trop elevees."
+                 ELSE
+                    SUBTRACT 1 FROM NbCopies OF LivreRecord
+                    REWRITE LivreRecord
+                    PERFORM OBTENIR-PROCHAIN-NUMERO-EMPRUNT
+                    PERFORM OUVRIR-EMPRUNTS
+                    MOVE WS-NouvelleSeqEmprunt TO NumeroEmprunt
+                    MOVE WS-TitreRecherche TO TitreEmprunt
+                    MOVE WS-IdMembreRecherche TO IdMembreEmprunt
+                    ACCEPT DateEmprunt FROM DATE YYYYMMDD
+                    DISPLAY "Date de retour prevue (AAAAMMJJ) : "
+                    ACCEPT DateRetourPrevue
+                    MOVE 0 TO DateRetourEffective
+                    MOVE "N" TO AmendeAppliquee
+                    WRITE EmpruntRecord
+                    CLOSE GCBEmpruntsFile
+                    DISPLAY "Emprunt enregistre, numero "
+                        WS-NouvelleSeqEmprunt
+                 END-IF
+              END-IF
+           END-IF.
+
+       RETOURNER-LIVRE.
+           DISPLAY "Titre du livre a retourner : ".
+           ACCEPT WS-TitreRecherche.
+           PERFORM OUVRIR-EMPRUNTS.
+           MOVE WS-TitreRecherche TO TitreEmprunt.
+           MOVE "N" TO WS-EmpruntTrouve.
+           START GCBEmpruntsFile KEY IS EQUAL TitreEmprunt
+               INVALID KEY MOVE "Y" TO WS-EOF-EMP
+               NOT INVALID KEY MOVE "N" TO WS-EOF-EMP
+           END-START.
+           PERFORM UNTIL WS-EOF-EMP = "Y" OR WS-EmpruntTrouve = "O"
+              READ GCBEmpruntsFile NEXT RECORD
+                 AT END MOVE "Y" TO WS-EOF-EMP
+                 NOT AT END
+                    IF TitreEmprunt NOT = WS-TitreRecherche
+                       MOVE "Y" TO WS-EOF-EMP
+                    ELSE
+                       IF DateRetourEffective = 0
+                          MOVE "O" TO WS-EmpruntTrouve
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+           IF WS-EmpruntTrouve = "N"
+              DISPLAY "Aucun emprunt en cours pour ce titre."
+           ELSE
+              ACCEPT DateRetourEffective FROM DATE YYYYMMDD
+              REWRITE EmpruntRecord
+              MOVE WS-TitreRecherche TO Titre OF LivreRecord
+              READ GCBLivresFile
+                 INVALID KEY MOVE "N" TO WS-LivreTrouve
+                 NOT INVALID KEY MOVE "O" TO WS-LivreTrouve
+              END-READ
+              IF WS-LivreTrouve = "O"
+                 ADD 1 TO NbCopies OF LivreRecord
+                 REWRITE LivreRecord
+              END-IF
+              DISPLAY "Retour enregistre."
+           END-IF.
+           CLOSE GCBEmpruntsFile.
+
+       OUVRIR-EMPRUNTS.
+           OPEN I-O GCBEmpruntsFile.
+           IF WS-EMP-STATUS = "35"
+              OPEN OUTPUT GCBEmpruntsFile
+              CLOSE GCBEmpruntsFile
+              OPEN I-O GCBEmpruntsFile
+           END-IF.
+
+       OBTENIR-PROCHAIN-NUMERO-EMPRUNT.
+           MOVE 0 TO WS-DerniereSeqEmprunt.
+           OPEN INPUT GCBEmpruntSeqFile.
+           IF WS-EMP-STATUS = "00"
+              READ GCBEmpruntSeqFile
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE EmpruntSeqRecord TO WS-DerniereSeqEmprunt
+              END-READ
+              CLOSE GCBEmpruntSeqFile
+           END-IF.
+           COMPUTE WS-NouvelleSeqEmprunt = WS-DerniereSeqEmprunt + 1.
+           MOVE WS-NouvelleSeqEmprunt TO EmpruntSeqRecord.
+           OPEN OUTPUT GCBEmpruntSeqFile.
+           WRITE EmpruntSeqRecord.
+           CLOSE GCBEmpruntSeqFile.
+
+       OUVRIR-AUTEURS.
+           OPEN I-O GCBAuteursFile.
+           IF WS-AUT-STATUS = "35"
+              OPEN OUTPUT GCBAuteursFile
+              CLOSE GCBAuteursFile
+              OPEN I-O GCBAuteursFile
+           END-IF.
+
+       SEMER-AUTEURS-SI-VIDE.
+      *> req037 : GCBAuteursFile normalise les noms d'auteur derriere
+      *> IdAuteur, meme technique de detection "fichier vide" que
+      *> SEMER-CATALOGUE-SI-VIDE.
+           MOVE LOW-VALUES TO IdAuteur OF AuteurRecord.
+           START GCBAuteursFile KEY IS GREATER THAN IdAuteur OF
+               AuteurRecord
+               INVALID KEY
+                  PERFORM VARYING Idx FROM 1 BY 1
+                          UNTIL Idx > NombreLivresDepart
+                     MOVE IdAuteursDepartTable (Idx)
+                         TO IdAuteur OF AuteurRecord
+                     MOVE AuteursDepartTable (Idx)
+                         TO NomAuteur OF AuteurRecord
+                     WRITE AuteurRecord
+                  END-PERFORM
+           END-START.
+
+       RECHERCHER-PAR-AUTEUR.
+      *> req037 : rapport de reference croisee, la table Livre ne
+      *> stocke plus que IdAuteur, GCBAuteursFile porte le nom.
+           DISPLAY "ID de l'auteur recherche : ".
+           ACCEPT WS-IdAuteurRecherche.
+           MOVE WS-IdAuteurRecherche TO IdAuteur OF AuteurRecord.
+           READ GCBAuteursFile
+               INVALID KEY MOVE "N" TO WS-AuteurTrouve
+               NOT INVALID KEY MOVE "O" TO WS-AuteurTrouve
+           END-READ.
+           IF WS-AuteurTrouve = "N"
+              DISPLAY "Aucun auteur ne correspond a cet ID."
+           ELSE
+              DISPLAY "Auteur : " NomAuteur OF AuteurRecord
+              MOVE "N" TO WS-EOF
+              MOVE LOW-VALUES TO Titre OF LivreRecord
+              START GCBLivresFile KEY IS GREATER THAN OR EQUAL Titre
+                  OF LivreRecord
+                  INVALID KEY MOVE "Y" TO WS-EOF
+              END-START
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ GCBLivresFile NEXT RECORD
+                    AT END MOVE "Y" TO WS-EOF
+                    NOT AT END
+                       IF IdAuteur OF LivreRecord = WS-IdAuteurRecherche
+                          DISPLAY "  - " Titre OF LivreRecord
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
