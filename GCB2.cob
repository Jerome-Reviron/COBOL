@@ -3,22 +3,48 @@ PROGRAM-ID. GCB2.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT GCBComptesFile 
+    SELECT GCBComptesFile
         FILE STATUS IS WS-FILE-STATUS
-        ASSIGN TO "GCBComptesFile.txt".
-    SELECT GCBHistoriqueFile 
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS NumeroCompte OF ComptesRecord
+        ASSIGN TO "GCBComptesFile.dat".
+    SELECT GCBHistoriqueFile
         FILE STATUS IS WS-FILE-STATUS
-        ASSIGN TO "GCBHistoriqueFile.txt".
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NumSequenceHistorique
+        ALTERNATE RECORD KEY IS NumeroCompte OF HistoriqueRecord
+            WITH DUPLICATES
+        ASSIGN TO "GCBHistoriqueFile.dat".
+    SELECT GCBJourFile
+        FILE STATUS IS WS-JOUR-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBJourFile.txt".
+    SELECT GCBCheckpointFile
+        FILE STATUS IS WS-CKPT-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBCheckpointFile.txt".
+    SELECT JournalExploitationFile
+        FILE STATUS IS WS-EXPL-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "JournalExploitationFile.txt".
 DATA DIVISION.
 FILE SECTION.
    FD GCBComptesFile.
-   01 ComptesRecord.
-      05 SoldeCompteFile PIC ZZZZ9.99 VALUE 0.
+   COPY COMPTES.
 
    FD GCBHistoriqueFile.
-   01 HistoriqueRecord.
-      05 ActionFile PIC X(10) VALUE SPACES.
-      05 MontantFile PIC ZZZZ9.99 VALUE 0.
+   COPY HISTORIQUE.
+
+   FD GCBJourFile.
+   COPY JOUR.
+
+   FD GCBCheckpointFile.
+   COPY CHECKPOINT.
+
+   FD JournalExploitationFile.
+   COPY EXPLOITATION.
 
 WORKING-STORAGE SECTION.
    01 WS-FILE-STATUS PIC 99.
@@ -29,20 +55,117 @@ WORKING-STORAGE SECTION.
    01 SoldeCompteAffichage PIC ZZZZ9.99.
 
    01 SoldeAutreCompteAffichage PIC ZZZZ9.99.
-   
+
    01 MontantAffichage PIC ZZZZ9.99.
 
    01 Action PIC X(10).
+   01 ActionCredit PIC X(10) VALUE "VIR-RECU".
+
+   01 NumCompte PIC 9(6) VALUE 100001.
+   01 NumAutreCompte PIC 9(6) VALUE 100002.
+   01 ChoixCompte PIC 9 VALUE 1.
+   01 NumCompteActif PIC 9(6).
+
+   01 WS-EOF-HIST PIC X VALUE "N".
+   01 WS-DernierAction PIC X(10).
+   01 WS-TrouveHist PIC X VALUE "N".
+
+   01 SoldeMinimum PIC S9(5)V99 VALUE 0.00.
+   01 DecouvertAutorise PIC X VALUE "N".
+   01 SoldeMinimumAutre PIC S9(5)V99 VALUE 0.00.
+   01 DecouvertAutoriseAutre PIC X VALUE "N".
+   01 MontantDecouvertMax PIC S9(5)V99 VALUE 200.00.
+   01 WS-PlancherCompte PIC S9(5)V99.
+
+   01 WS-StatutCompte PIC X(1) VALUE "A".
+   01 WS-StatutActif PIC X(1) VALUE "A".
+   01 WS-StatutAutreActif PIC X(1) VALUE "A".
+   01 WS-SoldeTemp PIC S9(5)V99.
+   01 WS-PinTemp PIC 9(4).
+   01 WS-PinACloturer PIC 9(4).
+   01 WS-NouveauNumCompte PIC 9(6).
+   01 WS-DepotOuverture PIC S9(5)V99.
+   01 WS-NouveauSolde PIC S9(5)V99.
+   01 WS-NumCompteACloturer PIC 9(6).
+   01 WS-SoldeACloturer PIC S9(5)V99.
+   01 WS-SoldeZero PIC S9(5)V99 VALUE 0.
+   01 WS-DepotOuvertureAffichage PIC ZZZZ9.99.
+   01 WS-SoldeACloturerAffichage PIC ZZZZ9.99.
+
+   01 PinCompte PIC 9(4) VALUE 1234.
+   01 PinAutreCompte PIC 9(4) VALUE 5678.
+   01 WS-NouveauPin PIC 9(4).
+   01 WS-LoginNumCompte PIC 9(6).
+   01 WS-LoginPin PIC 9(4).
+   01 WS-LoginPinAttendu PIC 9(4).
+   01 WS-LoginOK PIC X VALUE "N".
+   01 WS-LoginCompteInconnu PIC X VALUE "N".
+   01 WS-LoginSolde PIC S9(5)V99.
+   01 WS-LoginStatut PIC X(1).
+
+   01 LimiteTransactionJournaliere PIC S9(5)V99 VALUE 5000.00.
+   01 WS-CumulJournalier PIC S9(5)V99 VALUE 0.
+   01 WS-CumulJournalierAutre PIC S9(5)V99 VALUE 0.
+   01 WS-LimiteDepassee PIC X VALUE "N".
+
+   01 DeviseCompte PIC X(3) VALUE "EUR".
+   01 DeviseAutreCompte PIC X(3) VALUE "USD".
+   01 WS-DeviseTemp PIC X(3).
+   01 WS-MontantConverti PIC S9(5)V99.
+   01 WS-LoginDevise PIC X(3).
+   01 WS-NouveauDevise PIC X(3).
+   01 WS-DeviseACloturer PIC X(3).
+
+   01 WS-JOUR-STATUS PIC 99.
+   01 WS-JourneeFermee PIC X VALUE "N".
+
+   01 NomTitulaire PIC X(30) VALUE "TITULAIRE PRINCIPAL".
+   01 CompteJoint PIC X(1) VALUE "N".
+   01 NomCotitulaire PIC X(30) VALUE SPACES.
+   01 Beneficiaire PIC X(30) VALUE SPACES.
+   01 NomAutreTitulaire PIC X(30) VALUE "AUTRE TITULAIRE".
+   01 CompteJointAutre PIC X(1) VALUE "N".
+   01 NomCotitulaireAutre PIC X(30) VALUE SPACES.
+   01 BeneficiaireAutre PIC X(30) VALUE SPACES.
+   01 WS-NomTemp PIC X(30).
+   01 WS-JointTemp PIC X(1).
+   01 WS-CotitulaireTemp PIC X(30).
+   01 WS-BeneficiaireTemp PIC X(30).
+   01 WS-NomACloturer PIC X(30).
+   01 WS-JointACloturer PIC X(1).
+   01 WS-CotitulaireACloturer PIC X(30).
+   01 WS-BeneficiaireACloturer PIC X(30).
+   01 WS-LoginNom PIC X(30).
+   01 WS-LoginJoint PIC X(1).
+   01 WS-LoginCotitulaire PIC X(30).
+   01 WS-LoginBeneficiaire PIC X(30).
+   01 WS-NouveauNom PIC X(30).
+   01 WS-NouveauJoint PIC X(1).
+   01 WS-NouveauCotitulaire PIC X(30).
+   01 WS-NouveauBeneficiaire PIC X(30).
+
+   01 WS-CKPT-STATUS PIC 99.
+   01 WS-CkptTrouve PIC X VALUE "N".
+
+   01 WS-EXPL-STATUS PIC 99.
+   01 WS-DateHeureExplSys.
+      05 WS-DateExplSys PIC 9(8).
+      05 WS-HeureExplSys PIC 9(6).
+      05 WS-RestExplSys PIC X(7).
+   01 WS-DateHeureDebutExpl PIC X(19).
 
 PROCEDURE DIVISION.
-   CALL 'GCB_LECTURE' USING SoldeCompte.
-   CALL 'GCB_AFFICHAGE' USING SoldeCompte  SoldeAutreCompte.
+   PERFORM CAPTURER-DEBUT-EXPLOITATION.
+   CALL 'GCB_LECTURE' USING NumCompte SoldeCompte WS-StatutCompte PinCompte
+       DeviseCompte NomTitulaire CompteJoint NomCotitulaire Beneficiaire.
+   PERFORM LOGIN.
+      *> La reprise sur incident ne s'exécute qu'après authentification :
+      *> avant ce point aucune écriture financière ne doit être possible.
+   PERFORM VERIFIER-CHECKPOINT-INTERROMPU.
+   CALL 'GCB_AFFICHAGE' USING SoldeCompte SoldeAutreCompte NomTitulaire
+       CompteJoint NomCotitulaire Beneficiaire NomAutreTitulaire
+       CompteJointAutre NomCotitulaireAutre BeneficiaireAutre.
    CALL 'GCB_MENU' USING SoldeCompte SoldeAutreCompte Montant ChoixUtilisateur.
-   CALL 'GCB_WRITE' USING Action Montant SoldeCompte.
-
-   OPEN I-O GCBComptesFile.
-   CALL 'GCB_LECTURE' USING SoldeCompte.
-   CLOSE GCBComptesFile.
 
    PERFORM UNTIL ChoixUtilisateur = 0
        PERFORM TRAITER-CHOIX
@@ -50,50 +173,648 @@ PROCEDURE DIVISION.
    END-PERFORM.
 
    DISPLAY "Merci d'avoir utilisé notre service. Au revoir!"
+   PERFORM JOURNALISER-EXPLOITATION.
    STOP RUN.
 
+CAPTURER-DEBUT-EXPLOITATION.
+   MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys.
+   STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+       WS-DateExplSys(7:2) " "
+       WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+       WS-HeureExplSys(5:2)
+       DELIMITED BY SIZE INTO WS-DateHeureDebutExpl.
+
+JOURNALISER-EXPLOITATION.
+      *> req047 : journal d'exploitation partagé, même idiome
+      *> OPEN EXTEND / repli OPEN OUTPUT que IMPRIMER-RECU dans
+      *> GCB_WRITE pour un fichier ligne séquentielle non encore créé.
+   OPEN EXTEND JournalExploitationFile.
+   IF WS-EXPL-STATUS = "35"
+      OPEN OUTPUT JournalExploitationFile
+   END-IF.
+   IF WS-EXPL-STATUS NOT = "00"
+      DISPLAY "GCB2: erreur ouverture JournalExploitationFile, statut "
+          WS-EXPL-STATUS
+   ELSE
+      MOVE "GCB2" TO ProgrammeJournal
+      MOVE WS-DateHeureDebutExpl TO DateHeureDebutJournal
+      MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys
+      STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+          WS-DateExplSys(7:2) " "
+          WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+          WS-HeureExplSys(5:2)
+          DELIMITED BY SIZE INTO DateHeureFinJournal
+      MOVE "SUCCES" TO ResultatJournal
+      WRITE JournalExploitationRecord
+      CLOSE JournalExploitationFile
+   END-IF.
+
+LOGIN.
+      *> req000/reprise : n'importe quel compte connu de GCBComptesFile
+      *> doit pouvoir se connecter, pas seulement les deux comptes de
+      *> démonstration. On relit toujours le compte saisi via
+      *> GCB_LECTURE ; si GCBComptesFile ne le connaît pas encore, on
+      *> retombe sur les deux comptes d'amorçage (créés en mémoire,
+      *> pas encore écrits) pour que le tout premier lancement reste
+      *> utilisable. Le compte réellement authentifié devient ensuite
+      *> le compte de session (NumCompte), quel que soit le chemin pris.
+   MOVE "N" TO WS-LoginOK.
+   PERFORM UNTIL WS-LoginOK = "O"
+      DISPLAY "Numéro de compte : "
+      ACCEPT WS-LoginNumCompte
+      DISPLAY "Code PIN : "
+      ACCEPT WS-LoginPin
+      MOVE "N" TO WS-LoginCompteInconnu
+      MOVE ZERO TO WS-LoginSolde
+      MOVE ZERO TO WS-LoginPinAttendu
+      CALL 'GCB_LECTURE' USING WS-LoginNumCompte WS-LoginSolde
+          WS-LoginStatut WS-LoginPinAttendu WS-LoginDevise
+          WS-LoginNom WS-LoginJoint WS-LoginCotitulaire
+          WS-LoginBeneficiaire
+      IF WS-LoginStatut = "N"
+         IF WS-LoginNumCompte = NumCompte
+            MOVE PinCompte TO WS-LoginPinAttendu
+            MOVE "A" TO WS-LoginStatut
+            MOVE SoldeCompte TO WS-LoginSolde
+            MOVE DeviseCompte TO WS-LoginDevise
+            MOVE NomTitulaire TO WS-LoginNom
+            MOVE CompteJoint TO WS-LoginJoint
+            MOVE NomCotitulaire TO WS-LoginCotitulaire
+            MOVE Beneficiaire TO WS-LoginBeneficiaire
+         ELSE
+            IF WS-LoginNumCompte = NumAutreCompte
+               MOVE PinAutreCompte TO WS-LoginPinAttendu
+               MOVE "A" TO WS-LoginStatut
+               MOVE SoldeAutreCompte TO WS-LoginSolde
+               MOVE DeviseAutreCompte TO WS-LoginDevise
+               MOVE NomAutreTitulaire TO WS-LoginNom
+               MOVE CompteJointAutre TO WS-LoginJoint
+               MOVE NomCotitulaireAutre TO WS-LoginCotitulaire
+               MOVE BeneficiaireAutre TO WS-LoginBeneficiaire
+            ELSE
+               MOVE "O" TO WS-LoginCompteInconnu
+            END-IF
+         END-IF
+      END-IF
+      IF WS-LoginCompteInconnu = "O"
+         DISPLAY "Compte ou code PIN incorrect."
+      ELSE
+         IF WS-LoginPin = WS-LoginPinAttendu
+            MOVE "O" TO WS-LoginOK
+            MOVE WS-LoginNumCompte TO NumCompte
+            MOVE WS-LoginSolde TO SoldeCompte
+            MOVE WS-LoginPinAttendu TO PinCompte
+            MOVE WS-LoginDevise TO DeviseCompte
+            MOVE WS-LoginNom TO NomTitulaire
+            MOVE WS-LoginJoint TO CompteJoint
+            MOVE WS-LoginCotitulaire TO NomCotitulaire
+            MOVE WS-LoginBeneficiaire TO Beneficiaire
+         ELSE
+            DISPLAY "Compte ou code PIN incorrect."
+         END-IF
+      END-IF
+   END-PERFORM.
+
 TRAITER-CHOIX.
-   EVALUATE ChoixUtilisateur
-      WHEN 1
-         PERFORM DEPOT
-      WHEN 2
-         PERFORM RETRAIT
-      WHEN 3
-         PERFORM VIREMENT
-      WHEN 4
-         CALL 'GCB_AFFICHAGE' USING SoldeCompte SoldeAutreCompte
-      WHEN 0
-         CONTINUE
-      WHEN OTHER
-         DISPLAY "Choix invalide. Veuillez choisir 1, 2, 3, 4 ou 0."
-   END-EVALUATE.
+   PERFORM VERIFIER-JOURNEE-OUVERTE.
+   IF WS-JourneeFermee = "O" AND ChoixUtilisateur NOT = 4
+       AND ChoixUtilisateur NOT = 0
+      DISPLAY "Journée comptable clôturée. Aucune transaction n'est acceptée "
+          "avant l'ouverture de la journée suivante (voir GCB_JOURNEE)."
+   ELSE
+      EVALUATE ChoixUtilisateur
+         WHEN 1
+            PERFORM DEPOT
+         WHEN 2
+            PERFORM RETRAIT
+         WHEN 3
+            PERFORM VIREMENT
+         WHEN 4
+            CALL 'GCB_AFFICHAGE' USING SoldeCompte SoldeAutreCompte
+                NomTitulaire CompteJoint NomCotitulaire Beneficiaire
+                NomAutreTitulaire CompteJointAutre NomCotitulaireAutre
+                BeneficiaireAutre
+         WHEN 5
+            PERFORM ANNULATION
+         WHEN 6
+            CALL 'GCB_LECTURE' USING NumCompte SoldeCompte WS-StatutActif
+                PinCompte DeviseCompte NomTitulaire CompteJoint
+                NomCotitulaire Beneficiaire
+            IF WS-StatutActif = "I"
+               DISPLAY "Ce compte est clôturé. Opération impossible."
+            ELSE
+               CALL 'GCB_INTERET' USING NumCompte SoldeCompte PinCompte
+                   DeviseCompte NomTitulaire CompteJoint NomCotitulaire
+                   Beneficiaire
+            END-IF
+         WHEN 7
+            PERFORM OUVRIR-COMPTE
+         WHEN 8
+            PERFORM CLOTURE-COMPTE
+         WHEN 0
+            CONTINUE
+         WHEN OTHER
+            DISPLAY "Choix invalide. Veuillez choisir 1, 2, 3, 4, 5, 6, 7, 8 ou 0."
+      END-EVALUATE
+   END-IF.
+
+VERIFIER-JOURNEE-OUVERTE.
+   MOVE "N" TO WS-JourneeFermee.
+   OPEN INPUT GCBJourFile.
+   IF WS-JOUR-STATUS = "00"
+      READ GCBJourFile
+         AT END CONTINUE
+         NOT AT END
+            IF StatutJourFile = "F"
+               MOVE "O" TO WS-JourneeFermee
+            END-IF
+      END-READ
+      CLOSE GCBJourFile
+   END-IF.
+
+VERIFIER-CHECKPOINT-INTERROMPU.
+   MOVE "N" TO WS-CkptTrouve.
+   OPEN INPUT GCBCheckpointFile.
+   IF WS-CKPT-STATUS = "00"
+      READ GCBCheckpointFile
+         AT END CONTINUE
+         NOT AT END
+            IF StatutCheckpoint = "E"
+               MOVE "O" TO WS-CkptTrouve
+            END-IF
+      END-READ
+      CLOSE GCBCheckpointFile
+   END-IF.
+   IF WS-CkptTrouve = "O"
+      DISPLAY "Une transaction a été interrompue lors du dernier lancement :"
+      DISPLAY "  Compte " NumeroCompteCheckpoint " - " ActionCheckpoint
+          " - montant " MontantCheckpoint
+      DISPLAY "1. Rejouer cette transaction maintenant"
+      DISPLAY "2. Ignorer (la transaction reste non confirmée)"
+      ACCEPT ChoixUtilisateur
+      IF ChoixUtilisateur = 1
+         CALL 'GCB_WRITE' USING NumeroCompteCheckpoint ActionCheckpoint
+             MontantCheckpoint SoldeCompteCheckpoint PinCompteCheckpoint
+             DeviseCompteCheckpoint NomTitulaireCheckpoint
+             CompteJointCheckpoint NomCotitulaireCheckpoint
+             BeneficiaireCheckpoint StatutCompteCheckpoint
+         DISPLAY "Transaction interrompue rejouée."
+      ELSE
+         DISPLAY "Transaction interrompue ignorée."
+      END-IF
+      PERFORM EFFACER-CHECKPOINT
+      MOVE 0 TO ChoixUtilisateur
+   END-IF.
+
+ECRIRE-CHECKPOINT.
+   OPEN OUTPUT GCBCheckpointFile.
+   MOVE "E" TO StatutCheckpoint.
+   WRITE CheckpointRecord.
+   CLOSE GCBCheckpointFile.
+
+EFFACER-CHECKPOINT.
+   OPEN OUTPUT GCBCheckpointFile.
+   CLOSE GCBCheckpointFile.
+
+SELECTIONNER-COMPTE.
+      *> req000/reprise : le "2=Autre compte" n'est plus figé sur un
+      *> numéro de compte codé en dur, l'utilisateur saisit le compte
+      *> qu'il veut utiliser et on le relit via GCB_LECTURE.
+   DISPLAY "Compte à utiliser : 1=Compte principal (" NumCompte ") 2=Autre compte".
+   ACCEPT ChoixCompte.
+   IF ChoixCompte = 2
+      DISPLAY "Numéro de l'autre compte : "
+      ACCEPT NumAutreCompte
+      MOVE NumAutreCompte TO NumCompteActif
+   ELSE
+      MOVE NumCompte TO NumCompteActif
+   END-IF.
+   CALL 'GCB_LECTURE' USING NumCompteActif WS-SoldeTemp WS-StatutActif
+       WS-PinTemp WS-DeviseTemp WS-NomTemp WS-JointTemp WS-CotitulaireTemp
+       WS-BeneficiaireTemp.
+   IF ChoixCompte = 2
+      MOVE WS-SoldeTemp TO SoldeAutreCompte
+      MOVE WS-PinTemp TO PinAutreCompte
+      MOVE WS-DeviseTemp TO DeviseAutreCompte
+      MOVE WS-NomTemp TO NomAutreTitulaire
+      MOVE WS-JointTemp TO CompteJointAutre
+      MOVE WS-CotitulaireTemp TO NomCotitulaireAutre
+      MOVE WS-BeneficiaireTemp TO BeneficiaireAutre
+   END-IF.
+
+VERIFIER-LIMITE-JOURNALIERE.
+   MOVE "N" TO WS-LimiteDepassee.
+   IF ChoixCompte = 2
+      IF WS-CumulJournalierAutre + Montant > LimiteTransactionJournaliere
+         MOVE "O" TO WS-LimiteDepassee
+      END-IF
+   ELSE
+      IF WS-CumulJournalier + Montant > LimiteTransactionJournaliere
+         MOVE "O" TO WS-LimiteDepassee
+      END-IF
+   END-IF.
 
 DEPOT.
-   DISPLAY "Entrez le montant du dépôt : ".
-   ACCEPT Montant.
-   COMPUTE SoldeCompte = SoldeCompte + Montant.
-   MOVE "DEPOT" TO Action.
-   CALL 'GCB_WRITE' USING Action Montant SoldeCompte.
+   PERFORM SELECTIONNER-COMPTE.
+   IF WS-StatutActif = "I"
+      DISPLAY "Ce compte est clôturé. Opération impossible."
+   ELSE
+      DISPLAY "Entrez le montant du dépôt : "
+      ACCEPT Montant
+      PERFORM VERIFIER-LIMITE-JOURNALIERE
+      IF WS-LimiteDepassee = "O"
+         DISPLAY "Plafond journalier de transactions atteint pour ce compte. Opération refusée."
+      ELSE
+         MOVE "DEPOT" TO Action
+         IF ChoixCompte = 2
+            COMPUTE SoldeAutreCompte = SoldeAutreCompte + Montant
+            MOVE NumCompteActif TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeAutreCompte TO SoldeCompteCheckpoint
+            MOVE PinAutreCompte TO PinCompteCheckpoint
+            MOVE DeviseAutreCompte TO DeviseCompteCheckpoint
+            MOVE NomAutreTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJointAutre TO CompteJointCheckpoint
+            MOVE NomCotitulaireAutre TO NomCotitulaireCheckpoint
+            MOVE BeneficiaireAutre TO BeneficiaireCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompteActif Action Montant
+                SoldeAutreCompte PinAutreCompte DeviseAutreCompte
+                NomAutreTitulaire CompteJointAutre NomCotitulaireAutre
+                BeneficiaireAutre WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            ADD Montant TO WS-CumulJournalierAutre
+         ELSE
+            COMPUTE SoldeCompte = SoldeCompte + Montant
+            MOVE NumCompteActif TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeCompte TO SoldeCompteCheckpoint
+            MOVE PinCompte TO PinCompteCheckpoint
+            MOVE DeviseCompte TO DeviseCompteCheckpoint
+            MOVE NomTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJoint TO CompteJointCheckpoint
+            MOVE NomCotitulaire TO NomCotitulaireCheckpoint
+            MOVE Beneficiaire TO BeneficiaireCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompteActif Action Montant SoldeCompte
+                PinCompte DeviseCompte NomTitulaire CompteJoint
+                NomCotitulaire Beneficiaire WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            ADD Montant TO WS-CumulJournalier
+         END-IF
+      END-IF
+   END-IF.
 
 RETRAIT.
-   DISPLAY "Entrez le montant du retrait : ".
-   ACCEPT Montant.
-   IF Montant > SoldeCompte
-      DISPLAY "Solde insuffisant. Opération annulée."
+   PERFORM SELECTIONNER-COMPTE.
+   IF WS-StatutActif = "I"
+      DISPLAY "Ce compte est clôturé. Opération impossible."
    ELSE
-      COMPUTE SoldeCompte = SoldeCompte - Montant
-      MOVE "RETRAIT" TO Action
-      CALL 'GCB_WRITE' USING Action Montant SoldeCompte
+      DISPLAY "Entrez le montant du retrait : "
+      ACCEPT Montant
+      PERFORM VERIFIER-LIMITE-JOURNALIERE
+      IF WS-LimiteDepassee = "O"
+         DISPLAY "Plafond journalier de transactions atteint pour ce compte. Opération refusée."
+      ELSE
+      IF ChoixCompte = 2
+         MOVE SoldeMinimumAutre TO WS-PlancherCompte
+         IF DecouvertAutoriseAutre = "O"
+            COMPUTE WS-PlancherCompte = SoldeMinimumAutre - MontantDecouvertMax
+         END-IF
+         IF Montant > SoldeAutreCompte - WS-PlancherCompte
+            DISPLAY "Solde insuffisant (découvert non autorisé au-delà du plancher). Opération annulée."
+         ELSE
+            COMPUTE SoldeAutreCompte = SoldeAutreCompte - Montant
+            MOVE "RETRAIT" TO Action
+            MOVE NumCompteActif TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeAutreCompte TO SoldeCompteCheckpoint
+            MOVE PinAutreCompte TO PinCompteCheckpoint
+            MOVE DeviseAutreCompte TO DeviseCompteCheckpoint
+            MOVE NomAutreTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJointAutre TO CompteJointCheckpoint
+            MOVE NomCotitulaireAutre TO NomCotitulaireCheckpoint
+            MOVE BeneficiaireAutre TO BeneficiaireCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompteActif Action Montant
+                SoldeAutreCompte PinAutreCompte DeviseAutreCompte
+                NomAutreTitulaire CompteJointAutre NomCotitulaireAutre
+                BeneficiaireAutre WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            ADD Montant TO WS-CumulJournalierAutre
+         END-IF
+      ELSE
+         MOVE SoldeMinimum TO WS-PlancherCompte
+         IF DecouvertAutorise = "O"
+            COMPUTE WS-PlancherCompte = SoldeMinimum - MontantDecouvertMax
+         END-IF
+         IF Montant > SoldeCompte - WS-PlancherCompte
+            DISPLAY "Solde insuffisant (découvert non autorisé au-delà du plancher). Opération annulée."
+         ELSE
+            COMPUTE SoldeCompte = SoldeCompte - Montant
+            MOVE "RETRAIT" TO Action
+            MOVE NumCompteActif TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeCompte TO SoldeCompteCheckpoint
+            MOVE PinCompte TO PinCompteCheckpoint
+            MOVE DeviseCompte TO DeviseCompteCheckpoint
+            MOVE NomTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJoint TO CompteJointCheckpoint
+            MOVE NomCotitulaire TO NomCotitulaireCheckpoint
+            MOVE Beneficiaire TO BeneficiaireCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompteActif Action Montant SoldeCompte
+                PinCompte DeviseCompte NomTitulaire CompteJoint
+                NomCotitulaire Beneficiaire WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            ADD Montant TO WS-CumulJournalier
+         END-IF
+      END-IF
+      END-IF
    END-IF.
 
 VIREMENT.
-   DISPLAY "Entrez le montant du virement : "
-   ACCEPT Montant.
-   IF Montant > SoldeCompte
-      DISPLAY "Solde insuffisant. Virement annulé."
+   CALL 'GCB_LECTURE' USING NumCompte WS-SoldeTemp WS-StatutActif WS-PinTemp
+       WS-DeviseTemp WS-NomTemp WS-JointTemp WS-CotitulaireTemp
+       WS-BeneficiaireTemp.
+   IF WS-StatutActif = "I"
+      DISPLAY "Le compte principal est clôturé. Virement impossible."
+   ELSE
+      DISPLAY "Numéro du compte destinataire : "
+      ACCEPT NumAutreCompte
+      CALL 'GCB_LECTURE' USING NumAutreCompte SoldeAutreCompte
+          WS-StatutAutreActif PinAutreCompte DeviseAutreCompte
+          NomAutreTitulaire CompteJointAutre NomCotitulaireAutre
+          BeneficiaireAutre
+      IF WS-StatutAutreActif = "I"
+         DISPLAY "Le compte destinataire est clôturé. Virement impossible."
+      ELSE
+      DISPLAY "Entrez le montant du virement : "
+      ACCEPT Montant
+      IF WS-CumulJournalier + Montant > LimiteTransactionJournaliere
+         DISPLAY "Plafond journalier de transactions atteint pour ce compte. Virement refusé."
+      ELSE
+      MOVE SoldeMinimum TO WS-PlancherCompte
+      IF DecouvertAutorise = "O"
+         COMPUTE WS-PlancherCompte = SoldeMinimum - MontantDecouvertMax
+      END-IF
+      IF Montant > SoldeCompte - WS-PlancherCompte
+         DISPLAY "Solde insuffisant (découvert non autorisé au-delà du plancher). Virement annulé."
+      ELSE
+         CALL 'GCB_CHANGE' USING DeviseCompte DeviseAutreCompte Montant
+             WS-MontantConverti
+         COMPUTE SoldeCompte = SoldeCompte - Montant
+         COMPUTE SoldeAutreCompte = SoldeAutreCompte + WS-MontantConverti
+         MOVE "VIREMENT" TO Action
+         MOVE NumCompte TO NumeroCompteCheckpoint
+         MOVE Action TO ActionCheckpoint
+         MOVE Montant TO MontantCheckpoint
+         MOVE SoldeCompte TO SoldeCompteCheckpoint
+         MOVE PinCompte TO PinCompteCheckpoint
+         MOVE DeviseCompte TO DeviseCompteCheckpoint
+         MOVE NomTitulaire TO NomTitulaireCheckpoint
+         MOVE CompteJoint TO CompteJointCheckpoint
+         MOVE NomCotitulaire TO NomCotitulaireCheckpoint
+         MOVE Beneficiaire TO BeneficiaireCheckpoint
+         MOVE WS-StatutActif TO StatutCompteCheckpoint
+         PERFORM ECRIRE-CHECKPOINT
+         CALL 'GCB_WRITE' USING NumCompte Action Montant SoldeCompte
+             PinCompte DeviseCompte NomTitulaire CompteJoint NomCotitulaire
+             Beneficiaire WS-StatutActif
+         PERFORM EFFACER-CHECKPOINT
+         MOVE NumAutreCompte TO NumeroCompteCheckpoint
+         MOVE ActionCredit TO ActionCheckpoint
+         MOVE WS-MontantConverti TO MontantCheckpoint
+         MOVE SoldeAutreCompte TO SoldeCompteCheckpoint
+         MOVE PinAutreCompte TO PinCompteCheckpoint
+         MOVE DeviseAutreCompte TO DeviseCompteCheckpoint
+         MOVE NomAutreTitulaire TO NomTitulaireCheckpoint
+         MOVE CompteJointAutre TO CompteJointCheckpoint
+         MOVE NomCotitulaireAutre TO NomCotitulaireCheckpoint
+         MOVE BeneficiaireAutre TO BeneficiaireCheckpoint
+         MOVE WS-StatutAutreActif TO StatutCompteCheckpoint
+         PERFORM ECRIRE-CHECKPOINT
+         CALL 'GCB_WRITE' USING NumAutreCompte ActionCredit
+             WS-MontantConverti SoldeAutreCompte PinAutreCompte
+             DeviseAutreCompte NomAutreTitulaire CompteJointAutre
+             NomCotitulaireAutre BeneficiaireAutre WS-StatutAutreActif
+         PERFORM EFFACER-CHECKPOINT
+         ADD Montant TO WS-CumulJournalier
+         ADD Montant TO WS-CumulJournalierAutre
+      END-IF
+      END-IF
+   END-IF
+   END-IF.
+
+OUVRIR-COMPTE.
+   DISPLAY "Numéro du nouveau compte : ".
+   ACCEPT WS-NouveauNumCompte.
+   DISPLAY "Dépôt d'ouverture : ".
+   ACCEPT WS-DepotOuverture.
+   DISPLAY "Code PIN du nouveau compte : ".
+   ACCEPT WS-NouveauPin.
+   DISPLAY "Devise du nouveau compte (EUR/USD/GBP) : ".
+   ACCEPT WS-NouveauDevise.
+   DISPLAY "Nom du titulaire : ".
+   ACCEPT WS-NouveauNom.
+   DISPLAY "Compte joint ? (O/N) : ".
+   ACCEPT WS-NouveauJoint.
+   IF WS-NouveauJoint = "O"
+      DISPLAY "Nom du cotitulaire : "
+      ACCEPT WS-NouveauCotitulaire
+   ELSE
+      MOVE SPACES TO WS-NouveauCotitulaire
+   END-IF.
+   DISPLAY "Bénéficiaire désigné (facultatif) : ".
+   ACCEPT WS-NouveauBeneficiaire.
+   MOVE "OUVERTURE" TO Action.
+   MOVE WS-DepotOuverture TO WS-NouveauSolde.
+   MOVE WS-NouveauNumCompte TO NumeroCompteCheckpoint.
+   MOVE Action TO ActionCheckpoint.
+   MOVE WS-DepotOuverture TO MontantCheckpoint.
+   MOVE WS-NouveauSolde TO SoldeCompteCheckpoint.
+   MOVE WS-NouveauPin TO PinCompteCheckpoint.
+   MOVE WS-NouveauDevise TO DeviseCompteCheckpoint.
+   MOVE WS-NouveauNom TO NomTitulaireCheckpoint.
+   MOVE WS-NouveauJoint TO CompteJointCheckpoint.
+   MOVE WS-NouveauCotitulaire TO NomCotitulaireCheckpoint.
+   MOVE WS-NouveauBeneficiaire TO BeneficiaireCheckpoint.
+   MOVE "A" TO StatutCompteCheckpoint.
+   PERFORM ECRIRE-CHECKPOINT.
+   CALL 'GCB_WRITE' USING WS-NouveauNumCompte Action WS-DepotOuverture
+       WS-NouveauSolde WS-NouveauPin WS-NouveauDevise WS-NouveauNom
+       WS-NouveauJoint WS-NouveauCotitulaire WS-NouveauBeneficiaire "A".
+   PERFORM EFFACER-CHECKPOINT.
+   MOVE WS-DepotOuverture TO WS-DepotOuvertureAffichage.
+   DISPLAY "Compte " WS-NouveauNumCompte " ouvert avec un solde de "
+       WS-DepotOuvertureAffichage.
+
+CLOTURE-COMPTE.
+   DISPLAY "Numéro du compte à clôturer : ".
+   ACCEPT WS-NumCompteACloturer.
+   MOVE 0 TO WS-SoldeACloturer.
+   CALL 'GCB_LECTURE' USING WS-NumCompteACloturer WS-SoldeACloturer
+       WS-StatutActif WS-PinACloturer WS-DeviseACloturer WS-NomACloturer
+       WS-JointACloturer WS-CotitulaireACloturer WS-BeneficiaireACloturer.
+   IF WS-StatutActif = "I"
+      DISPLAY "Ce compte est déjà clôturé."
    ELSE
-      COMPUTE SoldeCompte = SoldeCompte - Montant
-      COMPUTE SoldeAutreCompte = SoldeAutreCompte + Montant
-      MOVE "VIREMENT" TO Action
-      CALL 'GCB_WRITE' USING Action Montant SoldeCompte
+      MOVE "CLOTURE" TO Action
+      MOVE WS-NumCompteACloturer TO NumeroCompteCheckpoint
+      MOVE Action TO ActionCheckpoint
+      MOVE WS-SoldeACloturer TO MontantCheckpoint
+      MOVE WS-SoldeZero TO SoldeCompteCheckpoint
+      MOVE WS-PinACloturer TO PinCompteCheckpoint
+      MOVE WS-DeviseACloturer TO DeviseCompteCheckpoint
+      MOVE WS-NomACloturer TO NomTitulaireCheckpoint
+      MOVE WS-JointACloturer TO CompteJointCheckpoint
+      MOVE WS-CotitulaireACloturer TO NomCotitulaireCheckpoint
+      MOVE WS-BeneficiaireACloturer TO BeneficiaireCheckpoint
+      MOVE WS-StatutActif TO StatutCompteCheckpoint
+      PERFORM ECRIRE-CHECKPOINT
+      CALL 'GCB_WRITE' USING WS-NumCompteACloturer Action
+          WS-SoldeACloturer WS-SoldeZero WS-PinACloturer
+          WS-DeviseACloturer WS-NomACloturer WS-JointACloturer
+          WS-CotitulaireACloturer WS-BeneficiaireACloturer WS-StatutActif
+      PERFORM EFFACER-CHECKPOINT
+      MOVE WS-SoldeACloturer TO WS-SoldeACloturerAffichage
+      DISPLAY "Compte " WS-NumCompteACloturer " clôturé. Solde final versé : "
+          WS-SoldeACloturerAffichage
+   END-IF.
+
+ANNULATION.
+   OPEN INPUT GCBHistoriqueFile.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "Aucun historique disponible pour l'annulation."
+   ELSE
+      MOVE "N" TO WS-EOF-HIST
+      MOVE "N" TO WS-TrouveHist
+      MOVE SPACES TO WS-DernierAction
+      MOVE NumCompte TO NumeroCompte OF HistoriqueRecord
+      START GCBHistoriqueFile KEY IS EQUAL TO NumeroCompte OF HistoriqueRecord
+         INVALID KEY MOVE "Y" TO WS-EOF-HIST
+      END-START
+      PERFORM UNTIL WS-EOF-HIST = "Y"
+         READ GCBHistoriqueFile NEXT RECORD
+            AT END
+               MOVE "Y" TO WS-EOF-HIST
+            NOT AT END
+               IF NumeroCompte OF HistoriqueRecord = NumCompte
+                  MOVE "O" TO WS-TrouveHist
+                  MOVE ActionFile TO WS-DernierAction
+                  MOVE MontantFile TO Montant
+               ELSE
+                  MOVE "Y" TO WS-EOF-HIST
+               END-IF
+         END-READ
+      END-PERFORM
+      CLOSE GCBHistoriqueFile
+
+      IF WS-TrouveHist = "N"
+         MOVE SPACES TO WS-DernierAction
+      END-IF
+
+      CALL 'GCB_LECTURE' USING NumCompte WS-SoldeTemp WS-StatutActif
+          WS-PinTemp DeviseCompte WS-NomTemp WS-JointTemp
+          WS-CotitulaireTemp WS-BeneficiaireTemp
+      MOVE "A" TO WS-StatutAutreActif
+      IF WS-DernierAction = "VIREMENT"
+         CALL 'GCB_LECTURE' USING NumAutreCompte WS-SoldeTemp
+             WS-StatutAutreActif WS-PinTemp DeviseAutreCompte WS-NomTemp
+             WS-JointTemp WS-CotitulaireTemp WS-BeneficiaireTemp
+      END-IF
+
+      IF WS-StatutActif = "I" OR WS-StatutAutreActif = "I"
+         DISPLAY "Compte clôturé, annulation impossible."
+      ELSE
+      EVALUATE WS-DernierAction
+         WHEN "DEPOT"
+            COMPUTE SoldeCompte = SoldeCompte - Montant
+            MOVE "ANNUL-DEP" TO Action
+            MOVE NumCompte TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeCompte TO SoldeCompteCheckpoint
+            MOVE PinCompte TO PinCompteCheckpoint
+            MOVE DeviseCompte TO DeviseCompteCheckpoint
+            MOVE NomTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJoint TO CompteJointCheckpoint
+            MOVE NomCotitulaire TO NomCotitulaireCheckpoint
+            MOVE Beneficiaire TO BeneficiaireCheckpoint
+            MOVE WS-StatutActif TO StatutCompteCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompte Action Montant SoldeCompte
+                PinCompte DeviseCompte NomTitulaire CompteJoint
+                NomCotitulaire Beneficiaire WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            DISPLAY "Dernier dépôt annulé."
+         WHEN "RETRAIT"
+            COMPUTE SoldeCompte = SoldeCompte + Montant
+            MOVE "ANNUL-RET" TO Action
+            MOVE NumCompte TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeCompte TO SoldeCompteCheckpoint
+            MOVE PinCompte TO PinCompteCheckpoint
+            MOVE DeviseCompte TO DeviseCompteCheckpoint
+            MOVE NomTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJoint TO CompteJointCheckpoint
+            MOVE NomCotitulaire TO NomCotitulaireCheckpoint
+            MOVE Beneficiaire TO BeneficiaireCheckpoint
+            MOVE WS-StatutActif TO StatutCompteCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompte Action Montant SoldeCompte
+                PinCompte DeviseCompte NomTitulaire CompteJoint
+                NomCotitulaire Beneficiaire WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            DISPLAY "Dernier retrait annulé."
+         WHEN "VIREMENT"
+            CALL 'GCB_CHANGE' USING DeviseCompte DeviseAutreCompte Montant
+                WS-MontantConverti
+            COMPUTE SoldeCompte = SoldeCompte + Montant
+            COMPUTE SoldeAutreCompte = SoldeAutreCompte - WS-MontantConverti
+            MOVE "ANNUL-VSRC" TO Action
+            MOVE NumCompte TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE Montant TO MontantCheckpoint
+            MOVE SoldeCompte TO SoldeCompteCheckpoint
+            MOVE PinCompte TO PinCompteCheckpoint
+            MOVE DeviseCompte TO DeviseCompteCheckpoint
+            MOVE NomTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJoint TO CompteJointCheckpoint
+            MOVE NomCotitulaire TO NomCotitulaireCheckpoint
+            MOVE Beneficiaire TO BeneficiaireCheckpoint
+            MOVE WS-StatutActif TO StatutCompteCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumCompte Action Montant SoldeCompte
+                PinCompte DeviseCompte NomTitulaire CompteJoint
+                NomCotitulaire Beneficiaire WS-StatutActif
+            PERFORM EFFACER-CHECKPOINT
+            MOVE "ANNUL-VDST" TO Action
+            MOVE NumAutreCompte TO NumeroCompteCheckpoint
+            MOVE Action TO ActionCheckpoint
+            MOVE WS-MontantConverti TO MontantCheckpoint
+            MOVE SoldeAutreCompte TO SoldeCompteCheckpoint
+            MOVE PinAutreCompte TO PinCompteCheckpoint
+            MOVE DeviseAutreCompte TO DeviseCompteCheckpoint
+            MOVE NomAutreTitulaire TO NomTitulaireCheckpoint
+            MOVE CompteJointAutre TO CompteJointCheckpoint
+            MOVE NomCotitulaireAutre TO NomCotitulaireCheckpoint
+            MOVE BeneficiaireAutre TO BeneficiaireCheckpoint
+            MOVE WS-StatutAutreActif TO StatutCompteCheckpoint
+            PERFORM ECRIRE-CHECKPOINT
+            CALL 'GCB_WRITE' USING NumAutreCompte Action WS-MontantConverti
+                SoldeAutreCompte PinAutreCompte DeviseAutreCompte
+                NomAutreTitulaire CompteJointAutre NomCotitulaireAutre
+                BeneficiaireAutre WS-StatutAutreActif
+            PERFORM EFFACER-CHECKPOINT
+            DISPLAY "Dernier virement annulé."
+         WHEN OTHER
+            DISPLAY "Aucune opération annulable trouvée dans l'historique."
+      END-EVALUATE
+      END-IF
    END-IF.
