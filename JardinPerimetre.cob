@@ -1,21 +1,240 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculPerimetre.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JardinsFile
+        ASSIGN TO "JardinsFile.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JARDINS-STATUS.
+    SELECT RapportJardinsFile
+        ASSIGN TO "RapportJardinsFile.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RAPPORT-STATUS.
+    SELECT JournalExploitationFile
+        ASSIGN TO "JournalExploitationFile.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXPL-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD JardinsFile.
+01 JardinRecord.
+    05 LongueurJardin PIC 9(5)V99.
+    05 LargeurJardin  PIC 9(5)V99.
+
+FD RapportJardinsFile.
+01 RapportJardinRecord.
+    05 LongueurRapport PIC 9(5)V99.
+    05 LargeurRapport  PIC 9(5)V99.
+    05 PerimetreRapport PIC 9(6)V99.
+    05 SurfaceRapport   PIC 9(10)V99.
+    05 CoutRapport       PIC 9(9)V99.
+    05 NbPoteauxRapport  PIC 9(5).
+    05 NbPanneauxRapport PIC 9(5).
+
+FD JournalExploitationFile.
+COPY EXPLOITATION.
+
 WORKING-STORAGE SECTION.
-01 Longueur       PIC 9(3).
-01 Largeur        PIC 9(3).
-01 Perimetre      PIC 9(4).
+01 WS-JARDINS-STATUS PIC 99.
+01 WS-RAPPORT-STATUS PIC 99.
+01 WS-EOF-JARDINS PIC X VALUE "N".
+01 ChoixMode      PIC 9 VALUE 0.
+01 Longueur       PIC 9(5)V99.
+01 Largeur        PIC 9(5)V99.
+01 Longueur2      PIC 9(5)V99.
+01 Largeur2       PIC 9(5)V99.
+01 Rayon          PIC 9(5)V99.
+01 Pi             PIC 9V9(4) VALUE 3.1416.
+01 Perimetre      PIC 9(6)V99.
+01 Surface        PIC 9(10)V99.
+01 PrixMetreCloture PIC 9(3)V99.
+01 CoutCloture       PIC 9(9)V99.
+01 ChoixForme     PIC 9 VALUE 0.
+01 ChoixUnite     PIC 9 VALUE 1.
+01 WS-LibelleUnite PIC X(7) VALUE "mètres".
+01 FacteurPieds   PIC 9V9(4) VALUE 0.3048.
+01 EspacementPoteaux PIC 9(2) VALUE 3.
+01 NbPoteaux      PIC 9(5).
+01 NbPanneaux     PIC 9(5).
+01 NbPortillon    PIC 9(1) VALUE 1.
+01 WS-EXPL-STATUS PIC 99.
+01 WS-DateHeureExplSys.
+    05 WS-DateExplSys PIC 9(8).
+    05 WS-HeureExplSys PIC 9(6).
+01 WS-DateHeureDebutExpl PIC X(19).
 
 PROCEDURE DIVISION.
-    DISPLAY "Entrez la longueur du jardin (en mètres) : ".
-    ACCEPT Longueur.
+DEBUT.
+    PERFORM CAPTURER-DEBUT-EXPLOITATION.
+    DISPLAY "Mode : 1. Jardin unique  2. Traitement par lot".
+    ACCEPT ChoixMode.
+    EVALUATE ChoixMode
+       WHEN 2 PERFORM TRAITER-LOT-JARDINS
+       WHEN OTHER PERFORM TRAITER-JARDIN-UNIQUE
+    END-EVALUATE.
 
-    DISPLAY "Entrez la largeur du jardin (en mètres) : ".
-    ACCEPT Largeur.
+    PERFORM JOURNALISER-EXPLOITATION.
 
-    COMPUTE Perimetre = 2 * (Longueur + Largeur).
+    STOP RUN.
+
+CAPTURER-DEBUT-EXPLOITATION.
+    MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys.
+    STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+        WS-DateExplSys(7:2) " "
+        WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+        WS-HeureExplSys(5:2)
+        DELIMITED BY SIZE INTO WS-DateHeureDebutExpl.
+
+JOURNALISER-EXPLOITATION.
+      *> req047 : meme idiome OPEN EXTEND / repli OPEN OUTPUT que
+      *> IMPRIMER-RECU dans GCB_WRITE.
+    OPEN EXTEND JournalExploitationFile.
+    IF WS-EXPL-STATUS = "35"
+       OPEN OUTPUT JournalExploitationFile
+    END-IF.
+    IF WS-EXPL-STATUS NOT = "00"
+       DISPLAY "Erreur ouverture JournalExploitationFile, statut "
+           WS-EXPL-STATUS
+    ELSE
+       MOVE "CalculPerimetre" TO ProgrammeJournal
+       MOVE WS-DateHeureDebutExpl TO DateHeureDebutJournal
+       MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys
+       STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+           WS-DateExplSys(7:2) " "
+           WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+           WS-HeureExplSys(5:2)
+           DELIMITED BY SIZE INTO DateHeureFinJournal
+       MOVE "SUCCES" TO ResultatJournal
+       WRITE JournalExploitationRecord
+       CLOSE JournalExploitationFile
+    END-IF.
+
+TRAITER-JARDIN-UNIQUE.
+    DISPLAY "Unité de saisie : 1. Mètres  2. Pieds".
+    ACCEPT ChoixUnite.
+    IF ChoixUnite = 2
+       MOVE "pieds" TO WS-LibelleUnite
+    ELSE
+       MOVE "mètres" TO WS-LibelleUnite
+    END-IF.
+
+    DISPLAY "Forme du jardin : 1. Rectangle  2. Cercle  3. Forme en L".
+    ACCEPT ChoixForme.
+    EVALUATE ChoixForme
+       WHEN 2 PERFORM CALCUL-CERCLE
+       WHEN 3 PERFORM CALCUL-FORME-L
+       WHEN OTHER PERFORM CALCUL-RECTANGLE
+    END-EVALUATE.
 
     DISPLAY "Le périmètre du jardin est de ", Perimetre, " mètres.".
+    DISPLAY "La surface du jardin est de ", Surface, " mètres carrés.".
 
-    STOP RUN.
+    DISPLAY "Prix de la cloture au mètre : ".
+    ACCEPT PrixMetreCloture.
+    COMPUTE CoutCloture ROUNDED = Perimetre * PrixMetreCloture.
+    DISPLAY "Coût estimé de la cloture : ", CoutCloture.
+
+    PERFORM LISTE-MATERIEL.
+
+LISTE-MATERIEL.
+      *> req045 : traduit le perimetre en commande de materiel -
+      *> un panneau par espacement de poteaux, un poteau de plus que
+      *> de panneaux, et une allocation forfaitaire pour un portillon.
+    COMPUTE NbPanneaux ROUNDED = Perimetre / EspacementPoteaux.
+    COMPUTE NbPoteaux = NbPanneaux + 1.
+    DISPLAY "Liste de matériel :".
+    DISPLAY "  Poteaux : ", NbPoteaux.
+    DISPLAY "  Panneaux de clôture : ", NbPanneaux.
+    DISPLAY "  Portillon(s) : ", NbPortillon.
+
+TRAITER-LOT-JARDINS.
+      *> req044 : traite tout un fichier de jardins (couples
+      *> longueur/largeur, un rectangle par ligne) en un seul passage
+      *> au lieu d'un ACCEPT par client, meme idee que
+      *> TRAITER-LOT-VENTES dans CalculReductions.
+    DISPLAY "Prix de la cloture au mètre (pour tout le lot) : ".
+    ACCEPT PrixMetreCloture.
+    OPEN INPUT JardinsFile.
+    IF WS-JARDINS-STATUS = "35"
+       DISPLAY "Aucun fichier JardinsFile.txt trouvé."
+    ELSE
+       OPEN OUTPUT RapportJardinsFile
+       MOVE "N" TO WS-EOF-JARDINS
+       PERFORM UNTIL WS-EOF-JARDINS = "Y"
+          READ JardinsFile
+             AT END MOVE "Y" TO WS-EOF-JARDINS
+             NOT AT END
+                MOVE LongueurJardin TO Longueur
+                MOVE LargeurJardin TO Largeur
+                COMPUTE Perimetre ROUNDED = 2 * (Longueur + Largeur)
+                COMPUTE Surface ROUNDED = Longueur * Largeur
+                COMPUTE CoutCloture ROUNDED = Perimetre * PrixMetreCloture
+                COMPUTE NbPanneaux ROUNDED = Perimetre / EspacementPoteaux
+                COMPUTE NbPoteaux = NbPanneaux + 1
+                MOVE Longueur TO LongueurRapport
+                MOVE Largeur TO LargeurRapport
+                MOVE Perimetre TO PerimetreRapport
+                MOVE Surface TO SurfaceRapport
+                MOVE CoutCloture TO CoutRapport
+                MOVE NbPoteaux TO NbPoteauxRapport
+                MOVE NbPanneaux TO NbPanneauxRapport
+                WRITE RapportJardinRecord
+          END-READ
+       END-PERFORM
+       CLOSE JardinsFile
+       CLOSE RapportJardinsFile
+       DISPLAY "Traitement du lot terminé, voir RapportJardinsFile.txt."
+    END-IF.
+
+CONVERTIR-EN-METRES.
+      *> req043 : les dimensions sont toujours saisies dans l'unité
+      *> choisie puis ramenées en mètres avant tout COMPUTE de
+      *> Perimetre/Surface, pour que les formules restent uniques.
+    IF ChoixUnite = 2
+       COMPUTE Longueur ROUNDED = Longueur * FacteurPieds
+       COMPUTE Largeur ROUNDED = Largeur * FacteurPieds
+       COMPUTE Longueur2 ROUNDED = Longueur2 * FacteurPieds
+       COMPUTE Largeur2 ROUNDED = Largeur2 * FacteurPieds
+       COMPUTE Rayon ROUNDED = Rayon * FacteurPieds
+    END-IF.
+
+CALCUL-RECTANGLE.
+    DISPLAY "Entrez la longueur du jardin (en " WS-LibelleUnite ") : ".
+    ACCEPT Longueur.
+    DISPLAY "Entrez la largeur du jardin (en " WS-LibelleUnite ") : ".
+    ACCEPT Largeur.
+    PERFORM CONVERTIR-EN-METRES.
+    COMPUTE Perimetre ROUNDED = 2 * (Longueur + Largeur).
+    COMPUTE Surface ROUNDED = Longueur * Largeur.
+
+CALCUL-CERCLE.
+    DISPLAY "Entrez le rayon du jardin (en " WS-LibelleUnite ") : ".
+    ACCEPT Rayon.
+    PERFORM CONVERTIR-EN-METRES.
+    COMPUTE Perimetre ROUNDED = 2 * Pi * Rayon.
+    COMPUTE Surface ROUNDED = Pi * Rayon * Rayon.
+
+CALCUL-FORME-L.
+      *> Une forme en L se decompose en deux rectangles accoles ; le
+      *> perimetre exterieur reste celui du grand rectangle englobant
+      *> plus deux fois la profondeur du rectangle encastre.
+    DISPLAY "Rectangle principal - longueur (en " WS-LibelleUnite
+        ") : ".
+    ACCEPT Longueur.
+    DISPLAY "Rectangle principal - largeur (en " WS-LibelleUnite
+        ") : ".
+    ACCEPT Largeur.
+    DISPLAY "Rectangle encastré - longueur (en " WS-LibelleUnite
+        ") : ".
+    ACCEPT Longueur2.
+    DISPLAY "Rectangle encastré - largeur (en " WS-LibelleUnite
+        ") : ".
+    ACCEPT Largeur2.
+    PERFORM CONVERTIR-EN-METRES.
+    COMPUTE Perimetre ROUNDED =
+        2 * (Longueur + Largeur) + 2 * Largeur2.
+    COMPUTE Surface ROUNDED =
+        (Longueur * Largeur) + (Longueur2 * Largeur2).
