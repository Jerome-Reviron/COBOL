@@ -0,0 +1,187 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GCB_RECONCILE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GCBComptesFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS NumeroCompte OF ComptesRecord
+        ASSIGN TO "GCBComptesFile.dat".
+    SELECT GCBHistoriqueFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NumSequenceHistorique
+        ALTERNATE RECORD KEY IS NumeroCompte OF HistoriqueRecord
+            WITH DUPLICATES
+        ASSIGN TO "GCBHistoriqueFile.dat".
+
+DATA DIVISION.
+FILE SECTION.
+   FD GCBComptesFile.
+   COPY COMPTES.
+
+   FD GCBHistoriqueFile.
+   COPY HISTORIQUE.
+
+WORKING-STORAGE SECTION.
+   01 WS-FILE-STATUS PIC 99.
+   01 WS-EOF-CPT PIC X VALUE "N".
+   01 WS-EOF-HIST PIC X VALUE "N".
+   01 WS-MontantNum PIC S9(5)V99.
+   01 WS-MontantSigne PIC S9(7)V99.
+   01 WS-CompteTotal PIC S9(7)V99.
+   01 WS-NbAnomalies PIC 9(4) VALUE 0.
+   01 WS-NbComptes PIC 9(4) VALUE 0.
+   01 WS-EOF-CHECKSUM PIC X VALUE "N".
+   01 WS-NbAnomaliesChecksum PIC 9(4) VALUE 0.
+   01 WS-ActionCode PIC 9(2) VALUE 0.
+   01 WS-MontantChecksum PIC S9(5)V99.
+   01 WS-ChecksumBrut PIC 9(9).
+   01 WS-ChecksumRecalcule PIC 9(5).
+
+      *> GCBComptesFile ne conserve désormais qu'une ligne par compte
+      *> (le solde courant, clé NumeroCompte). Le rapprochement relit
+      *> donc chaque compte séquentiellement, puis rejoue tous les
+      *> mouvements de GCBHistoriqueFile pour ce compte (via la clé
+      *> alternative NumeroCompte) pour vérifier que le total recalculé
+      *> depuis zéro correspond bien au solde courant.
+
+PROCEDURE DIVISION.
+   OPEN INPUT GCBComptesFile.
+   OPEN INPUT GCBHistoriqueFile.
+
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "GCB_RECONCILE: aucun historique/comptes à rapprocher."
+   ELSE
+      DISPLAY "================================================="
+      DISPLAY "RAPPROCHEMENT GCBComptesFile / GCBHistoriqueFile"
+      DISPLAY "================================================="
+
+      PERFORM UNTIL WS-EOF-CPT = "Y"
+         READ GCBComptesFile NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF-CPT
+         END-READ
+         IF WS-EOF-CPT = "N"
+            ADD 1 TO WS-NbComptes
+            PERFORM RAPPROCHER-COMPTE
+         END-IF
+      END-PERFORM
+
+      CLOSE GCBHistoriqueFile
+      CLOSE GCBComptesFile
+
+      DISPLAY "-------------------------------------------------"
+      IF WS-NbAnomalies = 0
+         DISPLAY "Aucune anomalie détectée sur " WS-NbComptes " compte(s)."
+      ELSE
+         DISPLAY WS-NbAnomalies " anomalie(s) détectée(s)."
+      END-IF
+      DISPLAY "================================================="
+
+      PERFORM VERIFIER-CHECKSUMS-HISTORIQUE
+   END-IF.
+   STOP RUN.
+
+VERIFIER-CHECKSUMS-HISTORIQUE.
+      *> req049 : recalcule la somme de controle de chaque mouvement
+      *> avec la meme formule que CALCULER-CHECKSUM-HISTORIQUE dans
+      *> GCB_WRITE et signale toute ligne dont ActionFile ou MontantFile
+      *> aurait ete modifie apres l'ecriture d'origine.
+   DISPLAY "VERIFICATION DE L'INTEGRITE DE GCBHistoriqueFile".
+   DISPLAY "-------------------------------------------------".
+   MOVE "N" TO WS-EOF-CHECKSUM.
+   OPEN INPUT GCBHistoriqueFile.
+   PERFORM UNTIL WS-EOF-CHECKSUM = "Y"
+      READ GCBHistoriqueFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF-CHECKSUM
+         NOT AT END PERFORM CONTROLER-CHECKSUM-LIGNE
+      END-READ
+   END-PERFORM.
+   CLOSE GCBHistoriqueFile.
+   IF WS-NbAnomaliesChecksum = 0
+      DISPLAY "Aucune anomalie de somme de controle détectée."
+   ELSE
+      DISPLAY WS-NbAnomaliesChecksum
+          " anomalie(s) de somme de controle détectée(s)."
+   END-IF.
+   DISPLAY "=================================================".
+
+CONTROLER-CHECKSUM-LIGNE.
+   EVALUATE ActionFile
+      WHEN "DEPOT" MOVE 10 TO WS-ActionCode
+      WHEN "RETRAIT" MOVE 20 TO WS-ActionCode
+      WHEN "VIREMENT" MOVE 30 TO WS-ActionCode
+      WHEN "CLOTURE" MOVE 40 TO WS-ActionCode
+      WHEN "OUVERTURE" MOVE 50 TO WS-ActionCode
+      WHEN "ANNUL-DEP" MOVE 61 TO WS-ActionCode
+      WHEN "ANNUL-RET" MOVE 62 TO WS-ActionCode
+      WHEN "ANNUL-VSRC" MOVE 63 TO WS-ActionCode
+      WHEN "ANNUL-VDST" MOVE 64 TO WS-ActionCode
+      WHEN "INTERET" MOVE 70 TO WS-ActionCode
+      WHEN "CLOTJOUR" MOVE 80 TO WS-ActionCode
+      WHEN "VIR-RECU" MOVE 35 TO WS-ActionCode
+      WHEN OTHER MOVE 99 TO WS-ActionCode
+   END-EVALUATE.
+   MOVE MontantFile TO WS-MontantChecksum.
+   COMPUTE WS-ChecksumBrut =
+       NumeroCompte OF HistoriqueRecord + NumSequenceHistorique
+       + WS-ActionCode + FUNCTION ABS(WS-MontantChecksum * 100).
+   COMPUTE WS-ChecksumRecalcule = FUNCTION MOD(WS-ChecksumBrut, 100000).
+   IF WS-ChecksumRecalcule NOT = ChecksumHistorique
+      ADD 1 TO WS-NbAnomaliesChecksum
+      DISPLAY "ANOMALIE checksum séquence " NumSequenceHistorique
+          " (compte " NumeroCompte OF HistoriqueRecord ") : attendu "
+          ChecksumHistorique " recalculé " WS-ChecksumRecalcule
+   END-IF.
+
+RAPPROCHER-COMPTE.
+   MOVE 0 TO WS-CompteTotal.
+   MOVE NumeroCompte OF ComptesRecord TO NumeroCompte OF HistoriqueRecord.
+   MOVE "N" TO WS-EOF-HIST.
+   START GCBHistoriqueFile KEY IS EQUAL TO NumeroCompte OF HistoriqueRecord
+      INVALID KEY MOVE "Y" TO WS-EOF-HIST
+   END-START.
+   PERFORM UNTIL WS-EOF-HIST = "Y"
+      READ GCBHistoriqueFile NEXT RECORD
+         AT END MOVE "Y" TO WS-EOF-HIST
+         NOT AT END
+            IF NumeroCompte OF HistoriqueRecord = NumeroCompte OF ComptesRecord
+               PERFORM SIGNER-MONTANT
+               ADD WS-MontantSigne TO WS-CompteTotal
+            ELSE
+               MOVE "Y" TO WS-EOF-HIST
+            END-IF
+      END-READ
+   END-PERFORM.
+   IF WS-CompteTotal NOT = SoldeCompteFile
+      ADD 1 TO WS-NbAnomalies
+      DISPLAY "ANOMALIE compte " NumeroCompte OF ComptesRecord
+         " : solde recalculé " WS-CompteTotal
+         " <> solde fichier " SoldeCompteFile
+   END-IF.
+
+SIGNER-MONTANT.
+   MOVE MontantFile TO WS-MontantNum.
+   EVALUATE ActionFile
+      WHEN "RETRAIT"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "VIREMENT"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "CLOTURE"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "ANNUL-DEP"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "ANNUL-VDST"
+         COMPUTE WS-MontantSigne = 0 - WS-MontantNum
+      WHEN "VIR-RECU"
+         MOVE WS-MontantNum TO WS-MontantSigne
+      WHEN "ANNUL-RET"
+         MOVE WS-MontantNum TO WS-MontantSigne
+      WHEN "ANNUL-VSRC"
+         MOVE WS-MontantNum TO WS-MontantSigne
+      WHEN OTHER
+         MOVE WS-MontantNum TO WS-MontantSigne
+   END-EVALUATE.
