@@ -3,46 +3,253 @@ PROGRAM-ID. GCB_WRITE.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT GCBComptesFile 
+    SELECT GCBComptesFile
         FILE STATUS IS WS-FILE-STATUS
-        ASSIGN TO "GCBComptesFile.txt".
-    SELECT GCBHistoriqueFile 
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS NumeroCompte OF ComptesRecord
+        ASSIGN TO "GCBComptesFile.dat".
+    SELECT GCBHistoriqueFile
         FILE STATUS IS WS-FILE-STATUS
-        ASSIGN TO "GCBHistoriqueFile.txt".
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS NumSequenceHistorique
+        ALTERNATE RECORD KEY IS NumeroCompte OF HistoriqueRecord
+            WITH DUPLICATES
+        ASSIGN TO "GCBHistoriqueFile.dat".
+    SELECT GCBSequenceFile
+        FILE STATUS IS WS-SEQ-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBSequenceFile.txt".
+    SELECT GCBRecuFile
+        FILE STATUS IS WS-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBRecuFile.txt".
+    SELECT GCBJourFile
+        FILE STATUS IS WS-JOUR-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL
+        ASSIGN TO "GCBJourFile.txt".
 
 DATA DIVISION.
 FILE SECTION.
    FD GCBComptesFile.
-   01 ComptesRecord.
-      05 SoldeCompteFile PIC ZZZZ9.99 VALUE 0.
+   COPY COMPTES.
 
    FD GCBHistoriqueFile.
-   01 HistoriqueRecord.
-      05 ActionFile PIC X(10) VALUE SPACES.
-      05 MontantFile PIC ZZZZ9.99 VALUE 0.
+   COPY HISTORIQUE.
+
+   FD GCBSequenceFile.
+   01 SequenceRecord PIC 9(8).
+
+   FD GCBRecuFile.
+   COPY RECU.
+
+   FD GCBJourFile.
+   COPY JOUR.
 
 WORKING-STORAGE SECTION.
    01 WS-FILE-STATUS PIC 99.
+   01 WS-SEQ-STATUS PIC 99.
+   01 WS-ABORT PIC X VALUE "N".
    01 MontantAffichage PIC ZZZZ9.99.
    01 SoldeCompteAffichage PIC ZZZZ9.99.
+   01 WS-DateHeureSys.
+      05 WS-DateSys PIC 9(8).
+      05 WS-HeureSys PIC 9(6).
+      05 WS-RestSys PIC X(7).
+   01 WS-DerniereSequence PIC 9(8) VALUE 0.
+   01 WS-NouvelleSequence PIC 9(8) VALUE 0.
+   01 WS-JOUR-STATUS PIC 99.
+   01 WS-DateTraitement PIC 9(8) VALUE 0.
+   01 WS-ActionCode PIC 9(2) VALUE 0.
+   01 WS-MontantChecksum PIC S9(5)V99.
+   01 WS-ChecksumBrut PIC 9(9).
+   01 WS-CompteExistant PIC X VALUE "N".
 
 LINKAGE SECTION.
+   01 NumCompte PIC 9(6).
    01 Action PIC X(10).
    01 Montant PIC S9(5)V99.
    01 SoldeCompte PIC S9(5)V99.
-   
-
-PROCEDURE DIVISION USING Action Montant SoldeCompte.
-   OPEN OUTPUT GCBComptesFile.
-   OPEN EXTEND GCBHistoriqueFile.
-
-   MOVE Action TO ActionFile.
-   MOVE Montant TO MontantAffichage.
-   MOVE MontantAffichage TO MontantFile. 
-   WRITE HistoriqueRecord AFTER ADVANCING 1 LINE.
-   MOVE SoldeCompte TO SoldeCompteAffichage.
-   WRITE ComptesRecord FROM SoldeCompteAffichage AFTER ADVANCING 1 LINE.
-   
+   01 PinCompte PIC 9(4).
+   01 DeviseCompte PIC X(3).
+   01 NomTitulaire PIC X(30).
+   01 CompteJoint PIC X(1).
+   01 NomCotitulaire PIC X(30).
+   01 Beneficiaire PIC X(30).
+   01 StatutCompte PIC X(1).
+
+
+PROCEDURE DIVISION USING NumCompte Action Montant SoldeCompte PinCompte
+    DeviseCompte NomTitulaire CompteJoint NomCotitulaire Beneficiaire
+    StatutCompte.
+   MOVE "N" TO WS-ABORT.
+   PERFORM OUVRIR-GCBCOMPTESFILE.
+   IF WS-ABORT = "N"
+      PERFORM OUVRIR-GCBHISTORIQUEFILE
+   END-IF.
+
+   IF WS-ABORT = "N"
+      PERFORM OBTENIR-PROCHAINE-SEQUENCE
+      PERFORM OBTENIR-DATE-TRAITEMENT
+      MOVE WS-NouvelleSequence TO NumSequenceHistorique
+      MOVE NumCompte TO NumeroCompte OF HistoriqueRecord
+      MOVE Action TO ActionFile
+      MOVE Montant TO MontantAffichage
+      MOVE MontantAffichage TO MontantFile
+      MOVE WS-DateTraitement TO DateTraitement OF HistoriqueRecord
+      MOVE NumCompte TO OperateurHistorique
+      PERFORM CALCULER-CHECKSUM-HISTORIQUE
+      WRITE HistoriqueRecord
+      IF WS-FILE-STATUS NOT = "00"
+         DISPLAY "GCB_WRITE: erreur d'écriture sur GCBHistoriqueFile, statut " WS-FILE-STATUS
+         MOVE "Y" TO WS-ABORT
+      END-IF
+   END-IF.
+
+   IF WS-ABORT = "N"
+      MOVE NumCompte TO NumeroCompte OF ComptesRecord
+      READ GCBComptesFile
+         INVALID KEY MOVE "N" TO WS-CompteExistant
+         NOT INVALID KEY MOVE "O" TO WS-CompteExistant
+      END-READ
+      MOVE NumCompte TO NumeroCompte OF ComptesRecord
+      MOVE SoldeCompte TO SoldeCompteFile
+      MOVE PinCompte TO PinCompteFile
+      MOVE DeviseCompte TO DeviseCompteFile
+      MOVE NomTitulaire TO NomTitulaireFile
+      MOVE CompteJoint TO CompteJointFile
+      MOVE NomCotitulaire TO NomCotitulaireFile
+      MOVE Beneficiaire TO BeneficiaireFile
+      IF Action = "CLOTURE"
+         MOVE "I" TO StatutCompteFile
+      ELSE
+         IF WS-CompteExistant = "N"
+            MOVE "A" TO StatutCompteFile
+         ELSE
+            MOVE StatutCompte TO StatutCompteFile
+         END-IF
+      END-IF
+      WRITE ComptesRecord
+      IF WS-FILE-STATUS = "22"
+         REWRITE ComptesRecord
+      END-IF
+      IF WS-FILE-STATUS NOT = "00"
+         DISPLAY "GCB_WRITE: erreur d'écriture sur GCBComptesFile, statut " WS-FILE-STATUS
+         MOVE "Y" TO WS-ABORT
+      END-IF
+   END-IF.
+
+   IF WS-ABORT = "N"
+      IF Action = "DEPOT" OR Action = "RETRAIT" OR Action = "VIREMENT"
+          OR Action = "VIR-RECU"
+         PERFORM IMPRIMER-RECU
+      END-IF
+   END-IF.
+
+   IF WS-ABORT = "Y"
+      DISPLAY "GCB_WRITE: transaction annulée suite à une erreur fichier."
+   END-IF.
+
    CLOSE GCBComptesFile.
    CLOSE GCBHistoriqueFile.
    EXIT PROGRAM.
+
+OUVRIR-GCBCOMPTESFILE.
+   OPEN I-O GCBComptesFile.
+   IF WS-FILE-STATUS = "35"
+      OPEN OUTPUT GCBComptesFile
+      CLOSE GCBComptesFile
+      OPEN I-O GCBComptesFile
+   END-IF.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "GCB_WRITE: erreur ouverture GCBComptesFile, statut " WS-FILE-STATUS
+      MOVE "Y" TO WS-ABORT
+   END-IF.
+
+OUVRIR-GCBHISTORIQUEFILE.
+   OPEN I-O GCBHistoriqueFile.
+   IF WS-FILE-STATUS = "35"
+      OPEN OUTPUT GCBHistoriqueFile
+      CLOSE GCBHistoriqueFile
+      OPEN I-O GCBHistoriqueFile
+   END-IF.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "GCB_WRITE: erreur ouverture GCBHistoriqueFile, statut " WS-FILE-STATUS
+      MOVE "Y" TO WS-ABORT
+   END-IF.
+
+OBTENIR-PROCHAINE-SEQUENCE.
+   MOVE 0 TO WS-DerniereSequence.
+   OPEN INPUT GCBSequenceFile.
+   IF WS-SEQ-STATUS = "00"
+      READ GCBSequenceFile
+         AT END CONTINUE
+         NOT AT END MOVE SequenceRecord TO WS-DerniereSequence
+      END-READ
+      CLOSE GCBSequenceFile
+   END-IF.
+   COMPUTE WS-NouvelleSequence = WS-DerniereSequence + 1.
+   MOVE WS-NouvelleSequence TO SequenceRecord.
+   OPEN OUTPUT GCBSequenceFile.
+   WRITE SequenceRecord.
+   CLOSE GCBSequenceFile.
+
+OBTENIR-DATE-TRAITEMENT.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DateTraitement.
+   OPEN INPUT GCBJourFile.
+   IF WS-JOUR-STATUS = "00"
+      READ GCBJourFile
+         AT END CONTINUE
+         NOT AT END MOVE DateJourFile TO WS-DateTraitement
+      END-READ
+      CLOSE GCBJourFile
+   END-IF.
+
+CALCULER-CHECKSUM-HISTORIQUE.
+      *> req049 : meme decoupage ActionFile que SIGNER-MONTANT dans
+      *> GCB_RECONCILE, mais transforme en code numerique pour entrer
+      *> dans une somme de controle simple.
+   EVALUATE ActionFile
+      WHEN "DEPOT" MOVE 10 TO WS-ActionCode
+      WHEN "RETRAIT" MOVE 20 TO WS-ActionCode
+      WHEN "VIREMENT" MOVE 30 TO WS-ActionCode
+      WHEN "CLOTURE" MOVE 40 TO WS-ActionCode
+      WHEN "OUVERTURE" MOVE 50 TO WS-ActionCode
+      WHEN "ANNUL-DEP" MOVE 61 TO WS-ActionCode
+      WHEN "ANNUL-RET" MOVE 62 TO WS-ActionCode
+      WHEN "ANNUL-VSRC" MOVE 63 TO WS-ActionCode
+      WHEN "ANNUL-VDST" MOVE 64 TO WS-ActionCode
+      WHEN "INTERET" MOVE 70 TO WS-ActionCode
+      WHEN "CLOTJOUR" MOVE 80 TO WS-ActionCode
+      WHEN "VIR-RECU" MOVE 35 TO WS-ActionCode
+      WHEN OTHER MOVE 99 TO WS-ActionCode
+   END-EVALUATE.
+   MOVE MontantFile TO WS-MontantChecksum.
+   COMPUTE WS-ChecksumBrut =
+       NumeroCompte OF HistoriqueRecord + NumSequenceHistorique
+       + WS-ActionCode + FUNCTION ABS(WS-MontantChecksum * 100).
+   COMPUTE ChecksumHistorique = FUNCTION MOD(WS-ChecksumBrut, 100000).
+
+IMPRIMER-RECU.
+   OPEN EXTEND GCBRecuFile.
+   IF WS-FILE-STATUS = "35"
+      OPEN OUTPUT GCBRecuFile
+   END-IF.
+   IF WS-FILE-STATUS NOT = "00"
+      DISPLAY "GCB_WRITE: erreur ouverture GCBRecuFile, statut " WS-FILE-STATUS
+   ELSE
+      MOVE FUNCTION CURRENT-DATE TO WS-DateHeureSys
+      MOVE NumCompte TO NumeroCompteRecu
+      MOVE Action TO ActionRecu
+      MOVE Montant TO MontantRecu
+      MOVE SoldeCompte TO SoldeApresRecu
+      STRING WS-DateSys(1:4) "-" WS-DateSys(5:2) "-" WS-DateSys(7:2) " "
+          WS-HeureSys(1:2) ":" WS-HeureSys(3:2) ":" WS-HeureSys(5:2)
+          DELIMITED BY SIZE INTO DateHeureRecu
+      WRITE RecuRecord AFTER ADVANCING 1 LINE
+      IF WS-FILE-STATUS NOT = "00"
+         DISPLAY "GCB_WRITE: erreur d'écriture sur GCBRecuFile, statut " WS-FILE-STATUS
+      END-IF
+      CLOSE GCBRecuFile
+   END-IF.
