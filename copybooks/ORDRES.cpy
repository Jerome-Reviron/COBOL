@@ -0,0 +1,11 @@
+      *> Table des ordres permanents (virements récurrents) -
+      *> GCBOrdresPermanentsFile. Chaque enregistrement définit un
+      *> virement automatique du compte source vers le compte
+      *> destination, rejoué par GCB_ORDRES_PERMANENTS le jour du mois
+      *> indiqué.
+       01 OrdrePermanentRecord.
+          05 NumCompteSourceOrdre PIC 9(6).
+          05 NumCompteDestOrdre PIC 9(6).
+          05 MontantOrdre PIC S9(5)V99.
+          05 JourExecutionOrdre PIC 99.
+          05 PinSourceOrdre PIC 9(4).
