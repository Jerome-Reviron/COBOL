@@ -0,0 +1,23 @@
+      *> Enregistrement de l'historique des mouvements - GCBHistoriqueFile.
+      *> Partagé par GCB_WRITE (seul écrivain), GCB2 (ANNULATION), et les
+      *> programmes de reporting qui relisent l'historique par compte.
+      *> Clé primaire NumSequenceHistorique (monotone, attribuée par
+      *> GCB_WRITE) ; clé alternative NumeroCompte avec doublons, pour
+      *> retrouver directement les mouvements d'un compte sans avoir à
+      *> balayer tout le fichier.
+       01 HistoriqueRecord.
+          05 NumSequenceHistorique PIC 9(8).
+          05 NumeroCompte PIC 9(6).
+          05 ActionFile PIC X(10) VALUE SPACES.
+          05 MontantFile PIC ZZZZ9.99 VALUE 0.
+          05 DateTraitement PIC 9(8) VALUE 0.
+             *> req049 : piste d'audit signee. NumSequenceHistorique
+             *> ci-dessus sert deja de numero de sequence monotone ;
+             *> OperateurHistorique identifie qui a declenche le
+             *> mouvement (le numero du compte du titulaire connecte,
+             *> ce systeme libre-service n'ayant pas de session guichetier
+             *> distincte) et ChecksumHistorique est recalcule par
+             *> GCB_RECONCILE pour detecter toute alteration d'ActionFile
+             *> ou de MontantFile apres coup.
+          05 OperateurHistorique PIC 9(6) VALUE 0.
+          05 ChecksumHistorique PIC 9(5) VALUE 0.
