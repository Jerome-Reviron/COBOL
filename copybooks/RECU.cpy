@@ -0,0 +1,11 @@
+      *> Reçu imprimable pour DEPOT/RETRAIT/VIREMENT - GCBRecuFile.
+      *> Rempli par GCB_WRITE juste après que l'écriture de
+      *> GCBHistoriqueFile et GCBComptesFile ait réussi, afin que le
+      *> reçu remis au client corresponde toujours à un mouvement
+      *> effectivement enregistré.
+       01 RecuRecord.
+          05 NumeroCompteRecu PIC 9(6).
+          05 ActionRecu PIC X(10).
+          05 MontantRecu PIC ZZZZ9.99.
+          05 SoldeApresRecu PIC -ZZZZ9.99.
+          05 DateHeureRecu PIC X(19).
