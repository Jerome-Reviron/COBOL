@@ -0,0 +1,15 @@
+      *> Enregistrement des comptes bancaires - GCBComptesFile.
+      *> Partagé par GCB_WRITE, GCB_LECTURE, GCB2 et les programmes de
+      *> reporting qui lisent/écrivent GCBComptesFile.
+       01 ComptesRecord.
+          05 NumeroCompte PIC 9(6).
+          05 SoldeCompteFile PIC S9(7)V99.
+          05 StatutCompteFile PIC X(1) VALUE "A".
+             *> "A" = compte actif, "I" = compte clôturé/inactif.
+          05 PinCompteFile PIC 9(4) VALUE 0.
+          05 DeviseCompteFile PIC X(3) VALUE "EUR".
+          05 NomTitulaireFile PIC X(30) VALUE SPACES.
+          05 CompteJointFile PIC X(1) VALUE "N".
+             *> "O" = compte joint (avec cotitulaire), "N" = titulaire seul.
+          05 NomCotitulaireFile PIC X(30) VALUE SPACES.
+          05 BeneficiaireFile PIC X(30) VALUE SPACES.
