@@ -0,0 +1,7 @@
+      *> Enregistrement d'un auteur normalise - GCBAuteursFile.
+      *> Cle primaire IdAuteur ; LivreRecord (copybooks/LIVRE.cpy)
+      *> reference cet identifiant via IdAuteur au lieu de repeter le
+      *> nom de l'auteur sur chaque livre.
+       01 AuteurRecord.
+          05 IdAuteur PIC 9(4).
+          05 NomAuteur PIC X(30).
