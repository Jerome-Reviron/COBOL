@@ -0,0 +1,10 @@
+      *> Journal d'exploitation partagé par les 5 programmes du shop -
+      *> JournalExploitationFile. Chaque programme y ajoute une ligne
+      *> à son démarrage/arrêt, comme GCB_WRITE le fait déjà pour
+      *> GCBRecuFile, afin d'avoir une trace unique de l'activité du
+      *> jour tous programmes confondus.
+       01 JournalExploitationRecord.
+          05 ProgrammeJournal PIC X(20).
+          05 DateHeureDebutJournal PIC X(19).
+          05 DateHeureFinJournal PIC X(19).
+          05 ResultatJournal PIC X(10).
