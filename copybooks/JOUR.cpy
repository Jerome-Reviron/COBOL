@@ -0,0 +1,10 @@
+      *> Contrôle de la journée comptable en cours - GCBJourFile.
+      *> Un seul enregistrement, réécrit par GCB_JOURNEE à chaque
+      *> ouverture/fermeture de journée ; lu par GCB2 pour verrouiller
+      *> les transactions en ligne pendant la clôture, et par GCB_WRITE
+      *> pour horodater chaque HistoriqueRecord de la date de traitement
+      *> en cours.
+       01 JourRecord.
+          05 DateJourFile PIC 9(8) VALUE 0.
+          05 StatutJourFile PIC X(1) VALUE "O".
+             *> "O" = journée ouverte, "F" = journée clôturée.
