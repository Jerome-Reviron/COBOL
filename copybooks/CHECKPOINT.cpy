@@ -0,0 +1,23 @@
+      *> Point de reprise pour la boucle de transaction de GCB2 -
+      *> GCBCheckpointFile. Écrit juste avant chaque CALL 'GCB_WRITE' et
+      *> effacé juste après, pour qu'un arrêt brutal entre les deux
+      *> laisse une trace exploitable par VERIFIER-CHECKPOINT-INTERROMPU
+      *> au prochain lancement plutôt que de perdre silencieusement la
+      *> transaction interrompue.
+       01 CheckpointRecord.
+          05 NumeroCompteCheckpoint PIC 9(6).
+          05 ActionCheckpoint PIC X(10).
+          05 MontantCheckpoint PIC S9(5)V99.
+          05 SoldeCompteCheckpoint PIC S9(5)V99.
+          05 PinCompteCheckpoint PIC 9(4).
+          05 DeviseCompteCheckpoint PIC X(3).
+          05 NomTitulaireCheckpoint PIC X(30).
+          05 CompteJointCheckpoint PIC X(1).
+          05 NomCotitulaireCheckpoint PIC X(30).
+          05 BeneficiaireCheckpoint PIC X(30).
+          05 StatutCheckpoint PIC X(1).
+             *> "E" = en cours (transaction pas encore confirmée).
+          05 StatutCompteCheckpoint PIC X(1).
+             *> Statut ("A"/"I") du compte tel que lu avant la
+             *> transaction, à transmettre tel quel à GCB_WRITE lors
+             *> d'un rejeu pour ne pas réactiver un compte clôturé.
