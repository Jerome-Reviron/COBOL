@@ -0,0 +1,6 @@
+      *> Enregistrement d'un membre de la bibliotheque - GCBMembresFile.
+       01 MembreRecord.
+          05 IdMembre PIC 9(6).
+          05 NomMembre PIC X(30).
+          05 ContactMembre PIC X(30).
+          05 SoldeAmendes PIC S9(5)V99 VALUE 0.
