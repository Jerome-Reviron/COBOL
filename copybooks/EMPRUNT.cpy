@@ -0,0 +1,17 @@
+      *> Enregistrement d'un emprunt de livre - GCBEmpruntsFile.
+      *> Cle primaire NumeroEmprunt (sequence monotone, meme mecanisme
+      *> que GCBSequenceFile pour GCBHistoriqueFile) ; TitreEmprunt en
+      *> cle alternative avec doublons pour retrouver les emprunts en
+      *> cours d'un titre donne.
+       01 EmpruntRecord.
+          05 NumeroEmprunt PIC 9(6).
+          05 IdMembreEmprunt PIC 9(6).
+          05 TitreEmprunt PIC X(30).
+          05 DateEmprunt PIC 9(8).
+          05 DateRetourPrevue PIC 9(8).
+          05 DateRetourEffective PIC 9(8).
+             *> Zero tant que le livre n'a pas ete rendu.
+          05 AmendeAppliquee PIC X(1) VALUE "N".
+             *> "O" une fois le retard converti en amende par
+             *> CALCULER-AMENDES, pour ne jamais compter deux fois le
+             *> meme emprunt.
