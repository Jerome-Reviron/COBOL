@@ -0,0 +1,17 @@
+      *> Enregistrement du catalogue de livres - GCBLivresFile.
+      *> Partagé par GestionInventaireLivres et UtilisateurLivre.
+       01 LivreRecord.
+          05 Titre PIC X(30).
+          05 Auteur PIC X(30).
+          05 AnneePublication PIC 9(4).
+          05 NbCopies PIC 9(3).
+          05 ISBN PIC X(13).
+          05 PrixUnitaire PIC 9(5)V99 VALUE 0.
+             *> req037 : reference vers AuteurRecord (copybooks/
+             *> AUTEUR.cpy) dans GCBAuteursFile ; Auteur ci-dessus
+             *> reste en cache d'affichage/tri pour ne pas casser le
+             *> tri par auteur et les rapports existants.
+          05 IdAuteur PIC 9(4) VALUE 0.
+             *> req038 : categorie du livre (fiction, reference,
+             *> jeunesse, etc.) pour le rapport de regroupement.
+          05 Genre PIC X(20) VALUE SPACES.
