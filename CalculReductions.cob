@@ -1,37 +1,388 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculReductions.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT VentesFile
+       ASSIGN TO "VentesFile.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-VENTES-STATUS.
+   SELECT ResultatsReductionsFile
+       ASSIGN TO "ResultatsReductionsFile.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RESULTATS-STATUS.
+   SELECT ReductionsFile
+       ASSIGN TO "ReductionsFile.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-JOURNAL-STATUS.
+   SELECT JournalExploitationFile
+       ASSIGN TO "JournalExploitationFile.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-EXPL-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+   FD VentesFile.
+   01 VenteRecord.
+      05 MontantAchatVente PIC 9(5)V99.
+
+   FD ResultatsReductionsFile.
+   01 ResultatReductionRecord.
+      05 MontantAchatResultat PIC 9(5)V99.
+      05 PourcentageResultat PIC 9(3)V99.
+      05 ReductionResultat PIC 9(5)V99.
+      05 MontantFinalResultat PIC 9(6)V99.
+
+   FD ReductionsFile.
+   01 ReductionJournalRecord.
+      05 DateHeureJournal PIC X(19).
+      05 MontantAchatJournal PIC 9(5)V99.
+      05 PourcentageJournal PIC 9(3)V99.
+      05 ReductionJournal PIC 9(5)V99.
+      05 MontantFinalJournal PIC 9(6)V99.
+      05 TypeJournal PIC X(10).
+      05 RaisonJournal PIC X(30).
+
+   FD JournalExploitationFile.
+   COPY EXPLOITATION.
+
 WORKING-STORAGE SECTION.
    01 MontantAchat PIC 9(5)V99 VALUE 0.
    01 ReductionPercentage PIC 9(3)V99 VALUE 0.
-   01 Reduction PIC 9(3)V99 VALUE 0.
-   01 MontantFinal PIC 9(3)V99 VALUE 0.
+   01 Reduction PIC 9(5)V99 VALUE 0.
+      *> req031 : la taxe s'ajoute apres reduction (voir
+      *> CALCULER-REDUCTION), donc MontantFinal doit pouvoir depasser
+      *> MontantAchat d'un facteur (1 + TauxTaxe/100) sans deborder.
+   01 MontantFinal PIC 9(6)V99 VALUE 0.
+   01 TauxTaxe PIC 9(2)V99 VALUE 20.00.
+   01 WS-MontantTaxe PIC 9(5)V99 VALUE 0.
+
+      *> req030 : palier de fidelite, ajoute au pourcentage de palier.
+   01 WS-NiveauFidelite PIC 9 VALUE 0.
+      *> 0=Standard 1=Argent 2=Or 3=Platine.
+   01 WS-PourcentageFidelite PIC 9(3)V99 VALUE 0.
+
+      *> req032 : table de codes promo, chargee au demarrage.
+   01 CodesCouponDepart.
+      05 FILLER PIC X(10) VALUE "BIENVENUE5".
+      05 FILLER PIC X(10) VALUE "PROMO10".
+      05 FILLER PIC X(10) VALUE "PROMO20".
+   01 CodesCouponDepartTable REDEFINES CodesCouponDepart
+         OCCURS 3 TIMES PIC X(10).
+   01 TypesCouponDepart.
+      05 FILLER PIC X(1) VALUE "M".
+      05 FILLER PIC X(1) VALUE "P".
+      05 FILLER PIC X(1) VALUE "P".
+   01 TypesCouponDepartTable REDEFINES TypesCouponDepart
+         OCCURS 3 TIMES PIC X(1).
+      *> "M" = montant fixe, "P" = pourcentage.
+   01 ValeursCouponDepart.
+      05 FILLER PIC 9(3)V99 VALUE 5.00.
+      05 FILLER PIC 9(3)V99 VALUE 10.00.
+      05 FILLER PIC 9(3)V99 VALUE 20.00.
+   01 ValeursCouponDepartTable REDEFINES ValeursCouponDepart
+         OCCURS 3 TIMES PIC 9(3)V99.
+   01 IdxCoupon PIC 9.
+   01 WS-CodeCoupon PIC X(10) VALUE SPACES.
+   01 WS-CouponTrouve PIC X VALUE "N".
+   01 WS-ReductionCoupon PIC 9(5)V99 VALUE 0.
+
+      *> req029 : mode batch sur VentesFile.
+   01 WS-VENTES-STATUS PIC 99.
+   01 WS-RESULTATS-STATUS PIC 99.
+   01 WS-EOF-VENTES PIC X VALUE "N".
+   01 ChoixMode PIC 9 VALUE 0.
+
+      *> req034 : journal d'audit, horodate comme DateHeureRecu dans
+      *> GCB_WRITE.
+   01 WS-JOURNAL-STATUS PIC 99.
+   01 WS-DateHeureSys.
+      05 WS-DateSys PIC 9(8).
+      05 WS-HeureSys PIC 9(6).
+   01 WS-DateHeureFormatee PIC X(19).
+
+      *> req035 : reduction manager hors des paliers standards.
+   01 WS-CodeApprobationValide PIC X(8) VALUE "SUPER001".
+   01 WS-CodeApprobation PIC X(8) VALUE SPACES.
+   01 WS-ReductionOverride PIC 9(3)V99 VALUE 0.
+   01 WS-RaisonOverride PIC X(30) VALUE SPACES.
+   01 WS-TypeTransaction PIC X(10) VALUE "STANDARD".
+
+      *> req047 : journal d'exploitation partage.
+   01 WS-EXPL-STATUS PIC 99.
+   01 WS-DateHeureExplSys.
+      05 WS-DateExplSys PIC 9(8).
+      05 WS-HeureExplSys PIC 9(6).
+   01 WS-DateHeureDebutExpl PIC X(19).
 
 PROCEDURE DIVISION.
-   DISPLAY "Entrez le montant total de votre achat : ".
-   ACCEPT MontantAchat.
+   PERFORM CAPTURER-DEBUT-EXPLOITATION.
+   DISPLAY "1. Transaction unique  2. Traiter VentesFile en lot".
+   DISPLAY "3. Reduction manager (code d'approbation)".
+   DISPLAY "Votre choix : ".
+   ACCEPT ChoixMode.
+   EVALUATE ChoixMode
+      WHEN 2 PERFORM TRAITER-LOT-VENTES
+      WHEN 3 PERFORM REDUCTION-MANAGER
+      WHEN OTHER PERFORM TRANSACTION-UNIQUE
+   END-EVALUATE.
 
-   IF MontantAchat > 500
-      THEN
-         MOVE 10 TO ReductionPercentage
-   ELSE IF MontantAchat >= 100
-      THEN
-         MOVE 5 TO ReductionPercentage
+   PERFORM JOURNALISER-EXPLOITATION.
+
+   STOP RUN.
+
+CAPTURER-DEBUT-EXPLOITATION.
+   MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys.
+   STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+       WS-DateExplSys(7:2) " "
+       WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+       WS-HeureExplSys(5:2)
+       DELIMITED BY SIZE INTO WS-DateHeureDebutExpl.
+
+JOURNALISER-EXPLOITATION.
+   *> req047 : meme idiome OPEN EXTEND / repli OPEN OUTPUT que
+   *> IMPRIMER-RECU dans GCB_WRITE.
+   OPEN EXTEND JournalExploitationFile.
+   IF WS-EXPL-STATUS = "35"
+      OPEN OUTPUT JournalExploitationFile
+   END-IF.
+   IF WS-EXPL-STATUS NOT = "00"
+      DISPLAY "Erreur ouverture JournalExploitationFile, statut "
+          WS-EXPL-STATUS
+   ELSE
+      MOVE "CalculReductions" TO ProgrammeJournal
+      MOVE WS-DateHeureDebutExpl TO DateHeureDebutJournal
+      MOVE FUNCTION CURRENT-DATE TO WS-DateHeureExplSys
+      STRING WS-DateExplSys(1:4) "-" WS-DateExplSys(5:2) "-"
+          WS-DateExplSys(7:2) " "
+          WS-HeureExplSys(1:2) ":" WS-HeureExplSys(3:2) ":"
+          WS-HeureExplSys(5:2)
+          DELIMITED BY SIZE INTO DateHeureFinJournal
+      MOVE "SUCCES" TO ResultatJournal
+      WRITE JournalExploitationRecord
+      CLOSE JournalExploitationFile
    END-IF.
 
-   COMPUTE Reduction = MontantAchat * (ReductionPercentage / 100).
+TRANSACTION-UNIQUE.
+   MOVE "STANDARD" TO WS-TypeTransaction.
+   MOVE SPACES TO WS-RaisonOverride.
+   PERFORM SAISIR-MONTANT-VALIDE.
+   PERFORM SAISIR-FIDELITE.
+   PERFORM SAISIR-COUPON.
+
+   PERFORM CALCULER-REDUCTION.
 
    IF ReductionPercentage > 0
-      THEN
-         DISPLAY "Réduction de " ReductionPercentage " % appliquée."
+      DISPLAY "Réduction de " ReductionPercentage " % appliquée."
    ELSE
       DISPLAY "Aucune réduction applicable."
    END-IF.
 
-   COMPUTE MontantFinal = MontantAchat - Reduction.
-
    DISPLAY "Montant de la réduction : " Reduction.
+   DISPLAY "Taxe (" TauxTaxe " %) : " WS-MontantTaxe.
    DISPLAY "Montant final à payer : " MontantFinal.
+   PERFORM JOURNALISER-REDUCTION.
 
-   STOP RUN.
+SAISIR-MONTANT-VALIDE.
+      *> req036 : rejette un montant a zero et re-demande la saisie
+      *> avant tout calcul de reduction.
+   MOVE 0 TO MontantAchat.
+   PERFORM UNTIL MontantAchat > 0
+      DISPLAY "Entrez le montant total de votre achat : "
+      ACCEPT MontantAchat
+      IF MontantAchat NOT > 0
+         DISPLAY "Montant invalide : doit etre superieur a zero."
+      END-IF
+   END-PERFORM.
+
+SAISIR-FIDELITE.
+   DISPLAY "Niveau de fidelite (0=Standard 1=Argent 2=Or 3=Platine) : ".
+   ACCEPT WS-NiveauFidelite.
+   EVALUATE WS-NiveauFidelite
+      WHEN 1 MOVE 2 TO WS-PourcentageFidelite
+      WHEN 2 MOVE 5 TO WS-PourcentageFidelite
+      WHEN 3 MOVE 10 TO WS-PourcentageFidelite
+      WHEN OTHER MOVE 0 TO WS-PourcentageFidelite
+   END-EVALUATE.
+
+SAISIR-COUPON.
+   MOVE SPACES TO WS-CodeCoupon.
+   MOVE 0 TO WS-ReductionCoupon.
+   MOVE "N" TO WS-CouponTrouve.
+   DISPLAY "Code coupon (laisser vide si aucun) : ".
+   ACCEPT WS-CodeCoupon.
+   IF WS-CodeCoupon NOT = SPACES
+      PERFORM VARYING IdxCoupon FROM 1 BY 1 UNTIL IdxCoupon > 3
+         IF CodesCouponDepartTable (IdxCoupon) = WS-CodeCoupon
+            MOVE "O" TO WS-CouponTrouve
+            IF TypesCouponDepartTable (IdxCoupon) = "M"
+               MOVE ValeursCouponDepartTable (IdxCoupon)
+                   TO WS-ReductionCoupon
+            ELSE
+               COMPUTE WS-ReductionCoupon = MontantAchat *
+                   (ValeursCouponDepartTable (IdxCoupon) / 100)
+            END-IF
+         END-IF
+      END-PERFORM
+      IF WS-CouponTrouve = "N"
+         DISPLAY "Code coupon inconnu, ignore."
+      END-IF
+   END-IF.
+
+CALCULER-REDUCTION.
+      *> req030 : plusieurs paliers de MontantAchat au lieu de deux,
+      *> plus le pourcentage de fidelite en supplement.
+   EVALUATE TRUE
+      WHEN MontantAchat > 1000 MOVE 15 TO ReductionPercentage
+      WHEN MontantAchat > 500  MOVE 10 TO ReductionPercentage
+      WHEN MontantAchat >= 200 MOVE 7  TO ReductionPercentage
+      WHEN MontantAchat >= 100 MOVE 5  TO ReductionPercentage
+      WHEN OTHER               MOVE 0  TO ReductionPercentage
+   END-EVALUATE.
+   ADD WS-PourcentageFidelite TO ReductionPercentage.
+
+   COMPUTE Reduction = MontantAchat * (ReductionPercentage / 100).
+
+      *> req032 : le coupon ne s'applique que s'il est plus favorable
+      *> que la reduction de palier deja calculee.
+   IF WS-CouponTrouve = "O" AND WS-ReductionCoupon > Reduction
+      MOVE WS-ReductionCoupon TO Reduction
+      COMPUTE ReductionPercentage = (Reduction / MontantAchat) * 100
+   END-IF.
+
+      *> req031 : taxe appliquee apres la reduction.
+   COMPUTE MontantFinal = MontantAchat - Reduction
+      ON SIZE ERROR
+         DISPLAY "Erreur de calcul : montant final hors limites."
+         MOVE 0 TO MontantFinal
+   END-COMPUTE.
+   COMPUTE WS-MontantTaxe = MontantFinal * (TauxTaxe / 100)
+      ON SIZE ERROR
+         DISPLAY "Erreur de calcul : taxe hors limites."
+         MOVE 0 TO WS-MontantTaxe
+   END-COMPUTE.
+   ADD WS-MontantTaxe TO MontantFinal
+      ON SIZE ERROR
+         DISPLAY "Erreur de calcul : montant final apres taxe hors limites."
+   END-ADD.
+
+REDUCTION-MANAGER.
+      *> req035 : reduction exceptionnelle hors des paliers standards,
+      *> derriere un code d'approbation superviseur.
+   PERFORM SAISIR-MONTANT-VALIDE.
+   DISPLAY "Code d'approbation superviseur : ".
+   ACCEPT WS-CodeApprobation.
+   IF WS-CodeApprobation NOT = WS-CodeApprobationValide
+      DISPLAY "Code d'approbation invalide, reduction refusee."
+   ELSE
+      PERFORM SAISIR-OVERRIDE-VALIDE
+      DISPLAY "Motif de la reduction : "
+      ACCEPT WS-RaisonOverride
+      MOVE WS-ReductionOverride TO ReductionPercentage
+      COMPUTE Reduction = MontantAchat * (ReductionPercentage / 100)
+      COMPUTE MontantFinal = MontantAchat - Reduction
+         ON SIZE ERROR
+            DISPLAY "Erreur de calcul : montant final hors limites."
+            MOVE 0 TO MontantFinal
+      END-COMPUTE
+      COMPUTE WS-MontantTaxe = MontantFinal * (TauxTaxe / 100)
+         ON SIZE ERROR
+            DISPLAY "Erreur de calcul : taxe hors limites."
+            MOVE 0 TO WS-MontantTaxe
+      END-COMPUTE
+      ADD WS-MontantTaxe TO MontantFinal
+         ON SIZE ERROR
+            DISPLAY "Erreur de calcul : montant final apres taxe hors limites."
+      END-ADD
+      DISPLAY "Montant de la réduction : " Reduction
+      DISPLAY "Taxe (" TauxTaxe " %) : " WS-MontantTaxe
+      DISPLAY "Montant final à payer : " MontantFinal
+      MOVE "OVERRIDE" TO WS-TypeTransaction
+      PERFORM JOURNALISER-REDUCTION
+   END-IF.
+
+SAISIR-OVERRIDE-VALIDE.
+      *> req035 : un override superieur a 100% ferait passer Reduction
+      *> au-dessus de MontantAchat, ce qui fait deborder le COMPUTE
+      *> MontantFinal (PIC non signe) au lieu de signaler une reduction
+      *> invalide.
+   MOVE 999 TO WS-ReductionOverride.
+   PERFORM UNTIL WS-ReductionOverride <= 100
+      DISPLAY "Pourcentage de reduction accorde (0 a 100) : "
+      ACCEPT WS-ReductionOverride
+      IF WS-ReductionOverride > 100
+         DISPLAY "Pourcentage invalide : ne peut pas depasser 100."
+      END-IF
+   END-PERFORM.
+
+TRAITER-LOT-VENTES.
+      *> req029 : applique la meme logique de palier a chaque
+      *> MontantAchat de VentesFile et ecrit les colonnes deja
+      *> calculees dans ResultatsReductionsFile.
+   MOVE "N" TO WS-EOF-VENTES.
+   OPEN INPUT VentesFile.
+   IF WS-VENTES-STATUS NOT = "00"
+      DISPLAY "Impossible d'ouvrir VentesFile, statut "
+          WS-VENTES-STATUS
+   ELSE
+      OPEN OUTPUT ResultatsReductionsFile
+      PERFORM UNTIL WS-EOF-VENTES = "Y"
+         READ VentesFile
+            AT END MOVE "Y" TO WS-EOF-VENTES
+            NOT AT END
+               MOVE MontantAchatVente TO MontantAchat
+               MOVE 0 TO WS-PourcentageFidelite
+               MOVE "N" TO WS-CouponTrouve
+               MOVE 0 TO WS-ReductionCoupon
+               MOVE "STANDARD" TO WS-TypeTransaction
+               MOVE SPACES TO WS-RaisonOverride
+               IF MontantAchat > 0
+                  PERFORM CALCULER-REDUCTION
+                  MOVE MontantAchat TO MontantAchatResultat
+                  MOVE ReductionPercentage TO PourcentageResultat
+                  MOVE Reduction TO ReductionResultat
+                  MOVE MontantFinal TO MontantFinalResultat
+                  WRITE ResultatReductionRecord
+                  PERFORM JOURNALISER-REDUCTION
+               ELSE
+                  DISPLAY "Vente ignoree : montant a zero."
+               END-IF
+         END-READ
+      END-PERFORM
+      CLOSE VentesFile
+      CLOSE ResultatsReductionsFile
+      DISPLAY "Lot traite, resultats dans ResultatsReductionsFile.txt."
+   END-IF.
+
+JOURNALISER-REDUCTION.
+      *> req034 : journal d'audit, ouvert en ajout comme GCBRecuFile
+      *> dans GCB_WRITE (OPEN EXTEND, bascule sur OPEN OUTPUT au
+      *> premier lancement quand le fichier n'existe pas encore).
+   OPEN EXTEND ReductionsFile.
+   IF WS-JOURNAL-STATUS = "35"
+      OPEN OUTPUT ReductionsFile
+   END-IF.
+   IF WS-JOURNAL-STATUS NOT = "00"
+      DISPLAY "Erreur ouverture ReductionsFile, statut "
+          WS-JOURNAL-STATUS
+   ELSE
+      MOVE FUNCTION CURRENT-DATE TO WS-DateHeureSys
+      STRING WS-DateSys (1:4) "-" WS-DateSys (5:2) "-"
+          WS-DateSys (7:2) " " WS-HeureSys (1:2) ":"
+          WS-HeureSys (3:2) ":" WS-HeureSys (5:2)
+          DELIMITED BY SIZE INTO WS-DateHeureFormatee
+      MOVE WS-DateHeureFormatee TO DateHeureJournal
+      MOVE MontantAchat TO MontantAchatJournal
+      MOVE ReductionPercentage TO PourcentageJournal
+      MOVE Reduction TO ReductionJournal
+      MOVE MontantFinal TO MontantFinalJournal
+      MOVE WS-TypeTransaction TO TypeJournal
+      MOVE WS-RaisonOverride TO RaisonJournal
+      WRITE ReductionJournalRecord
+      IF WS-JOURNAL-STATUS NOT = "00"
+         DISPLAY "Erreur ecriture ReductionsFile, statut "
+             WS-JOURNAL-STATUS
+      END-IF
+      CLOSE ReductionsFile
+   END-IF.
