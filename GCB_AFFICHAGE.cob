@@ -9,10 +9,34 @@ WORKING-STORAGE SECTION.
 LINKAGE SECTION.
    01 SoldeCompte PIC S9(5)V99.
    01 SoldeAutreCompte PIC S9(5)V99.
-   
-PROCEDURE DIVISION USING SoldeCompte  SoldeAutreCompte.
+   01 NomTitulaire PIC X(30).
+   01 CompteJoint PIC X(1).
+   01 NomCotitulaire PIC X(30).
+   01 Beneficiaire PIC X(30).
+   01 NomAutreTitulaire PIC X(30).
+   01 CompteJointAutre PIC X(1).
+   01 NomCotitulaireAutre PIC X(30).
+   01 BeneficiaireAutre PIC X(30).
+
+PROCEDURE DIVISION USING SoldeCompte SoldeAutreCompte NomTitulaire
+    CompteJoint NomCotitulaire Beneficiaire NomAutreTitulaire
+    CompteJointAutre NomCotitulaireAutre BeneficiaireAutre.
    MOVE SoldeCompte TO SoldeCompteAffichage.
    MOVE SoldeAutreCompte TO SoldeAutreCompteAffichage.
-   DISPLAY "Solde actuel du compte : " SoldeCompteAffichage.
-   DISPLAY "Solde actuel de l'autre compte : " SoldeAutreCompteAffichage.
+   DISPLAY "Solde actuel du compte : " SoldeCompteAffichage
+       " (titulaire : " NomTitulaire ")".
+   IF CompteJoint = "O"
+      DISPLAY "  Compte joint avec : " NomCotitulaire
+   END-IF.
+   IF Beneficiaire NOT = SPACES
+      DISPLAY "  Bénéficiaire désigné : " Beneficiaire
+   END-IF.
+   DISPLAY "Solde actuel de l'autre compte : " SoldeAutreCompteAffichage
+       " (titulaire : " NomAutreTitulaire ")".
+   IF CompteJointAutre = "O"
+      DISPLAY "  Compte joint avec : " NomCotitulaireAutre
+   END-IF.
+   IF BeneficiaireAutre NOT = SPACES
+      DISPLAY "  Bénéficiaire désigné : " BeneficiaireAutre
+   END-IF.
    EXIT PROGRAM.
